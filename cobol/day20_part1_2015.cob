@@ -6,36 +6,65 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Optional control file selecting which elf-delivery rule to
+      *    apply: 1 = the original rule (every elf visits every
+      *    multiple of its number, delivering 10 presents per visit,
+      *    this program's default), 2 = the newer rule (each elf
+      *    stops after 50 houses, delivering 11 presents per visit).
+           SELECT MODE-FILE ASSIGN TO "mode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MODE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD           PIC X(10).
+
+       FD  MODE-FILE.
+       01  MODE-RECORD            PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT-VAL           PIC 9(10).
        01  WS-RESULT              PIC Z(7).
-       01  WS-I                   PIC 9(7) COMP.
-       01  WS-J                   PIC 9(7) COMP.
-       01  WS-TEMP-CALC           PIC 9(8) COMP.
+       01  WS-I                   PIC 9(8) COMP.
+       01  WS-J                   PIC 9(8) COMP.
+       01  WS-TEMP-CALC           PIC 9(9) COMP.
+       01  WS-HOUSE-LIMIT         PIC 9(9) COMP.
+
+       01  WS-MODE-FILE-STATUS    PIC XX.
+           88 MODE-FILE-OK        VALUE '00'.
+       01  WS-DELIVERY-MODE       PIC 9(1) VALUE 1.
+       01  WS-PRESENTS-PER-VISIT  PIC 9(2) VALUE 10.
 
+      *    Raised from the original 1,000,000-house ceiling so larger
+      *    puzzle inputs don't silently run off the end of the table.
        01  WS-HOUSES-TABLE.
-           02 WS-HOUSES OCCURS 1000000 TIMES
+           02 WS-HOUSES OCCURS 9999999 TIMES
               PIC 9(8) COMP VALUE 0.
 
        PROCEDURE DIVISION.
+           PERFORM INITIALIZE-MODE.
+
            OPEN INPUT INPUT-FILE.
            READ INPUT-FILE.
            CLOSE INPUT-FILE.
            MOVE FUNCTION NUMVAL(INPUT-RECORD) TO WS-INPUT-VAL.
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 999999
-               COMPUTE WS-TEMP-CALC = WS-I * 10
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9999999
+               COMPUTE WS-TEMP-CALC = WS-I * WS-PRESENTS-PER-VISIT
+               IF WS-DELIVERY-MODE = 2
+                   COMPUTE WS-HOUSE-LIMIT = WS-I * 50
+               ELSE
+                   MOVE 9999999 TO WS-HOUSE-LIMIT
+               END-IF
                PERFORM VARYING WS-J FROM WS-I BY WS-I
-                   UNTIL WS-J > 999999
+                   UNTIL WS-J > 9999999 OR WS-J > WS-HOUSE-LIMIT
                    ADD WS-TEMP-CALC TO WS-HOUSES(WS-J)
                END-PERFORM
            END-PERFORM.
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 999999
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9999999
                IF WS-HOUSES(WS-I) >= WS-INPUT-VAL
                    MOVE WS-I TO WS-RESULT
                    DISPLAY FUNCTION TRIM(WS-RESULT)
@@ -44,3 +73,20 @@
            END-PERFORM.
 
            STOP RUN.
+
+      *    Missing mode.txt keeps the original unlimited-visits,
+      *    10-presents-per-visit rule.
+       INITIALIZE-MODE.
+           OPEN INPUT MODE-FILE.
+           IF MODE-FILE-OK
+               READ MODE-FILE INTO MODE-RECORD
+                   AT END CONTINUE
+               END-READ
+               CLOSE MODE-FILE
+               MOVE FUNCTION NUMVAL(MODE-RECORD) TO WS-DELIVERY-MODE
+               IF WS-DELIVERY-MODE = 2
+                   MOVE 11 TO WS-PRESENTS-PER-VISIT
+               END-IF
+           ELSE
+               CLOSE MODE-FILE
+           END-IF.
