@@ -9,11 +9,19 @@
            SELECT InputFile ASSIGN TO "input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Names the winning (longest) route found, one stop per
+      *    line, with the shortest route's total printed last.
+           SELECT RouteFile ASSIGN TO "route.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
        01  InputRecord         PIC X(80).
 
+       FD  RouteFile.
+       01  RouteRecord         PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-File-Status      PIC X VALUE 'N'.
            88 Ws-EOF               VALUE 'Y'.
@@ -41,6 +49,7 @@
            05 WS-Distance      PIC 9(5) COMP.
            05 Current-Distance PIC 9(9) COMP.
            05 Max-Distance     PIC 9(9) COMP VALUE 0.
+           05 Min-Distance     PIC 9(9) COMP VALUE 0.
 
        01  Locations-Table.
            05 Location-Data OCCURS 100 TIMES.
@@ -50,15 +59,26 @@
        01  Route-Table.
            05 Route-Entry OCCURS 100 TIMES PIC 9(3) COMP.
 
+      *    Stop order of the longest route found so far, saved
+      *    whenever 300-Find-Longest-Route beats its current best.
+       01  Best-Route-Table.
+           05 Best-Route-Entry OCCURS 100 TIMES PIC 9(3) COMP.
+
        01  Permutation-Control.
            05 C-Array OCCURS 100 TIMES PIC 9(3) COMP.
 
+       01  WS-Route-Line       PIC X(200).
+       01  WS-Max-Distance-Disp PIC Z(8)9.
+       01  WS-Min-Distance-Disp PIC Z(8)9.
+
        PROCEDURE DIVISION.
        100-Main.
            INITIALIZE Locations-Table.
            PERFORM 200-Read-Input.
            PERFORM 300-Find-Longest-Route.
            DISPLAY Max-Distance.
+           DISPLAY Min-Distance.
+           PERFORM 500-Write-Route-Report.
            STOP RUN.
 
        200-Read-Input.
@@ -110,6 +130,8 @@
 
            PERFORM 400-Calculate-Route-Distance.
            MOVE Current-Distance TO Max-Distance.
+           MOVE Current-Distance TO Min-Distance.
+           PERFORM 410-Save-Best-Route.
 
            MOVE 1 TO I.
            PERFORM UNTIL I >= Location-Count
@@ -128,6 +150,10 @@
                    PERFORM 400-Calculate-Route-Distance
                    IF Current-Distance > Max-Distance
                        MOVE Current-Distance TO Max-Distance
+                       PERFORM 410-Save-Best-Route
+                   END-IF
+                   IF Current-Distance < Min-Distance
+                       MOVE Current-Distance TO Min-Distance
                    END-IF
                    ADD 1 TO C-Array(J)
                    MOVE 1 TO I
@@ -137,6 +163,11 @@
                END-IF
            END-PERFORM.
 
+       410-Save-Best-Route.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > Location-Count
+               MOVE Route-Entry(K) TO Best-Route-Entry(K)
+           END-PERFORM.
+
        400-Calculate-Route-Distance.
            MOVE 0 TO Current-Distance.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= Location-Count
@@ -144,3 +175,42 @@
                MOVE Route-Entry(I + 1) TO To-Idx
                ADD Distances(From-Idx, To-Idx) TO Current-Distance
            END-PERFORM.
+
+       500-Write-Route-Report.
+           OPEN OUTPUT RouteFile.
+           MOVE SPACES TO WS-Route-Line.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > Location-Count
+               MOVE Best-Route-Entry(I) TO Current-Loc-Idx
+               IF I = 1
+                   STRING
+                       FUNCTION TRIM(Location-Name(Current-Loc-Idx))
+                       DELIMITED BY SIZE
+                       INTO WS-Route-Line
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(WS-Route-Line) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM(Location-Name(Current-Loc-Idx))
+                       DELIMITED BY SIZE
+                       INTO WS-Route-Line
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           MOVE WS-Route-Line TO RouteRecord.
+           WRITE RouteRecord.
+           MOVE Max-Distance TO WS-Max-Distance-Disp.
+           MOVE SPACES TO RouteRecord.
+           STRING "Longest distance: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Max-Distance-Disp) DELIMITED BY SIZE
+               INTO RouteRecord
+           END-STRING.
+           WRITE RouteRecord.
+           MOVE Min-Distance TO WS-Min-Distance-Disp.
+           MOVE SPACES TO RouteRecord.
+           STRING "Shortest distance: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Min-Distance-Disp) DELIMITED BY SIZE
+               INTO RouteRecord
+           END-STRING.
+           WRITE RouteRecord.
+           CLOSE RouteFile.
