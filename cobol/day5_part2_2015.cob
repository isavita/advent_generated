@@ -1,12 +1,40 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NICE-STRINGS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "input.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Optional control file selecting which niceness rule set to
+      *    apply: 1 = the original three-rule check (vowels, a double
+      *    letter, no disallowed pair), 2 = the newer pair/repeat-with
+      *    -gap check this program already implemented. Missing file
+      *    keeps the original rule set (2).
+           SELECT RULES-FILE ASSIGN TO "rules.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RULES-FILE-STATUS.
+
+      *    Per-string verdict/reason report, so a naughty string's
+      *    specific failing rule can be audited instead of only seeing
+      *    the aggregate nice count.
+           SELECT DETAIL-FILE ASSIGN TO "nice_detail.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD      PIC X(80).
+
+       FD  RULES-FILE.
+       01  RULES-RECORD      PIC X(10).
+
+       FD  DETAIL-FILE.
+       01  DETAIL-RECORD     PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  NICE-COUNT        PIC 9(9) VALUE 0.
        01  CURRENT-STRING    PIC X(80).
@@ -15,60 +43,189 @@
        01  J                 PIC 9(2).
        01  CHAR-PAIR         PIC XX.
        01  PAIR-FOUND        PIC X VALUE 'N'.
+           88 PAIR-WAS-FOUND         VALUE 'Y'.
        01  LETTER-MATCH      PIC X VALUE 'N'.
+           88 LETTER-WAS-MATCHED     VALUE 'Y'.
        01  IS-NICE           PIC X VALUE 'N'.
+           88 STRING-IS-NICE         VALUE 'Y'.
+       01  END-OF-FILE       PIC X VALUE 'N'.
+           88 AT-END-OF-FILE         VALUE 'Y'.
+
+       01  RULES-FILE-STATUS PIC XX.
+           88 RULES-FILE-OK          VALUE '00'.
+       01  RULE-MODE         PIC 9(1) VALUE 2.
+
+      *    Fields for rule set 1 (the original three-rule check).
+       01  VOWEL-COUNT       PIC 9(2).
+       01  HAS-DOUBLE-LETTER PIC X.
+           88 FOUND-DOUBLE-LETTER    VALUE 'Y'.
+       01  HAS-BAD-PAIR      PIC X.
+           88 FOUND-BAD-PAIR         VALUE 'Y'.
+       01  CURR-CHAR         PIC X.
+       01  NEXT-CHAR         PIC X.
+       01  TWO-CHARS         PIC XX.
+
+       01  FAIL-REASON       PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM.
            OPEN INPUT INPUT-FILE.
-           PERFORM READ-AND-PROCESS UNTIL END-OF-FILE.
+           OPEN OUTPUT DETAIL-FILE.
+           PERFORM READ-AND-PROCESS UNTIL AT-END-OF-FILE.
            CLOSE INPUT-FILE.
+           CLOSE DETAIL-FILE.
            DISPLAY NICE-COUNT.
            STOP RUN.
 
+       INITIALIZE-PROGRAM.
+           OPEN INPUT RULES-FILE.
+           IF RULES-FILE-OK
+               READ RULES-FILE INTO RULES-RECORD
+                   AT END CONTINUE
+               END-READ
+               CLOSE RULES-FILE
+               MOVE FUNCTION NUMVAL(RULES-RECORD) TO RULE-MODE
+           ELSE
+               CLOSE RULES-FILE
+           END-IF.
+
        READ-AND-PROCESS.
-           READ INPUT-FILE
-               AT END MOVE 'Y' TO END-OF-FILE.
-           IF END-OF-FILE = 'N' THEN
-               MOVE INPUT-RECORD TO CURRENT-STRING
-               INSPECT CURRENT-STRING REPLACING ALL SPACES WITH LOW-VALUE
-               MOVE LENGTH(CURRENT-STRING) TO STRING-LENGTH
+           READ INPUT-FILE INTO CURRENT-STRING
+               AT END SET AT-END-OF-FILE TO TRUE.
+           IF NOT AT-END-OF-FILE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENT-STRING))
+                 TO STRING-LENGTH
                MOVE 'N' TO IS-NICE
+               MOVE SPACES TO FAIL-REASON
+
+               IF RULE-MODE = 1
+                   PERFORM CHECK-RULE-ONE
+               ELSE
+                   PERFORM CHECK-RULE-TWO
+               END-IF
+
+               IF STRING-IS-NICE
+                   ADD 1 TO NICE-COUNT
+               END-IF
+
+               PERFORM WRITE-DETAIL-RECORD
+           END-IF.
 
-               IF STRING-LENGTH >= 4 THEN
-                   MOVE 'N' TO PAIR-FOUND
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH - 1
-                       MOVE CURRENT-STRING(I:2) TO CHAR-PAIR
-                       PERFORM VARYING J FROM 1 BY 1 UNTIL J > STRING-LENGTH - 1
-                           IF CHAR-PAIR = CURRENT-STRING(J:2) AND I <> J
-                               MOVE 'Y' TO PAIR-FOUND
-                               EXIT PERFORM
-                           END-IF
-                       END-PERFORM
-                       IF PAIR-FOUND = 'Y'
+      *    Rule set 2 (this program's original check): a pair of any
+      *    two letters that appears at least twice without
+      *    overlapping, and a letter that repeats with exactly one
+      *    letter between it (e.g. "xyx").
+       CHECK-RULE-TWO.
+           IF STRING-LENGTH >= 4
+               MOVE 'N' TO PAIR-FOUND
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH - 1
+                   MOVE CURRENT-STRING(I:2) TO CHAR-PAIR
+                   PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > STRING-LENGTH - 1
+                       IF CHAR-PAIR = CURRENT-STRING(J:2) AND I <> J
+                           MOVE 'Y' TO PAIR-FOUND
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
+                   IF PAIR-WAS-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
 
-                   IF PAIR-FOUND = 'Y' THEN
-                       MOVE 'N' TO LETTER-MATCH
-                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH - 2
-                           IF CURRENT-STRING(I:1) = CURRENT-STRING(I+2:1)
-                               MOVE 'Y' TO LETTER-MATCH
-                               EXIT PERFORM
-                           END-IF
-                       END-PERFORM
-
-                       IF LETTER-MATCH = 'Y'
-                           MOVE 'Y' TO IS-NICE
+               IF PAIR-WAS-FOUND
+                   MOVE 'N' TO LETTER-MATCH
+                   PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > STRING-LENGTH - 2
+                       IF CURRENT-STRING(I:1) = CURRENT-STRING(I + 2:1)
+                           MOVE 'Y' TO LETTER-MATCH
+                           EXIT PERFORM
                        END-IF
+                   END-PERFORM
+
+                   IF LETTER-WAS-MATCHED
+                       MOVE 'Y' TO IS-NICE
+                   ELSE
+                       STRING 'no letter repeats with one letter'
+                              DELIMITED BY SIZE
+                              ' between' DELIMITED BY SIZE
+                              INTO FAIL-REASON
+                       END-STRING
                    END-IF
+               ELSE
+                   STRING 'no repeating letter pair' DELIMITED BY SIZE
+                          INTO FAIL-REASON
+                   END-STRING
                END-IF
+           ELSE
+               STRING 'too short' DELIMITED BY SIZE INTO FAIL-REASON
+               END-STRING
+           END-IF.
 
-               IF IS-NICE = 'Y'
-                   ADD 1 TO NICE-COUNT
+      *    Rule set 1 (the original Advent of Code rules): at least
+      *    three vowels, a doubled letter, and none of the disallowed
+      *    pairs ab/cd/pq/xy.
+       CHECK-RULE-ONE.
+           MOVE 0 TO VOWEL-COUNT.
+           MOVE 'N' TO HAS-DOUBLE-LETTER.
+           MOVE 'N' TO HAS-BAD-PAIR.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH
+               MOVE CURRENT-STRING(I:1) TO CURR-CHAR
+               EVALUATE CURR-CHAR
+                   WHEN 'a' WHEN 'e' WHEN 'i' WHEN 'o' WHEN 'u'
+                       ADD 1 TO VOWEL-COUNT
+               END-EVALUATE
+
+               IF I < STRING-LENGTH
+                   MOVE CURRENT-STRING(I + 1:1) TO NEXT-CHAR
+                   MOVE CURRENT-STRING(I:2) TO TWO-CHARS
+
+                   IF NOT FOUND-DOUBLE-LETTER AND CURR-CHAR = NEXT-CHAR
+                       MOVE 'Y' TO HAS-DOUBLE-LETTER
+                   END-IF
+
+                   IF NOT FOUND-BAD-PAIR
+                       EVALUATE TWO-CHARS
+                           WHEN 'ab' WHEN 'cd' WHEN 'pq' WHEN 'xy'
+                               MOVE 'Y' TO HAS-BAD-PAIR
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF FOUND-BAD-PAIR
+               STRING 'contains a disallowed pair' DELIMITED BY SIZE
+                      INTO FAIL-REASON
+               END-STRING
+           ELSE
+               IF VOWEL-COUNT < 3
+                   STRING 'fewer than three vowels' DELIMITED BY SIZE
+                          INTO FAIL-REASON
+                   END-STRING
+               ELSE
+                   IF NOT FOUND-DOUBLE-LETTER
+                       STRING 'no double letter' DELIMITED BY SIZE
+                              INTO FAIL-REASON
+                       END-STRING
+                   ELSE
+                       MOVE 'Y' TO IS-NICE
+                   END-IF
                END-IF
            END-IF.
 
-       END-OF-FILE       PIC X VALUE 'N'.
-       END PROGRAM NICE-STRINGS.
+       WRITE-DETAIL-RECORD.
+           MOVE SPACES TO DETAIL-RECORD.
+           IF STRING-IS-NICE
+               STRING FUNCTION TRIM(CURRENT-STRING) DELIMITED BY SIZE
+                      ' NICE=Y' DELIMITED BY SIZE
+                      INTO DETAIL-RECORD
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(CURRENT-STRING) DELIMITED BY SIZE
+                      ' NICE=N reason=' DELIMITED BY SIZE
+                      FUNCTION TRIM(FAIL-REASON) DELIMITED BY SIZE
+                      INTO DETAIL-RECORD
+               END-STRING
+           END-IF.
+           WRITE DETAIL-RECORD.
