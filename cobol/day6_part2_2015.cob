@@ -8,23 +8,46 @@ FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "input.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Checkpoint file: first record is the count of instruction lines
+    *> already applied, followed by one record per grid row (1000
+    *> zero-padded 5-digit brightness values). Written periodically so
+    *> an interrupted overnight batch can resume instead of reprocessing
+    *> every toggle command against the 1,000,000-cell grid from line one.
+    SELECT CHECKPOINT-FILE ASSIGN TO "light_checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD PIC X(256).
 
+FD CHECKPOINT-FILE.
+01 CKPT-RECORD PIC X(5000).
+
 WORKING-STORAGE SECTION.
 01 WS-LIGHT-GRID.
    05 WS-ROW OCCURS 1000 TIMES.
       10 WS-COL OCCURS 1000 TIMES PIC S9(5) VALUE 0.
 
 01 WS-TOTAL-BRIGHTNESS PIC S9(18) VALUE 0.
+01 WS-TOTAL-LIT-COUNT  PIC 9(9) VALUE 0.
 
 01 WS-FILE-STATUS PIC X(02) VALUE "00".
    88 WS-END-OF-FILE VALUE "10".
 
 01 WS-INPUT-LINE PIC X(256).
 
+*> Checkpoint/restart working storage.
+01 WS-CKPT-STATUS         PIC XX.
+   88 WS-CKPT-OK                  VALUE '00'.
+01 WS-CKPT-LINES-PROCESSED PIC 9(9) VALUE 0.
+01 WS-LINES-SINCE-CKPT    PIC 9(9) VALUE 0.
+01 WS-CKPT-INTERVAL       PIC 9(9) VALUE 1000.
+01 WS-SKIP-IDX            PIC 9(9) VALUE 0.
+01 WS-CKPT-LINE-COUNT-STR PIC X(5000).
+01 WS-CKPT-CELL-DISPLAY   PIC 9(5).
+
 01 WS-COMMAND-TYPE PIC X(10).
 01 WS-ACTION-TYPE  PIC X(5).
 
@@ -50,8 +73,10 @@ WORKING-STORAGE SECTION.
 PROCEDURE DIVISION.
 MAIN-LOGIC SECTION.
     PERFORM INITIALIZE-PROGRAM.
+    PERFORM LOAD-CHECKPOINT.
     PERFORM PROCESS-FILE.
     PERFORM CALCULATE-TOTAL-BRIGHTNESS.
+    PERFORM CLEAR-CHECKPOINT.
     PERFORM TERMINATE-PROGRAM.
     STOP RUN.
 
@@ -62,13 +87,75 @@ INITIALIZE-PROGRAM.
         STOP RUN
     END-IF.
 
+LOAD-CHECKPOINT.
+    *> If a checkpoint survives from an interrupted prior run, reload
+    *> the grid it saved and skip the instruction lines it already
+    *> applied, instead of starting the whole batch over.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-OK
+        READ CHECKPOINT-FILE INTO WS-CKPT-LINE-COUNT-STR
+            AT END CONTINUE
+        END-READ
+        MOVE FUNCTION NUMVAL(WS-CKPT-LINE-COUNT-STR)
+          TO WS-CKPT-LINES-PROCESSED
+        PERFORM VARYING WS-LOOP-ROW-IDX FROM 1 BY 1
+            UNTIL WS-LOOP-ROW-IDX > 1000
+            READ CHECKPOINT-FILE INTO CKPT-RECORD
+                AT END CONTINUE
+            END-READ
+            PERFORM VARYING WS-LOOP-COL-IDX FROM 1 BY 1
+                UNTIL WS-LOOP-COL-IDX > 1000
+                MOVE CKPT-RECORD(((WS-LOOP-COL-IDX - 1) * 5) + 1:5)
+                  TO WS-CKPT-CELL-DISPLAY
+                MOVE WS-CKPT-CELL-DISPLAY
+                  TO WS-COL(WS-LOOP-ROW-IDX, WS-LOOP-COL-IDX)
+            END-PERFORM
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+            UNTIL WS-SKIP-IDX > WS-CKPT-LINES-PROCESSED
+            PERFORM READ-NEXT-RECORD
+        END-PERFORM
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
 PROCESS-FILE.
     PERFORM READ-NEXT-RECORD.
     PERFORM UNTIL WS-END-OF-FILE
         PERFORM PARSE-AND-PROCESS-LINE
+        ADD 1 TO WS-CKPT-LINES-PROCESSED
+        ADD 1 TO WS-LINES-SINCE-CKPT
+        IF WS-LINES-SINCE-CKPT >= WS-CKPT-INTERVAL
+            PERFORM SAVE-CHECKPOINT
+            MOVE 0 TO WS-LINES-SINCE-CKPT
+        END-IF
         PERFORM READ-NEXT-RECORD
     END-PERFORM.
 
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-CKPT-LINES-PROCESSED TO WS-CKPT-LINE-COUNT-STR.
+    MOVE WS-CKPT-LINE-COUNT-STR TO CKPT-RECORD.
+    WRITE CKPT-RECORD.
+    PERFORM VARYING WS-LOOP-ROW-IDX FROM 1 BY 1
+        UNTIL WS-LOOP-ROW-IDX > 1000
+        MOVE SPACES TO CKPT-RECORD
+        PERFORM VARYING WS-LOOP-COL-IDX FROM 1 BY 1
+            UNTIL WS-LOOP-COL-IDX > 1000
+            MOVE WS-COL(WS-LOOP-ROW-IDX, WS-LOOP-COL-IDX)
+              TO WS-CKPT-CELL-DISPLAY
+            MOVE WS-CKPT-CELL-DISPLAY
+              TO CKPT-RECORD(((WS-LOOP-COL-IDX - 1) * 5) + 1:5)
+        END-PERFORM
+        WRITE CKPT-RECORD
+    END-PERFORM.
+    CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
 READ-NEXT-RECORD.
     READ INPUT-FILE INTO WS-INPUT-LINE
         AT END SET WS-END-OF-FILE TO TRUE
@@ -157,9 +244,13 @@ CALCULATE-TOTAL-BRIGHTNESS.
         PERFORM VARYING WS-LOOP-COL-IDX FROM 1 BY 1
             UNTIL WS-LOOP-COL-IDX > 1000
             ADD WS-COL(WS-LOOP-ROW-IDX, WS-LOOP-COL-IDX) TO WS-TOTAL-BRIGHTNESS
+            IF WS-COL(WS-LOOP-ROW-IDX, WS-LOOP-COL-IDX) > 0
+                ADD 1 TO WS-TOTAL-LIT-COUNT
+            END-IF
         END-PERFORM
     END-PERFORM.
 
 TERMINATE-PROGRAM.
     CLOSE INPUT-FILE.
     DISPLAY WS-TOTAL-BRIGHTNESS.
+    DISPLAY WS-TOTAL-LIT-COUNT.
