@@ -22,20 +22,39 @@
            05 WS-SIMILARITY-STR       PIC X(10).
 
        01  WS-TABLE-CONTROL.
-           05 WS-MAX-ENTRIES          PIC 9(04) VALUE 1000.
-           05 WS-ENTRY-COUNT          PIC 9(04) VALUE 0.
-           05 WS-IDX1                 PIC 9(04).
-           05 WS-IDX2                 PIC 9(04).
+           05 WS-MAX-ENTRIES          PIC 9(05) VALUE 20000.
+           05 WS-ENTRY-COUNT          PIC 9(05) VALUE 0.
+           05 WS-IDX1                 PIC 9(05).
+           05 WS-IDX2                 PIC 9(05).
 
        01  WS-LOCATION-DATA-TABLE.
-           05 WS-LOCATION-ENTRY OCCURS 1000 TIMES.
+           05 WS-LOCATION-ENTRY OCCURS 20000 TIMES.
               10 WS-STORED-LOCATION-ID   PIC 9(09).
               10 WS-STORED-SIMILARITY    PIC 9(09).
 
+      *    Sortable copies of the left (location ID) and right
+      *    (similarity) columns, used only by the position-pair
+      *    distance calculation below. Sorting these in place can't
+      *    disturb WS-LOCATION-DATA-TABLE, which CALCULATE-TOTAL still
+      *    needs in original read order for the similarity score.
+      *    OCCURS DEPENDING ON WS-ENTRY-COUNT limits the in-place SORT
+      *    below to only the entries actually read.
+       01  WS-LEFT-SORT-TABLE.
+           05 WS-LEFT-ENTRY OCCURS 1 TO 20000 TIMES
+                             DEPENDING ON WS-ENTRY-COUNT.
+              10 WS-LEFT-ID              PIC 9(09).
+
+       01  WS-RIGHT-SORT-TABLE.
+           05 WS-RIGHT-ENTRY OCCURS 1 TO 20000 TIMES
+                              DEPENDING ON WS-ENTRY-COUNT.
+              10 WS-RIGHT-ID             PIC 9(09).
+
        01  WS-CALCULATION-VARS.
            05 WS-TOTAL                PIC 9(18) VALUE 0.
            05 WS-COUNT                PIC 9(09) VALUE 0.
            05 WS-TEMP-LOCATION-ID     PIC 9(09).
+           05 WS-TOTAL-DISTANCE       PIC 9(18) VALUE 0.
+           05 WS-PAIR-DIFF            PIC S9(09).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -44,8 +63,10 @@
                UNTIL WS-END-OF-FILE OR WS-ENTRY-COUNT >= WS-MAX-ENTRIES.
            CLOSE INPUT-FILE.
 
+           PERFORM CALCULATE-TOTAL-DISTANCE.
            PERFORM CALCULATE-TOTAL.
 
+           DISPLAY WS-TOTAL-DISTANCE.
            DISPLAY WS-TOTAL.
 
            STOP RUN.
@@ -64,26 +85,52 @@
                            TO WS-STORED-LOCATION-ID(WS-ENTRY-COUNT)
                        MOVE FUNCTION NUMVAL(WS-SIMILARITY-STR)
                            TO WS-STORED-SIMILARITY(WS-ENTRY-COUNT)
+                       MOVE WS-STORED-LOCATION-ID(WS-ENTRY-COUNT)
+                           TO WS-LEFT-ID(WS-ENTRY-COUNT)
+                       MOVE WS-STORED-SIMILARITY(WS-ENTRY-COUNT)
+                           TO WS-RIGHT-ID(WS-ENTRY-COUNT)
                    ELSE
                        SET WS-END-OF-FILE TO TRUE
                    END-IF
            END-READ.
 
+      *    Position-pair distance: sort the left and right columns
+      *    independently, then sum the absolute difference between
+      *    each pair of same-rank entries.
+       CALCULATE-TOTAL-DISTANCE.
+           SORT WS-LEFT-ENTRY ON ASCENDING KEY WS-LEFT-ID.
+           SORT WS-RIGHT-ENTRY ON ASCENDING KEY WS-RIGHT-ID.
+
+           PERFORM VARYING WS-IDX1 FROM 1 BY 1
+               UNTIL WS-IDX1 > WS-ENTRY-COUNT
+
+               COMPUTE WS-PAIR-DIFF =
+                   WS-LEFT-ID(WS-IDX1) - WS-RIGHT-ID(WS-IDX1)
+               IF WS-PAIR-DIFF < 0 THEN
+                   COMPUTE WS-PAIR-DIFF = WS-PAIR-DIFF * -1
+               END-IF
+               ADD WS-PAIR-DIFF TO WS-TOTAL-DISTANCE
+
+           END-PERFORM.
+
        CALCULATE-TOTAL.
            PERFORM VARYING WS-IDX1 FROM 1 BY 1
                UNTIL WS-IDX1 > WS-ENTRY-COUNT
 
-               MOVE WS-STORED-LOCATION-ID(WS-IDX1) TO WS-TEMP-LOCATION-ID
+               MOVE WS-STORED-LOCATION-ID(WS-IDX1)
+                   TO WS-TEMP-LOCATION-ID
                MOVE 0 TO WS-COUNT
 
                PERFORM VARYING WS-IDX2 FROM 1 BY 1
                    UNTIL WS-IDX2 > WS-ENTRY-COUNT
 
-                   IF WS-STORED-SIMILARITY(WS-IDX2) = WS-TEMP-LOCATION-ID THEN
+                   IF WS-STORED-SIMILARITY(WS-IDX2)
+                       = WS-TEMP-LOCATION-ID THEN
                        ADD 1 TO WS-COUNT
                    END-IF
                END-PERFORM
 
-               COMPUTE WS-TOTAL = WS-TOTAL + (WS-COUNT * WS-TEMP-LOCATION-ID)
+               COMPUTE WS-TOTAL = WS-TOTAL +
+                   (WS-COUNT * WS-TEMP-LOCATION-ID)
 
            END-PERFORM.
