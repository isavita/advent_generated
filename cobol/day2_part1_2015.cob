@@ -8,16 +8,26 @@ FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "input.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Per-box detail report: dimensions, the three side areas, the
+    *> slack (smallest side) area, and the paper needed for that one
+    *> box, so purchasing can spot unusually large orders line by line.
+    SELECT DETAIL-FILE ASSIGN TO "box_detail.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD PIC X(256).
 
+FD DETAIL-FILE.
+01 DETAIL-RECORD PIC X(120).
+
 WORKING-STORAGE SECTION.
 01 WS-EOF-FLAG PIC X VALUE 'N'.
    88 WS-EOF VALUE 'Y'.
 
 01 WS-TOTAL-PAPER PIC 9(12) COMP-5 VALUE 0.
+01 WS-TOTAL-RIBBON PIC 9(12) COMP-5 VALUE 0.
 
 01 WS-DIMENSIONS.
    05 WS-L PIC 9(6) COMP-5.
@@ -32,13 +42,34 @@ WORKING-STORAGE SECTION.
 01 WS-MIN-SIDE PIC 9(12) COMP-5.
 01 WS-CURRENT-PACKAGE-PAPER PIC 9(12) COMP-5.
 
+*> Ribbon working storage: the smallest perimeter of the three faces,
+*> plus a bow equal to the box's cubic volume.
+01 WS-PERIM1 PIC 9(12) COMP-5.
+01 WS-PERIM2 PIC 9(12) COMP-5.
+01 WS-PERIM3 PIC 9(12) COMP-5.
+01 WS-MIN-PERIM PIC 9(12) COMP-5.
+01 WS-VOLUME PIC 9(18) COMP-5.
+01 WS-CURRENT-PACKAGE-RIBBON PIC 9(18) COMP-5.
+
 01 WS-TEMP-L PIC X(10).
 01 WS-TEMP-W PIC X(10).
 01 WS-TEMP-H PIC X(10).
 
+*> Per-box detail report working storage.
+01 WS-DETAIL-LINE PIC X(120).
+01 WS-L-DISPLAY PIC Z(5)9.
+01 WS-W-DISPLAY PIC Z(5)9.
+01 WS-H-DISPLAY PIC Z(5)9.
+01 WS-SIDE1-DISPLAY PIC Z(10)9.
+01 WS-SIDE2-DISPLAY PIC Z(10)9.
+01 WS-SIDE3-DISPLAY PIC Z(10)9.
+01 WS-SLACK-DISPLAY PIC Z(10)9.
+01 WS-PAPER-DISPLAY PIC Z(10)9.
+
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     OPEN INPUT INPUT-FILE
+    OPEN OUTPUT DETAIL-FILE
 
     PERFORM UNTIL WS-EOF
         READ INPUT-FILE INTO INPUT-RECORD
@@ -48,8 +79,10 @@ MAIN-LOGIC.
     END-PERFORM
 
     CLOSE INPUT-FILE
+    CLOSE DETAIL-FILE
 
     DISPLAY WS-TOTAL-PAPER
+    DISPLAY WS-TOTAL-RIBBON
 
     STOP RUN.
 
@@ -80,4 +113,56 @@ PROCESS-RECORD.
 
     COMPUTE WS-CURRENT-PACKAGE-PAPER = (2 * WS-SIDE1) + (2 * WS-SIDE2) + (2 * WS-SIDE3) + WS-MIN-SIDE
 
-    ADD WS-CURRENT-PACKAGE-PAPER TO WS-TOTAL-PAPER.
+    ADD WS-CURRENT-PACKAGE-PAPER TO WS-TOTAL-PAPER
+
+    *> Ribbon: smallest perimeter of the three faces, plus a bow the
+    *> size of the box's cubic volume.
+    COMPUTE WS-PERIM1 = (2 * WS-L) + (2 * WS-W)
+    COMPUTE WS-PERIM2 = (2 * WS-W) + (2 * WS-H)
+    COMPUTE WS-PERIM3 = (2 * WS-H) + (2 * WS-L)
+
+    MOVE WS-PERIM1 TO WS-MIN-PERIM
+    IF WS-PERIM2 < WS-MIN-PERIM THEN
+        MOVE WS-PERIM2 TO WS-MIN-PERIM
+    END-IF
+    IF WS-PERIM3 < WS-MIN-PERIM THEN
+        MOVE WS-PERIM3 TO WS-MIN-PERIM
+    END-IF
+
+    COMPUTE WS-VOLUME = WS-L * WS-W * WS-H
+    COMPUTE WS-CURRENT-PACKAGE-RIBBON = WS-MIN-PERIM + WS-VOLUME
+
+    ADD WS-CURRENT-PACKAGE-RIBBON TO WS-TOTAL-RIBBON
+
+    PERFORM WRITE-DETAIL-RECORD.
+
+WRITE-DETAIL-RECORD.
+    MOVE WS-L TO WS-L-DISPLAY.
+    MOVE WS-W TO WS-W-DISPLAY.
+    MOVE WS-H TO WS-H-DISPLAY.
+    MOVE WS-SIDE1 TO WS-SIDE1-DISPLAY.
+    MOVE WS-SIDE2 TO WS-SIDE2-DISPLAY.
+    MOVE WS-SIDE3 TO WS-SIDE3-DISPLAY.
+    MOVE WS-MIN-SIDE TO WS-SLACK-DISPLAY.
+    MOVE WS-CURRENT-PACKAGE-PAPER TO WS-PAPER-DISPLAY.
+
+    MOVE SPACES TO WS-DETAIL-LINE.
+    STRING FUNCTION TRIM(WS-L-DISPLAY) DELIMITED BY SIZE
+           'x' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-W-DISPLAY) DELIMITED BY SIZE
+           'x' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-H-DISPLAY) DELIMITED BY SIZE
+           ' side1=' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SIDE1-DISPLAY) DELIMITED BY SIZE
+           ' side2=' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SIDE2-DISPLAY) DELIMITED BY SIZE
+           ' side3=' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SIDE3-DISPLAY) DELIMITED BY SIZE
+           ' slack=' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SLACK-DISPLAY) DELIMITED BY SIZE
+           ' paper=' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PAPER-DISPLAY) DELIMITED BY SIZE
+           INTO WS-DETAIL-LINE
+    END-STRING.
+    MOVE WS-DETAIL-LINE TO DETAIL-RECORD.
+    WRITE DETAIL-RECORD.
