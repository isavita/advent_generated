@@ -11,11 +11,19 @@
                ACCESS IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+      *    Depth-by-depth score breakdown: how much each nesting depth
+      *    contributed to the total score, instead of only the sum.
+           SELECT DEPTH-REPORT-FILE ASSIGN TO 'depth_scores.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD PIC X.
 
+       FD DEPTH-REPORT-FILE.
+       01 DEPTH-REPORT-RECORD PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS      PIC XX VALUE '00'.
           88 FILE-OK          VALUE '00'.
@@ -26,6 +34,19 @@
        01 WS-IGNORE-NEXT     PIC X  VALUE 'N'.
           88 IGNORE-CHAR      VALUE 'Y'.
 
+      *    Count of non-canceled characters seen inside garbage (i.e.
+      *    every garbage character except '!' and the char it skips).
+       01 WS-GARBAGE-CHAR-COUNT PIC 9(9) VALUE 0.
+
+      *    Per-depth score totals, keyed by nesting depth at the point
+      *    a group closes.
+       01 WS-MAX-DEPTH        PIC 9(4) VALUE 0.
+       01 WS-DEPTH-SCORE-TABLE.
+          05 WS-DEPTH-SCORE   PIC 9(9) OCCURS 10000 TIMES VALUE 0.
+       01 WS-DEPTH-IDX        PIC 9(4).
+       01 WS-DEPTH-DISPLAY    PIC Z(4)9.
+       01 WS-SCORE-DISPLAY    PIC Z(8)9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT INPUT-FILE.
@@ -39,6 +60,9 @@
            CLOSE INPUT-FILE.
 
            DISPLAY WS-SCORE.
+           DISPLAY WS-GARBAGE-CHAR-COUNT.
+
+           PERFORM WRITE-DEPTH-REPORT.
 
            GOBACK.
 
@@ -60,15 +84,41 @@
                        MOVE 'Y' TO WS-IGNORE-NEXT
                    WHEN '>'
                        MOVE 'N' TO WS-IN-GARBAGE
+                   WHEN OTHER
+                       ADD 1 TO WS-GARBAGE-CHAR-COUNT
                END-EVALUATE
            ELSE
                EVALUATE INPUT-RECORD
                    WHEN '{'
                        ADD 1 TO WS-DEPTH
+                       IF WS-DEPTH > WS-MAX-DEPTH
+                           MOVE WS-DEPTH TO WS-MAX-DEPTH
+                       END-IF
                    WHEN '}'
                        ADD WS-DEPTH TO WS-SCORE
+                       ADD WS-DEPTH TO WS-DEPTH-SCORE(WS-DEPTH)
                        SUBTRACT 1 FROM WS-DEPTH
                    WHEN '<'
                        MOVE 'Y' TO WS-IN-GARBAGE
                END-EVALUATE
            END-IF.
+
+      *    Lists each nesting depth reached and how much score it
+      *    contributed in total (depth N contributes N per group
+      *    closed at that depth).
+       WRITE-DEPTH-REPORT.
+           OPEN OUTPUT DEPTH-REPORT-FILE.
+           PERFORM VARYING WS-DEPTH-IDX FROM 1 BY 1
+               UNTIL WS-DEPTH-IDX > WS-MAX-DEPTH
+               MOVE WS-DEPTH-IDX TO WS-DEPTH-DISPLAY
+               MOVE WS-DEPTH-SCORE(WS-DEPTH-IDX) TO WS-SCORE-DISPLAY
+               MOVE SPACES TO DEPTH-REPORT-RECORD
+               STRING 'depth=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DEPTH-DISPLAY) DELIMITED BY SIZE
+                      ' score=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SCORE-DISPLAY) DELIMITED BY SIZE
+                      INTO DEPTH-REPORT-RECORD
+               END-STRING
+               WRITE DEPTH-REPORT-RECORD
+           END-PERFORM.
+           CLOSE DEPTH-REPORT-FILE.
