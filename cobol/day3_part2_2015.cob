@@ -6,24 +6,61 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Optional control file naming how many couriers share the
+      *    directions feed (one integer). Missing file keeps the
+      *    original two-courier (Santa / Robo-Santa) rotation.
+           SELECT COURIER-FILE ASSIGN TO "couriers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-COURIER-FILE-STATUS.
+
+      *    Per-courier coverage report: each courier's unique-house
+      *    count and ending position, so a lopsided route split can
+      *    be audited instead of only seeing the combined total.
+           SELECT COVERAGE-FILE ASSIGN TO "courier_coverage.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD         PIC X(32767).
+
+       FD  COURIER-FILE.
+       01  COURIER-RECORD       PIC X(10).
+
+       FD  COVERAGE-FILE.
+       01  COVERAGE-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-GRID.
            05 WS-ROW OCCURS 1000 TIMES.
               10 WS-COL PIC 9(1) OCCURS 1000 TIMES VALUE 0.
-       01  WS-VARS.
-           05 WS-SANTA-X        PIC S9(4) COMP VALUE 501.
-           05 WS-SANTA-Y        PIC S9(4) COMP VALUE 501.
-           05 WS-ROBO-X         PIC S9(4) COMP VALUE 501.
-           05 WS-ROBO-Y         PIC S9(4) COMP VALUE 501.
-           05 WS-SANTA-TURN     PIC 9(1)  VALUE 1.
-           05 WS-I              PIC S9(8) COMP.
-           05 WS-INPUT-LEN      PIC S9(8) COMP.
-           05 WS-COUNT          PIC 9(8)  VALUE 1.
-           05 WS-CHAR           PIC X(1).
+
+       01  WS-COURIER-FILE-STATUS PIC XX.
+           88 WS-COURIER-FILE-OK VALUE '00'.
+
+      *    One entry per courier: current position and its own
+      *    unique-house tally, so the rotation generalizes from the
+      *    original fixed Santa/Robo-Santa pair to any number of
+      *    couriers sharing the same directions feed.
+       01  WS-COURIER-COUNT     PIC 9(4) COMP VALUE 2.
+       01  WS-COURIER-TABLE.
+           05 WS-COURIER OCCURS 1 TO 9999 TIMES
+                          DEPENDING ON WS-COURIER-COUNT
+                          INDEXED BY WS-COURIER-IDX.
+              10 WS-COURIER-X      PIC S9(4) COMP VALUE 501.
+              10 WS-COURIER-Y      PIC S9(4) COMP VALUE 501.
+              10 WS-COURIER-HOUSES PIC 9(8) COMP VALUE 0.
+
+       01  WS-CURRENT-COURIER   PIC 9(4) COMP VALUE 1.
+       01  WS-I                 PIC S9(8) COMP.
+       01  WS-INPUT-LEN         PIC S9(8) COMP.
+       01  WS-COUNT             PIC 9(8)  VALUE 0.
+       01  WS-CHAR              PIC X(1).
+       01  WS-COURIER-DISPLAY   PIC Z(3)9.
+       01  WS-X-DISPLAY         PIC -9(4).
+       01  WS-Y-DISPLAY         PIC -9(4).
+       01  WS-HOUSES-DISPLAY    PIC Z(7)9.
 
        PROCEDURE DIVISION.
        MAIN.
@@ -35,42 +72,87 @@
                TALLYING WS-I FOR LEADING SPACES.
            COMPUTE WS-INPUT-LEN = FUNCTION LENGTH(INPUT-RECORD) - WS-I.
 
-           SET WS-COL(WS-SANTA-X, WS-SANTA-Y) TO 1.
+           OPEN INPUT COURIER-FILE.
+           IF WS-COURIER-FILE-OK
+               READ COURIER-FILE INTO COURIER-RECORD
+                   AT END CONTINUE
+               END-READ
+               CLOSE COURIER-FILE
+               MOVE FUNCTION NUMVAL(COURIER-RECORD) TO WS-COURIER-COUNT
+           ELSE
+               CLOSE COURIER-FILE
+           END-IF.
 
+           PERFORM VARYING WS-COURIER-IDX FROM 1 BY 1
+               UNTIL WS-COURIER-IDX > WS-COURIER-COUNT
+               MOVE 501 TO WS-COURIER-X(WS-COURIER-IDX)
+               MOVE 501 TO WS-COURIER-Y(WS-COURIER-IDX)
+               MOVE 0 TO WS-COURIER-HOUSES(WS-COURIER-IDX)
+           END-PERFORM.
+
+           SET WS-COL(501, 501) TO 1.
+           MOVE 1 TO WS-COUNT.
+           PERFORM VARYING WS-COURIER-IDX FROM 1 BY 1
+               UNTIL WS-COURIER-IDX > WS-COURIER-COUNT
+               ADD 1 TO WS-COURIER-HOUSES(WS-COURIER-IDX)
+           END-PERFORM.
+
+           MOVE 1 TO WS-CURRENT-COURIER.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-INPUT-LEN
                MOVE INPUT-RECORD(WS-I:1) TO WS-CHAR
-               IF WS-SANTA-TURN = 1
-                   PERFORM UPDATE-SANTA-POS
-                   MOVE 0 TO WS-SANTA-TURN
-               ELSE
-                   PERFORM UPDATE-ROBO-POS
-                   MOVE 1 TO WS-SANTA-TURN
+               PERFORM UPDATE-COURIER-POS
+
+               ADD 1 TO WS-CURRENT-COURIER
+               IF WS-CURRENT-COURIER > WS-COURIER-COUNT
+                   MOVE 1 TO WS-CURRENT-COURIER
                END-IF
            END-PERFORM.
 
            DISPLAY WS-COUNT.
+
+           PERFORM WRITE-COVERAGE-REPORT.
+
            STOP RUN.
 
-       UPDATE-SANTA-POS.
+      *    Moves the current courier (WS-CURRENT-COURIER) one step and
+      *    tallies a new house both in the shared grid total and in
+      *    that courier's own coverage count.
+       UPDATE-COURIER-POS.
            EVALUATE WS-CHAR
-               WHEN '^' ADD 1 TO WS-SANTA-Y
-               WHEN 'v' SUBTRACT 1 FROM WS-SANTA-Y
-               WHEN '>' ADD 1 TO WS-SANTA-X
-               WHEN '<' SUBTRACT 1 FROM WS-SANTA-X
+               WHEN '^' ADD 1 TO WS-COURIER-Y(WS-CURRENT-COURIER)
+               WHEN 'v' SUBTRACT 1 FROM WS-COURIER-Y(WS-CURRENT-COURIER)
+               WHEN '>' ADD 1 TO WS-COURIER-X(WS-CURRENT-COURIER)
+               WHEN '<' SUBTRACT 1 FROM WS-COURIER-X(WS-CURRENT-COURIER)
            END-EVALUATE.
-           IF WS-COL(WS-SANTA-X, WS-SANTA-Y) = 0
-               SET WS-COL(WS-SANTA-X, WS-SANTA-Y) TO 1
+           IF WS-COL(WS-COURIER-X(WS-CURRENT-COURIER),
+                     WS-COURIER-Y(WS-CURRENT-COURIER)) = 0
+               SET WS-COL(WS-COURIER-X(WS-CURRENT-COURIER),
+                          WS-COURIER-Y(WS-CURRENT-COURIER)) TO 1
                ADD 1 TO WS-COUNT
+               ADD 1 TO WS-COURIER-HOUSES(WS-CURRENT-COURIER)
            END-IF.
 
-       UPDATE-ROBO-POS.
-           EVALUATE WS-CHAR
-               WHEN '^' ADD 1 TO WS-ROBO-Y
-               WHEN 'v' SUBTRACT 1 FROM WS-ROBO-Y
-               WHEN '>' ADD 1 TO WS-ROBO-X
-               WHEN '<' SUBTRACT 1 FROM WS-ROBO-X
-           END-EVALUATE.
-           IF WS-COL(WS-ROBO-X, WS-ROBO-Y) = 0
-               SET WS-COL(WS-ROBO-X, WS-ROBO-Y) TO 1
-               ADD 1 TO WS-COUNT
-           END-IF.
+       WRITE-COVERAGE-REPORT.
+           OPEN OUTPUT COVERAGE-FILE.
+           PERFORM VARYING WS-COURIER-IDX FROM 1 BY 1
+               UNTIL WS-COURIER-IDX > WS-COURIER-COUNT
+               MOVE WS-COURIER-IDX TO WS-COURIER-DISPLAY
+               COMPUTE WS-X-DISPLAY = WS-COURIER-X(WS-COURIER-IDX) - 501
+               COMPUTE WS-Y-DISPLAY = WS-COURIER-Y(WS-COURIER-IDX) - 501
+               MOVE WS-COURIER-HOUSES(WS-COURIER-IDX)
+                 TO WS-HOUSES-DISPLAY
+               MOVE SPACES TO COVERAGE-RECORD
+               STRING 'courier=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-COURIER-DISPLAY)
+                        DELIMITED BY SIZE
+                      ' x=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-X-DISPLAY) DELIMITED BY SIZE
+                      ' y=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-Y-DISPLAY) DELIMITED BY SIZE
+                      ' houses=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-HOUSES-DISPLAY) DELIMITED BY SIZE
+                      INTO COVERAGE-RECORD
+               END-STRING
+               WRITE COVERAGE-RECORD
+           END-PERFORM.
+           CLOSE COVERAGE-FILE.
