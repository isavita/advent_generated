@@ -8,10 +8,27 @@
            SELECT InputFile ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           *> Roster mode: a file of "employee-id current-password"
+           *> pairs. When present, every employee in it gets their
+           *> next valid password computed in one run instead of
+           *> running this program once per person by hand.
+           SELECT RosterFile ASSIGN TO "roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT RosterOutputFile ASSIGN TO "roster_output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
-       01  InputRecord           PIC X(8).
+       01  InputRecord           PIC X(80).
+
+       FD  RosterFile.
+       01  RosterRecord          PIC X(40).
+
+       FD  RosterOutputFile.
+       01  RosterOutputRecord    PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  WS-PASSWORD           PIC X(8).
@@ -28,30 +45,147 @@
            05 WS-PAIR-COUNT      PIC 99.
            05 WS-PREV-CHAR       PIC X.
            05 WS-PREV2-CHAR      PIC X.
+           05 WS-BANNED-MATCH    PIC 9.
+           05 WS-STRAIGHT-OK     PIC 9.
+
+       *> Password policy, read from an optional second record in the
+       *> input file (BANNED=xxx STRAIGHT=nn PAIRS=nn) instead of
+       *> being wired straight into Is-Valid-Password. Defaults match
+       *> the rules this program always used to enforce.
+       01  WS-POLICY-LINE        PIC X(80).
+       01  WS-BANNED-LETTERS     PIC X(10) VALUE 'iol'.
+       01  WS-STRAIGHT-LEN       PIC 99    VALUE 3.
+       01  WS-MIN-PAIRS          PIC 99    VALUE 2.
+       01  WS-PTOK1              PIC X(20).
+       01  WS-PTOK2              PIC X(20).
+       01  WS-PTOK3              PIC X(20).
+       01  WS-POLICY-TOKEN       PIC X(20).
+       01  WS-PKEY               PIC X(10).
+       01  WS-PVAL               PIC X(10).
 
        01  I                     PIC 9.
+       01  WS-K                  PIC 9.
+       01  WS-BI                 PIC 99.
        01  WS-ORD-VAL            PIC 999.
 
+       *> Roster-mode working storage.
+       01  WS-ROSTER-STATUS      PIC XX.
+           88 ROSTER-OK          VALUE '00'.
+       01  WS-ROSTER-EOF-FLAG    PIC X VALUE 'N'.
+           88 ROSTER-EOF         VALUE 'Y'.
+       01  WS-ROSTER-LINE        PIC X(40).
+       01  WS-EMP-ID             PIC X(20).
+       01  WS-SPACE-POS          PIC 99 COMP-5.
+       01  WS-ROSTER-OUT-LINE    PIC X(40).
+
        PROCEDURE DIVISION.
        main.
+           PERFORM Load-Policy-From-Input.
+
+           OPEN INPUT RosterFile.
+           IF ROSTER-OK
+               PERFORM Run-Batch-Mode
+           ELSE
+               PERFORM Run-Single-Mode
+           END-IF.
+           STOP RUN.
+
+       Load-Policy-From-Input.
            OPEN INPUT InputFile.
            READ InputFile INTO WS-PASSWORD.
+           READ InputFile INTO WS-POLICY-LINE
+               AT END CONTINUE
+               NOT AT END PERFORM Parse-Policy-Line
+           END-READ.
            CLOSE InputFile.
 
+       Run-Single-Mode.
            PERFORM UNTIL IS-VALID
                PERFORM Increment-Password
                PERFORM Is-Valid-Password
            END-PERFORM.
 
            DISPLAY WS-PASSWORD.
-           STOP RUN.
+
+       Run-Batch-Mode.
+           *> RosterFile is already OPEN INPUT from main's probe.
+           OPEN OUTPUT RosterOutputFile.
+           PERFORM Read-Roster-Line UNTIL ROSTER-EOF.
+           CLOSE RosterFile.
+           CLOSE RosterOutputFile.
+
+       Read-Roster-Line.
+           READ RosterFile INTO WS-ROSTER-LINE
+               AT END SET ROSTER-EOF TO TRUE
+           END-READ.
+           IF NOT ROSTER-EOF
+               PERFORM Process-One-Roster-Line
+           END-IF.
+
+       Process-One-Roster-Line.
+           *> Split "employee-id current-password" on the first space.
+           MOVE FUNCTION TRIM(WS-ROSTER-LINE) TO WS-ROSTER-LINE.
+           MOVE 1 TO WS-SPACE-POS.
+           INSPECT WS-ROSTER-LINE TALLYING WS-SPACE-POS
+               FOR CHARACTERS BEFORE INITIAL ' '.
+           ADD 1 TO WS-SPACE-POS.
+           MOVE SPACES TO WS-EMP-ID.
+           MOVE WS-ROSTER-LINE(1:WS-SPACE-POS - 1) TO WS-EMP-ID.
+           MOVE SPACES TO WS-PASSWORD.
+           MOVE FUNCTION TRIM(WS-ROSTER-LINE(WS-SPACE-POS:))
+               TO WS-PASSWORD.
+
+           MOVE 0 TO WS-IS-VALID-FLAG.
+           PERFORM UNTIL IS-VALID
+               PERFORM Increment-Password
+               PERFORM Is-Valid-Password
+           END-PERFORM.
+
+           MOVE SPACES TO WS-ROSTER-OUT-LINE.
+           STRING WS-EMP-ID DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-PASSWORD DELIMITED BY SIZE
+                  INTO WS-ROSTER-OUT-LINE
+           END-STRING.
+           MOVE WS-ROSTER-OUT-LINE TO RosterOutputRecord.
+           WRITE RosterOutputRecord.
+
+       Parse-Policy-Line.
+           UNSTRING WS-POLICY-LINE DELIMITED BY SPACE
+               INTO WS-PTOK1 WS-PTOK2 WS-PTOK3.
+           IF WS-PTOK1 NOT = SPACES
+               MOVE WS-PTOK1 TO WS-POLICY-TOKEN
+               PERFORM Apply-Policy-Token
+           END-IF.
+           IF WS-PTOK2 NOT = SPACES
+               MOVE WS-PTOK2 TO WS-POLICY-TOKEN
+               PERFORM Apply-Policy-Token
+           END-IF.
+           IF WS-PTOK3 NOT = SPACES
+               MOVE WS-PTOK3 TO WS-POLICY-TOKEN
+               PERFORM Apply-Policy-Token
+           END-IF.
+
+       Apply-Policy-Token.
+           UNSTRING WS-POLICY-TOKEN DELIMITED BY '='
+               INTO WS-PKEY WS-PVAL.
+           EVALUATE WS-PKEY
+               WHEN 'BANNED'
+                   MOVE SPACES TO WS-BANNED-LETTERS
+                   MOVE WS-PVAL TO WS-BANNED-LETTERS
+               WHEN 'STRAIGHT'
+                   MOVE FUNCTION NUMVAL(WS-PVAL) TO WS-STRAIGHT-LEN
+               WHEN 'PAIRS'
+                   MOVE FUNCTION NUMVAL(WS-PVAL) TO WS-MIN-PAIRS
+           END-EVALUATE.
 
        Increment-Password.
            PERFORM VARYING I FROM 8 BY -1 UNTIL I < 1
                IF WS-PASS-CHARS(I) = 'z'
                    MOVE 'a' TO WS-PASS-CHARS(I)
                ELSE
-                   COMPUTE WS-ORD-VAL = FUNCTION ORD(WS-PASS-CHARS(I)) + 1
+                   COMPUTE WS-ORD-VAL =
+                       FUNCTION ORD(WS-PASS-CHARS(I)) + 1
                    MOVE FUNCTION CHAR(WS-ORD-VAL) TO WS-PASS-CHARS(I)
                    EXIT PERFORM
                END-IF
@@ -62,10 +196,15 @@
            MOVE SPACE TO WS-PREV-CHAR, WS-PREV2-CHAR.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               EVALUATE WS-PASS-CHARS(I)
-                   WHEN 'i' WHEN 'o' WHEN 'l'
-                       EXIT PARAGRAPH
-               END-EVALUATE
+               MOVE 0 TO WS-BANNED-MATCH
+               PERFORM VARYING WS-BI FROM 1 BY 1 UNTIL WS-BI > 10
+                   IF WS-BANNED-LETTERS(WS-BI:1) = WS-PASS-CHARS(I)
+                       MOVE 1 TO WS-BANNED-MATCH
+                   END-IF
+               END-PERFORM
+               IF WS-BANNED-MATCH = 1
+                   EXIT PARAGRAPH
+               END-IF
 
                IF WS-PASS-CHARS(I) = WS-PREV-CHAR AND
                   WS-PASS-CHARS(I) NOT = WS-PREV2-CHAR
@@ -78,16 +217,23 @@
                    MOVE WS-PASS-CHARS(I) TO WS-PREV-CHAR
                END-IF
 
-               IF I > 2
-                   IF FUNCTION ORD(WS-PASS-CHARS(I)) =
-                      FUNCTION ORD(WS-PASS-CHARS(I - 1)) + 1 AND
-                      FUNCTION ORD(WS-PASS-CHARS(I - 1)) =
-                      FUNCTION ORD(WS-PASS-CHARS(I - 2)) + 1
+               IF I > WS-STRAIGHT-LEN - 1
+                   MOVE 1 TO WS-STRAIGHT-OK
+                   PERFORM VARYING WS-K FROM 1 BY 1
+                           UNTIL WS-K > WS-STRAIGHT-LEN - 1
+                       COMPUTE WS-ORD-VAL =
+                           FUNCTION ORD(WS-PASS-CHARS(I - WS-K)) + 1
+                       IF FUNCTION ORD(WS-PASS-CHARS(I - WS-K + 1))
+                          NOT = WS-ORD-VAL
+                           MOVE 0 TO WS-STRAIGHT-OK
+                       END-IF
+                   END-PERFORM
+                   IF WS-STRAIGHT-OK = 1
                        MOVE 1 TO WS-STRAIGHT-FOUND
                    END-IF
                END-IF
            END-PERFORM.
 
-           IF STRAIGHT-FOUND AND WS-PAIR-COUNT >= 2
+           IF STRAIGHT-FOUND AND WS-PAIR-COUNT >= WS-MIN-PAIRS
                MOVE 1 TO WS-IS-VALID-FLAG
            END-IF.
