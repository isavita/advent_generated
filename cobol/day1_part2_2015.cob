@@ -9,12 +9,46 @@ FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO 'input.txt'
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    *> Batch mode: a control file listing one daily log per line as
+    *> "date logfilename" (e.g. "2015-12-01 day01.txt"). When present,
+    *> the program loops over every daily log instead of the single
+    *> input.txt run.
+    SELECT BATCH-CONTROL-FILE ASSIGN TO 'batch.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BATCH-CTL-STATUS.
+
+    SELECT DAILY-LOG-FILE ASSIGN TO DYNAMIC WS-DAILY-LOG-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DAILY-LOG-STATUS.
+
+    SELECT BATCH-SUMMARY-FILE ASSIGN TO 'batch_summary.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Floor-transition audit ledger: one record per character
+    *> processed, so a disputed basement entry can be proven or
+    *> disproven from the full history instead of just the two
+    *> final numbers.
+    SELECT LEDGER-FILE ASSIGN TO 'floor_ledger.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD PIC X(100000). *> Assumes input line length up to 100,000 characters.
                                *> Adjust if your input is longer.
 
+FD BATCH-CONTROL-FILE.
+01 BATCH-CONTROL-RECORD PIC X(220).
+
+FD DAILY-LOG-FILE.
+01 DAILY-LOG-RECORD PIC X(100000).
+
+FD BATCH-SUMMARY-FILE.
+01 BATCH-SUMMARY-RECORD PIC X(100).
+
+FD LEDGER-FILE.
+01 LEDGER-RECORD PIC X(60).
+
 WORKING-STORAGE SECTION.
 01 WS-INPUT-LINE    PIC X(100000).
 01 WS-LINE-LENGTH   PIC 9(9) COMP-5.
@@ -27,8 +61,45 @@ WORKING-STORAGE SECTION.
 01 WS-EOF-FLAG      PIC X(1) VALUE 'N'.
     88 EOF-REACHED VALUE 'Y'.
 
+*> Batch-mode working storage.
+01 WS-BATCH-CTL-STATUS   PIC XX.
+    88 BATCH-CTL-OK       VALUE '00'.
+    88 BATCH-CTL-MISSING  VALUE '35'.
+01 WS-DAILY-LOG-STATUS   PIC XX.
+    88 DAILY-LOG-OK       VALUE '00'.
+01 WS-BATCH-EOF-FLAG     PIC X(1) VALUE 'N'.
+    88 BATCH-EOF-REACHED VALUE 'Y'.
+01 WS-DAILY-LOG-NAME     PIC X(200).
+01 WS-BATCH-DATE         PIC X(20).
+01 WS-SPACE-POS          PIC 9(9) COMP-5.
+01 WS-BATCH-SUMMARY-LINE PIC X(100).
+01 WS-FLOOR-DISPLAY       PIC -9(9).
+01 WS-BASEMENT-DISPLAY    PIC 9(9).
+
+*> Floor-transition ledger working storage.
+01 WS-LEDGER-LINE         PIC X(60).
+01 WS-SEQ-DISPLAY         PIC Z(8)9.
+01 WS-LEDGER-FLOOR-DISPLAY PIC -9(9).
+
 PROCEDURE DIVISION.
 MAIN-LOGIC.
+    OPEN OUTPUT LEDGER-FILE.
+
+    *> Determine whether a batch control file was supplied. If so,
+    *> run every daily log through the batch report instead of the
+    *> single-file mode.
+    OPEN INPUT BATCH-CONTROL-FILE.
+    IF BATCH-CTL-OK
+        PERFORM RUN-BATCH-MODE
+    ELSE
+        PERFORM RUN-SINGLE-MODE
+    END-IF.
+
+    CLOSE LEDGER-FILE.
+
+    PERFORM TERMINATE-PROGRAM.
+
+RUN-SINGLE-MODE.
     *> 1. Open the input file and read its content.
     PERFORM OPEN-AND-READ-INPUT.
 
@@ -38,8 +109,71 @@ MAIN-LOGIC.
     *> 3. Display the results for both parts.
     PERFORM DISPLAY-RESULTS.
 
-    *> 4. Terminate the program.
-    PERFORM TERMINATE-PROGRAM.
+RUN-BATCH-MODE.
+    OPEN OUTPUT BATCH-SUMMARY-FILE.
+
+    PERFORM READ-BATCH-CONTROL-LINE
+        UNTIL BATCH-EOF-REACHED
+
+    CLOSE BATCH-CONTROL-FILE.
+    CLOSE BATCH-SUMMARY-FILE.
+
+READ-BATCH-CONTROL-LINE.
+    READ BATCH-CONTROL-FILE INTO BATCH-CONTROL-RECORD
+        AT END SET BATCH-EOF-REACHED TO TRUE
+    END-READ.
+
+    IF NOT BATCH-EOF-REACHED
+        PERFORM PROCESS-ONE-BATCH-LINE
+    END-IF.
+
+PROCESS-ONE-BATCH-LINE.
+    *> Split "date logfilename" on the first space.
+    MOVE FUNCTION TRIM(BATCH-CONTROL-RECORD) TO BATCH-CONTROL-RECORD.
+    MOVE 1 TO WS-SPACE-POS.
+    INSPECT BATCH-CONTROL-RECORD TALLYING WS-SPACE-POS
+        FOR CHARACTERS BEFORE INITIAL ' '.
+    ADD 1 TO WS-SPACE-POS.
+    MOVE SPACES TO WS-BATCH-DATE.
+    MOVE BATCH-CONTROL-RECORD(1:WS-SPACE-POS - 1) TO WS-BATCH-DATE.
+    MOVE SPACES TO WS-DAILY-LOG-NAME.
+    MOVE FUNCTION TRIM(BATCH-CONTROL-RECORD(WS-SPACE-POS:))
+        TO WS-DAILY-LOG-NAME.
+
+    MOVE 0 TO WS-CURRENT-FLOOR.
+    MOVE 0 TO WS-BASEMENT-POS.
+
+    OPEN INPUT DAILY-LOG-FILE.
+    IF DAILY-LOG-OK
+        READ DAILY-LOG-FILE INTO WS-INPUT-LINE
+            AT END CONTINUE
+        END-READ
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-LINE)) TO WS-LINE-LENGTH
+        CLOSE DAILY-LOG-FILE
+        PERFORM WRITE-LEDGER-HEADER
+        PERFORM PROCESS-INSTRUCTIONS
+        MOVE WS-CURRENT-FLOOR TO WS-FLOOR-DISPLAY
+        MOVE WS-BASEMENT-POS TO WS-BASEMENT-DISPLAY
+        MOVE SPACES TO WS-BATCH-SUMMARY-LINE
+        STRING WS-BATCH-DATE DELIMITED BY SPACE
+               ' floor=' DELIMITED BY SIZE
+               WS-FLOOR-DISPLAY DELIMITED BY SIZE
+               ' basement=' DELIMITED BY SIZE
+               WS-BASEMENT-DISPLAY DELIMITED BY SIZE
+               INTO WS-BATCH-SUMMARY-LINE
+        END-STRING
+        MOVE WS-BATCH-SUMMARY-LINE TO BATCH-SUMMARY-RECORD
+        WRITE BATCH-SUMMARY-RECORD
+    ELSE
+        MOVE SPACES TO WS-BATCH-SUMMARY-LINE
+        STRING WS-BATCH-DATE DELIMITED BY SPACE
+               ' ERROR: could not open ' DELIMITED BY SIZE
+               WS-DAILY-LOG-NAME DELIMITED BY SIZE
+               INTO WS-BATCH-SUMMARY-LINE
+        END-STRING
+        MOVE WS-BATCH-SUMMARY-LINE TO BATCH-SUMMARY-RECORD
+        WRITE BATCH-SUMMARY-RECORD
+    END-IF.
 
 OPEN-AND-READ-INPUT.
     OPEN INPUT INPUT-FILE.
@@ -65,8 +199,10 @@ PROCESS-INSTRUCTIONS.
         *> Update Santa's current floor based on the character.
         IF WS-CURRENT-CHAR = '('
             ADD 1 TO WS-CURRENT-FLOOR
-        ELSE IF WS-CURRENT-CHAR = ')'
-            SUBTRACT 1 FROM WS-CURRENT-FLOOR
+        ELSE
+            IF WS-CURRENT-CHAR = ')'
+                SUBTRACT 1 FROM WS-CURRENT-FLOOR
+            END-IF
         END-IF
 
         *> For Part 2: Check if Santa has entered the basement (-1) for the first time.
@@ -74,8 +210,39 @@ PROCESS-INSTRUCTIONS.
         IF WS-CURRENT-FLOOR = -1 AND WS-BASEMENT-POS = 0
             MOVE WS-IDX TO WS-BASEMENT-POS
         END-IF
+
+        PERFORM WRITE-LEDGER-RECORD
     END-PERFORM.
 
+*> Marks where a daily log's entries start in the shared ledger, so a
+*> batch run's combined floor_ledger.txt can be attributed back to the
+*> day/log it came from instead of reading as one undivided sequence.
+WRITE-LEDGER-HEADER.
+    MOVE SPACES TO WS-LEDGER-LINE.
+    STRING '=== ' DELIMITED BY SIZE
+           WS-BATCH-DATE DELIMITED BY SPACE
+           ' ' DELIMITED BY SIZE
+           WS-DAILY-LOG-NAME DELIMITED BY SPACE
+           ' ===' DELIMITED BY SIZE
+           INTO WS-LEDGER-LINE
+    END-STRING.
+    MOVE WS-LEDGER-LINE TO LEDGER-RECORD.
+    WRITE LEDGER-RECORD.
+
+WRITE-LEDGER-RECORD.
+    MOVE WS-IDX TO WS-SEQ-DISPLAY.
+    MOVE WS-CURRENT-FLOOR TO WS-LEDGER-FLOOR-DISPLAY.
+    MOVE SPACES TO WS-LEDGER-LINE.
+    STRING WS-SEQ-DISPLAY DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           WS-CURRENT-CHAR DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           WS-LEDGER-FLOOR-DISPLAY DELIMITED BY SIZE
+           INTO WS-LEDGER-LINE
+    END-STRING.
+    MOVE WS-LEDGER-LINE TO LEDGER-RECORD.
+    WRITE LEDGER-RECORD.
+
 DISPLAY-RESULTS.
     DISPLAY "Part 1 - Final Floor: " WS-CURRENT-FLOOR.
     DISPLAY "Part 2 - First Basement Entry Position: " WS-BASEMENT-POS.
