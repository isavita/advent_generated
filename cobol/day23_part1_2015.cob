@@ -9,11 +9,20 @@
            SELECT INPUT-FILE ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Step-by-step execution trace, one record per instruction
+      * actually executed, so a runaway or infinitely-looping listing
+      * can be diagnosed instead of just hanging with no visibility.
+           SELECT TRACE-FILE ASSIGN TO "trace.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD            PIC X(20).
 
+       FD  TRACE-FILE.
+       01  TRACE-RECORD            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                  PIC A(1) VALUE 'N'.
            88 EOF                           VALUE 'Y'.
@@ -21,6 +30,8 @@
        01  WS-REGISTERS.
            05 WS-REG-A              PIC S9(18) COMP VALUE 0.
            05 WS-REG-B              PIC S9(18) COMP VALUE 0.
+           05 WS-REG-C              PIC S9(18) COMP VALUE 0.
+           05 WS-REG-D              PIC S9(18) COMP VALUE 0.
 
        01  WS-PROGRAM-CONTROL.
            05 WS-PC                 PIC 9(4) COMP VALUE 1.
@@ -39,11 +50,17 @@
            05 WS-TEMP-REG-VAL       PIC S9(18) COMP.
            05 WS-REMAINDER          PIC 9(1) COMP.
 
+       01  WS-TRACE-PC              PIC Z(4)9.
+       01  WS-TRACE-REG-A           PIC -(9)9.
+       01  WS-TRACE-REG-B           PIC -(9)9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM LOAD-INSTRUCTIONS.
+           OPEN OUTPUT TRACE-FILE.
            PERFORM EXECUTE-PROGRAM
                UNTIL WS-PC < 1 OR WS-PC > WS-INSTRUCTION-COUNT.
+           CLOSE TRACE-FILE.
            DISPLAY WS-REG-B.
            STOP RUN.
 
@@ -87,36 +104,27 @@
 
        EXECUTE-PROGRAM.
            SET INSTR-IDX TO WS-PC.
+           PERFORM WRITE-TRACE-RECORD.
            EVALUATE WS-OPCODE(INSTR-IDX)
                WHEN "hlf"
-                   IF WS-REG(INSTR-IDX) = "a"
-                       COMPUTE WS-REG-A = WS-REG-A / 2
-                   ELSE
-                       COMPUTE WS-REG-B = WS-REG-B / 2
-                   END-IF
+                   PERFORM GET-REG-VALUE
+                   COMPUTE WS-TEMP-REG-VAL = WS-TEMP-REG-VAL / 2
+                   PERFORM SET-REG-VALUE
                    ADD 1 TO WS-PC
                WHEN "tpl"
-                   IF WS-REG(INSTR-IDX) = "a"
-                       COMPUTE WS-REG-A = WS-REG-A * 3
-                   ELSE
-                       COMPUTE WS-REG-B = WS-REG-B * 3
-                   END-IF
+                   PERFORM GET-REG-VALUE
+                   COMPUTE WS-TEMP-REG-VAL = WS-TEMP-REG-VAL * 3
+                   PERFORM SET-REG-VALUE
                    ADD 1 TO WS-PC
                WHEN "inc"
-                   IF WS-REG(INSTR-IDX) = "a"
-                       ADD 1 TO WS-REG-A
-                   ELSE
-                       ADD 1 TO WS-REG-B
-                   END-IF
+                   PERFORM GET-REG-VALUE
+                   ADD 1 TO WS-TEMP-REG-VAL
+                   PERFORM SET-REG-VALUE
                    ADD 1 TO WS-PC
                WHEN "jmp"
                    ADD WS-OFFSET(INSTR-IDX) TO WS-PC
                WHEN "jie"
-                   IF WS-REG(INSTR-IDX) = "a"
-                       MOVE WS-REG-A TO WS-TEMP-REG-VAL
-                   ELSE
-                       MOVE WS-REG-B TO WS-TEMP-REG-VAL
-                   END-IF
+                   PERFORM GET-REG-VALUE
                    DIVIDE WS-TEMP-REG-VAL BY 2 GIVING WS-TEMP-REG-VAL
                                             REMAINDER WS-REMAINDER
                    IF WS-REMAINDER = 0
@@ -125,14 +133,52 @@
                        ADD 1 TO WS-PC
                    END-IF
                WHEN "jio"
-                   IF WS-REG(INSTR-IDX) = "a"
-                       MOVE WS-REG-A TO WS-TEMP-REG-VAL
-                   ELSE
-                       MOVE WS-REG-B TO WS-TEMP-REG-VAL
-                   END-IF
+                   PERFORM GET-REG-VALUE
                    IF WS-TEMP-REG-VAL = 1
                        ADD WS-OFFSET(INSTR-IDX) TO WS-PC
                    ELSE
                        ADD 1 TO WS-PC
                    END-IF
            END-EVALUATE.
+
+      * Fetches the register named by the current instruction's
+      * WS-REG into WS-TEMP-REG-VAL. Registers beyond a/b (c, d) are
+      * addressed the same way, so instruction listings that use them
+      * run unchanged through hlf/tpl/inc/jie/jio.
+       GET-REG-VALUE.
+           EVALUATE WS-REG(INSTR-IDX)
+               WHEN "a" MOVE WS-REG-A TO WS-TEMP-REG-VAL
+               WHEN "b" MOVE WS-REG-B TO WS-TEMP-REG-VAL
+               WHEN "c" MOVE WS-REG-C TO WS-TEMP-REG-VAL
+               WHEN "d" MOVE WS-REG-D TO WS-TEMP-REG-VAL
+           END-EVALUATE.
+
+      * Stores WS-TEMP-REG-VAL back into the register named by the
+      * current instruction's WS-REG.
+       SET-REG-VALUE.
+           EVALUATE WS-REG(INSTR-IDX)
+               WHEN "a" MOVE WS-TEMP-REG-VAL TO WS-REG-A
+               WHEN "b" MOVE WS-TEMP-REG-VAL TO WS-REG-B
+               WHEN "c" MOVE WS-TEMP-REG-VAL TO WS-REG-C
+               WHEN "d" MOVE WS-TEMP-REG-VAL TO WS-REG-D
+           END-EVALUATE.
+
+      * Formats and writes one trace line for the instruction about to
+      * execute: PC, opcode, and both WS-REG-A/WS-REG-B as they stand
+      * just before this instruction runs.
+       WRITE-TRACE-RECORD.
+           MOVE WS-PC TO WS-TRACE-PC.
+           MOVE WS-REG-A TO WS-TRACE-REG-A.
+           MOVE WS-REG-B TO WS-TRACE-REG-B.
+           MOVE SPACES TO TRACE-RECORD.
+           STRING "PC=" DELIMITED BY SIZE
+               WS-TRACE-PC DELIMITED BY SIZE
+               " OP=" DELIMITED BY SIZE
+               WS-OPCODE(INSTR-IDX) DELIMITED BY SIZE
+               " A=" DELIMITED BY SIZE
+               WS-TRACE-REG-A DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               WS-TRACE-REG-B DELIMITED BY SIZE
+               INTO TRACE-RECORD
+           END-STRING.
+           WRITE TRACE-RECORD.
