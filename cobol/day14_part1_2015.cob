@@ -7,41 +7,68 @@
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+      * ModeFile is optional. When it's present and contains POINTS,
+      * the race-day pool's second-by-second lead scoring is reported
+      * instead of the single farthest-distance answer.
+           SELECT ModeFile ASSIGN TO "mode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSModeStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
        01  InputRecord         PIC X(100).
-       
+
+       FD  ModeFile.
+       01  ModeRecord          PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WSEofFlag           PIC A(1) VALUE 'N'.
            88 WSEof           VALUE 'Y'.
-       
+
+       01  WSModeStatus        PIC XX.
+           88 WSModeFileOk    VALUE '00'.
+       01  WSPointsFlag        PIC A(1) VALUE 'N'.
+           88 WSPointsMode    VALUE 'Y'.
+
        01  WSTotalTime         PIC 9(4) VALUE 2503.
+       01  WSElapsedTime       PIC 9(4).
        01  WSMaxDistance       PIC 9(8) VALUE 0.
+       01  WSMaxPoints         PIC 9(6) VALUE 0.
        01  WSCurrentDistance   PIC 9(8).
-       
+       01  WSLeadDistance      PIC 9(8).
+       01  WSSecond            PIC 9(4) COMP.
+
        01  WSCycleTime         PIC 9(5).
        01  WSNumCycles         PIC 9(5).
        01  WSRemainderTime     PIC 9(5).
        01  WSFlyDistance       PIC 9(8).
        01  WSRemainderDist     PIC 9(8).
-       
+
+       01  WSReindeerCount     PIC 9(4) COMP VALUE 0.
+
        01  WSReindeerTable.
-           05 WSReindeer OCCURS 10 TIMES INDEXED BY RIndex.
+           05 WSReindeer OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WSReindeerCount INDEXED BY RIndex.
               10 WSSpeed       PIC 9(4).
               10 WSFlyTime     PIC 9(4).
               10 WSRestTime    PIC 9(4).
-       
+              10 WSDistance    PIC 9(8) COMP.
+              10 WSPoints      PIC 9(6) COMP.
+
        01  WSParseFields.
            05 PName            PIC X(20).
            05 PSpeed           PIC X(5).
            05 PFlyTime         PIC X(5).
            05 PRestTime        PIC X(5).
-       
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM COUNT-REINDEER.
+
            OPEN INPUT InputFile.
+           MOVE 'N' TO WSEofFlag.
            SET RIndex TO 1.
            PERFORM UNTIL WSEof
                READ InputFile
@@ -54,40 +81,117 @@
                            INTO PName, PSpeed, PFlyTime, PRestTime
                        END-UNSTRING
                        COMPUTE WSSpeed(RIndex) = FUNCTION NUMVAL(PSpeed)
-                       COMPUTE WSFlyTime(RIndex) = 
+                       COMPUTE WSFlyTime(RIndex) =
                            FUNCTION NUMVAL(PFlyTime)
-                       COMPUTE WSRestTime(RIndex) = 
+                       COMPUTE WSRestTime(RIndex) =
                            FUNCTION NUMVAL(PRestTime)
                        SET RIndex UP BY 1
                END-READ
            END-PERFORM.
            CLOSE InputFile.
-       
-           PERFORM VARYING RIndex FROM 1 BY 1 UNTIL RIndex > 10
-               COMPUTE WSCycleTime = 
-                   WSFlyTime(RIndex) + WSRestTime(RIndex)
-       
-               DIVIDE WSTotalTime BY WSCycleTime
-                   GIVING WSNumCycles REMAINDER WSRemainderTime
-       
-               COMPUTE WSFlyDistance = 
-                   WSNumCycles * WSFlyTime(RIndex) * WSSpeed(RIndex)
-       
-               IF WSRemainderTime > WSFlyTime(RIndex)
-                   COMPUTE WSRemainderDist = 
-                       WSFlyTime(RIndex) * WSSpeed(RIndex)
-               ELSE
-                   COMPUTE WSRemainderDist = 
-                       WSRemainderTime * WSSpeed(RIndex)
+
+           PERFORM CHECK-MODE-FILE.
+
+           IF WSPointsMode
+               PERFORM RUN-POINTS-MODE
+               DISPLAY WSMaxPoints
+           ELSE
+               PERFORM RUN-DISTANCE-MODE
+               DISPLAY WSMaxDistance
+           END-IF.
+           STOP RUN.
+
+       COUNT-REINDEER.
+           OPEN INPUT InputFile.
+           MOVE 'N' TO WSEofFlag.
+           PERFORM UNTIL WSEof
+               READ InputFile
+                   AT END SET WSEof TO TRUE
+                   NOT AT END ADD 1 TO WSReindeerCount
+               END-READ
+           END-PERFORM.
+           CLOSE InputFile.
+
+       CHECK-MODE-FILE.
+           OPEN INPUT ModeFile.
+           IF WSModeFileOk
+               READ ModeFile INTO ModeRecord
+                   AT END CONTINUE
+               END-READ
+               CLOSE ModeFile
+               IF FUNCTION TRIM(ModeRecord) = "POINTS"
+                   SET WSPointsMode TO TRUE
                END-IF
-       
-               COMPUTE WSCurrentDistance = 
-                   WSFlyDistance + WSRemainderDist
-       
+           END-IF.
+
+       RUN-DISTANCE-MODE.
+           PERFORM VARYING RIndex FROM 1 BY 1
+                   UNTIL RIndex > WSReindeerCount
+               MOVE WSTotalTime TO WSElapsedTime
+               PERFORM COMPUTE-DISTANCE
                IF WSCurrentDistance > WSMaxDistance
                    MOVE WSCurrentDistance TO WSMaxDistance
                END-IF
            END-PERFORM.
-       
-           DISPLAY WSMaxDistance.
-           STOP RUN.
+
+       RUN-POINTS-MODE.
+           PERFORM VARYING RIndex FROM 1 BY 1
+                   UNTIL RIndex > WSReindeerCount
+               MOVE 0 TO WSPoints(RIndex)
+           END-PERFORM.
+
+           PERFORM VARYING WSSecond FROM 1 BY 1
+                   UNTIL WSSecond > WSTotalTime
+               MOVE WSSecond TO WSElapsedTime
+               PERFORM VARYING RIndex FROM 1 BY 1
+                       UNTIL RIndex > WSReindeerCount
+                   PERFORM COMPUTE-DISTANCE
+                   MOVE WSCurrentDistance TO WSDistance(RIndex)
+               END-PERFORM
+
+               MOVE 0 TO WSLeadDistance
+               PERFORM VARYING RIndex FROM 1 BY 1
+                       UNTIL RIndex > WSReindeerCount
+                   IF WSDistance(RIndex) > WSLeadDistance
+                       MOVE WSDistance(RIndex) TO WSLeadDistance
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING RIndex FROM 1 BY 1
+                       UNTIL RIndex > WSReindeerCount
+                   IF WSDistance(RIndex) = WSLeadDistance
+                       ADD 1 TO WSPoints(RIndex)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING RIndex FROM 1 BY 1
+                   UNTIL RIndex > WSReindeerCount
+               IF WSPoints(RIndex) > WSMaxPoints
+                   MOVE WSPoints(RIndex) TO WSMaxPoints
+               END-IF
+           END-PERFORM.
+
+      * Computes, for the reindeer at RIndex, how far it has flown
+      * after WSElapsedTime seconds. Result is left in
+      * WSCurrentDistance.
+       COMPUTE-DISTANCE.
+           COMPUTE WSCycleTime =
+               WSFlyTime(RIndex) + WSRestTime(RIndex).
+
+           DIVIDE WSElapsedTime BY WSCycleTime
+               GIVING WSNumCycles REMAINDER WSRemainderTime.
+
+           COMPUTE WSFlyDistance =
+               WSNumCycles * WSFlyTime(RIndex) * WSSpeed(RIndex).
+
+           IF WSRemainderTime > WSFlyTime(RIndex)
+               COMPUTE WSRemainderDist =
+                   WSFlyTime(RIndex) * WSSpeed(RIndex)
+           ELSE
+               COMPUTE WSRemainderDist =
+                   WSRemainderTime * WSSpeed(RIndex)
+           END-IF.
+
+           COMPUTE WSCurrentDistance =
+               WSFlyDistance + WSRemainderDist.
