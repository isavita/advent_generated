@@ -5,7 +5,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'.
+           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           *> Full routing report: every bot's settled low/high chip
+           *> comparison and every output bin's final value, so the
+           *> whole sorting network can be audited instead of only the
+           *> one hardcoded 17/61 comparison.
+           SELECT ROUTING-REPORT-FILE ASSIGN TO 'routing_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,46 +22,144 @@
        01  INPUT-RECORD.
            05  RECORD-DATA         PIC X(128).
 
+       FD  ROUTING-REPORT-FILE.
+       01  ROUTING-REPORT-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
+       *> Table sizes are set from the actual instruction file at
+       *> run time (see SIZE-TABLES-FROM-INPUT) instead of a fixed
+       *> 256-bot ceiling, so a larger factory layout cannot silently
+       *> mis-subscript.
+       01  WS-BOT-TABLE-SIZE   PIC 9(6) COMP-5 VALUE 256.
+       01  WS-OUTPUT-TABLE-SIZE PIC 9(6) COMP-5 VALUE 256.
+
        01  BOT-DATA.
-           05  BOT-RECORD OCCURS 256 TIMES.
+           05  BOT-RECORD OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON WS-BOT-TABLE-SIZE.
                10  LOW-TYPE        PIC 9.
-               10  LOW-ID          PIC 9(3).
+               10  LOW-ID          PIC 9(6).
                10  HIGH-TYPE       PIC 9.
-               10  HIGH-ID         PIC 9(3).
+               10  HIGH-ID         PIC 9(6).
                10  CHIPS OCCURS 2 TIMES PIC 9(3).
                10  CHIP-COUNT      PIC 9.
+               10  FINAL-LOW       PIC 9(3).
+               10  FINAL-HIGH      PIC 9(3).
+               10  COMPARED-FLAG   PIC X VALUE 'N'.
+                   88  BOT-COMPARED VALUE 'Y'.
 
        01  OUTPUT-DATA.
-           05  OUTPUT-VALUE OCCURS 256 TIMES PIC 9(3).
+           05  OUTPUT-VALUE OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON WS-OUTPUT-TABLE-SIZE PIC 9(3).
 
        01  WS-FILE-STATUS      PIC XX.
        01  WS-LINE             PIC X(128).
+       01  WS-PARSED-TYPE      PIC X.
+           88  PARSED-VALUE-LINE VALUE 'V'.
+           88  PARSED-BOT-LINE   VALUE 'B'.
        01  WS-VALUE            PIC 9(3).
-       01  WS-BOT-ID           PIC 9(3).
-       01  WS-LOW-ID           PIC 9(3).
-       01  WS-HIGH-ID          PIC 9(3).
-       01  WS-LOW-TYPE-STR     PIC X(10).
-       01  WS-HIGH-TYPE-STR    PIC X(10).
+       01  WS-BOT-ID           PIC 9(6).
+       01  WS-LOW-ID           PIC 9(6).
+       01  WS-HIGH-ID          PIC 9(6).
+       01  WS-LOW-TYPE-STR     PIC X.
+       01  WS-HIGH-TYPE-STR    PIC X.
+       01  WS-TOK1             PIC X(20).
+       01  WS-TOK2             PIC X(20).
+       01  WS-TOK3             PIC X(20).
+       01  WS-TOK4             PIC X(20).
+       01  WS-TOK5             PIC X(20).
+       01  WS-TOK6             PIC X(20).
+       01  WS-TOK7             PIC X(20).
+       01  WS-TOK8             PIC X(20).
+       01  WS-TOK9             PIC X(20).
+       01  WS-TOK10            PIC X(20).
+       01  WS-TOK11            PIC X(20).
+       01  WS-TOK12            PIC X(20).
        01  WS-LOW-CHIP         PIC 9(3).
        01  WS-HIGH-CHIP        PIC 9(3).
-       01  WS-TARGET-BOT       PIC 9(3) VALUE -1.
+       01  WS-TARGET-BOT       PIC 9(6) VALUE 0.
+       01  WS-TARGET-FLAG      PIC X VALUE 'N'.
+           88  TARGET-FOUND     VALUE 'Y'.
        01  WS-MOVED            PIC 1.
-       01  WS-I                PIC 9(3).
-       01  WS-J                PIC 9(3).
+       01  WS-I                PIC 9(6).
+       01  WS-J                PIC 9(6).
+
+       *> Routing-report working storage.
+       01  WS-REPORT-LINE      PIC X(80).
+       01  WS-ID-DISPLAY       PIC Z(5)9.
+       01  WS-CHIP-DISPLAY     PIC ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM SIZE-TABLES-FROM-INPUT.
            PERFORM INITIALIZE-BOTS.
            PERFORM READ-AND-PARSE-INPUT.
-           PERFORM PROCESS-BOTS UNTIL WS-MOVED = 0.
+           PERFORM PROCESS-BOTS WITH TEST AFTER UNTIL WS-MOVED = 0.
+           PERFORM WRITE-ROUTING-REPORT.
            DISPLAY WS-TARGET-BOT.
            STOP RUN.
 
+       SIZE-TABLES-FROM-INPUT.
+           *> Pre-scan the instruction file once to find the highest
+           *> bot number and output bin actually referenced, so the
+           *> tables below are sized to this factory layout instead
+           *> of a compile-time guess.
+           MOVE 0 TO WS-BOT-TABLE-SIZE.
+           MOVE 0 TO WS-OUTPUT-TABLE-SIZE.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+               READ INPUT-FILE RECORD INTO WS-LINE
+               IF WS-FILE-STATUS = '00'
+                   PERFORM PARSE-LINE
+                   PERFORM UPDATE-MAX-IDS-FROM-PARSED-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           IF WS-BOT-TABLE-SIZE < 1
+               MOVE 1 TO WS-BOT-TABLE-SIZE
+           END-IF.
+           IF WS-OUTPUT-TABLE-SIZE < 1
+               MOVE 1 TO WS-OUTPUT-TABLE-SIZE
+           END-IF.
+
+       UPDATE-MAX-IDS-FROM-PARSED-LINE.
+           IF PARSED-VALUE-LINE
+               IF WS-BOT-ID + 1 > WS-BOT-TABLE-SIZE
+                   COMPUTE WS-BOT-TABLE-SIZE = WS-BOT-ID + 1
+               END-IF
+           ELSE
+               IF WS-BOT-ID + 1 > WS-BOT-TABLE-SIZE
+                   COMPUTE WS-BOT-TABLE-SIZE = WS-BOT-ID + 1
+               END-IF
+               IF WS-LOW-TYPE-STR(1:1) = '0'
+                   IF WS-LOW-ID + 1 > WS-BOT-TABLE-SIZE
+                       COMPUTE WS-BOT-TABLE-SIZE = WS-LOW-ID + 1
+                   END-IF
+               ELSE
+                   IF WS-LOW-ID + 1 > WS-OUTPUT-TABLE-SIZE
+                       COMPUTE WS-OUTPUT-TABLE-SIZE = WS-LOW-ID + 1
+                   END-IF
+               END-IF
+               IF WS-HIGH-TYPE-STR(1:1) = '0'
+                   IF WS-HIGH-ID + 1 > WS-BOT-TABLE-SIZE
+                       COMPUTE WS-BOT-TABLE-SIZE = WS-HIGH-ID + 1
+                   END-IF
+               ELSE
+                   IF WS-HIGH-ID + 1 > WS-OUTPUT-TABLE-SIZE
+                       COMPUTE WS-OUTPUT-TABLE-SIZE = WS-HIGH-ID + 1
+                   END-IF
+               END-IF
+           END-IF.
+
        INITIALIZE-BOTS.
            MOVE SPACES TO BOT-RECORD.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 256
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BOT-TABLE-SIZE
                MOVE 0 TO CHIP-COUNT(WS-I)
+               MOVE 'N' TO COMPARED-FLAG(WS-I)
+           END-PERFORM.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-OUTPUT-TABLE-SIZE
+               MOVE 0 TO OUTPUT-VALUE(WS-I)
            END-PERFORM.
 
        READ-AND-PARSE-INPUT.
@@ -60,20 +167,17 @@
            PERFORM UNTIL WS-FILE-STATUS NOT = '00'
                READ INPUT-FILE RECORD INTO WS-LINE
                IF WS-FILE-STATUS = '00'
-                   IF WS-LINE(1:5) = 'value'
-                       INSPECT WS-LINE REPLACING ALL ' goes to bot ' BY SPACE
-                       INSPECT WS-LINE REPLACING ALL 'value ' BY SPACE
-                       MOVE WS-LINE TO WS-VALUE WS-BOT-ID
-                       ADD 1 TO CHIP-COUNT(WS-BOT-ID)
-                       MOVE WS-VALUE TO CHIPS(WS-BOT-ID, CHIP-COUNT(WS-BOT-ID))
+                   PERFORM PARSE-LINE
+                   IF PARSED-VALUE-LINE
+                       *> Bot IDs are 0-based in the instruction text,
+                       *> but OCCURS tables subscript from 1, so every
+                       *> bot/output ID is offset by 1 when used as a
+                       *> subscript.
+                       COMPUTE WS-I = WS-BOT-ID + 1
+                       ADD 1 TO CHIP-COUNT(WS-I)
+                       MOVE WS-VALUE TO CHIPS(WS-I, CHIP-COUNT(WS-I))
                    ELSE
-                       INSPECT WS-LINE REPLACING ALL ' bot ' BY SPACE
-                       INSPECT WS-LINE REPLACING ALL ' gives low to ' BY SPACE
-                       INSPECT WS-LINE REPLACING ALL ' and high to ' BY SPACE
-                       INSPECT WS-LINE REPLACING ALL ' output ' BY '1'
-                       INSPECT WS-LINE REPLACING ALL ' bot ' BY '0'
-                       MOVE WS-LINE TO WS-BOT-ID WS-LOW-TYPE-STR WS-LOW-ID WS-HIGH-TYPE-STR WS-HIGH-ID
-                       MOVE WS-BOT-ID TO WS-I
+                       COMPUTE WS-I = WS-BOT-ID + 1
                        MOVE WS-LOW-TYPE-STR TO LOW-TYPE(WS-I)
                        MOVE WS-LOW-ID TO LOW-ID(WS-I)
                        MOVE WS-HIGH-TYPE-STR TO HIGH-TYPE(WS-I)
@@ -83,9 +187,42 @@
            END-PERFORM.
            CLOSE INPUT-FILE.
 
+       PARSE-LINE.
+           *> Shared by the sizing pre-scan and the real load so both
+           *> agree on exactly which bot/output IDs a line mentions.
+           *> "value N goes to bot M" or
+           *> "bot A gives low to TYPE1 ID1 and high to TYPE2 ID2".
+           IF WS-LINE(1:5) = 'value'
+               MOVE 'V' TO WS-PARSED-TYPE
+               UNSTRING WS-LINE DELIMITED BY SPACE
+                   INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4 WS-TOK5 WS-TOK6
+               MOVE WS-TOK2 TO WS-VALUE
+               MOVE WS-TOK6 TO WS-BOT-ID
+           ELSE
+               MOVE 'B' TO WS-PARSED-TYPE
+               UNSTRING WS-LINE DELIMITED BY SPACE
+                   INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4 WS-TOK5
+                        WS-TOK6 WS-TOK7 WS-TOK8 WS-TOK9 WS-TOK10
+                        WS-TOK11 WS-TOK12
+               MOVE WS-TOK2 TO WS-BOT-ID
+               MOVE WS-TOK7 TO WS-LOW-ID
+               MOVE WS-TOK12 TO WS-HIGH-ID
+               IF WS-TOK6 = 'bot'
+                   MOVE '0' TO WS-LOW-TYPE-STR
+               ELSE
+                   MOVE '1' TO WS-LOW-TYPE-STR
+               END-IF
+               IF WS-TOK11 = 'bot'
+                   MOVE '0' TO WS-HIGH-TYPE-STR
+               ELSE
+                   MOVE '1' TO WS-HIGH-TYPE-STR
+               END-IF
+           END-IF.
+
        PROCESS-BOTS.
            MOVE 0 TO WS-MOVED.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 256
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BOT-TABLE-SIZE
                IF CHIP-COUNT(WS-I) = 2
                    MOVE 1 TO WS-MOVED
                    IF CHIPS(WS-I, 1) < CHIPS(WS-I, 2)
@@ -96,23 +233,82 @@
                        MOVE CHIPS(WS-I, 1) TO WS-HIGH-CHIP
                    END-IF
 
+                   MOVE WS-LOW-CHIP TO FINAL-LOW(WS-I)
+                   MOVE WS-HIGH-CHIP TO FINAL-HIGH(WS-I)
+                   SET BOT-COMPARED(WS-I) TO TRUE
+
                    IF WS-LOW-CHIP = 17 AND WS-HIGH-CHIP = 61
-                       MOVE WS-I TO WS-TARGET-BOT
+                       COMPUTE WS-TARGET-BOT = WS-I - 1
+                       SET TARGET-FOUND TO TRUE
                    END-IF
 
+                   *> Routed bot/output IDs are 0-based; add 1 to land
+                   *> on the matching 1-based table subscript.
+                   MOVE LOW-ID(WS-I) TO WS-LOW-ID
                    IF LOW-TYPE(WS-I) = 0
-                       ADD 1 TO CHIP-COUNT(LOW-ID(WS-I))
-                       MOVE WS-LOW-CHIP TO CHIPS(LOW-ID(WS-I), CHIP-COUNT(LOW-ID(WS-I)))
+                       COMPUTE WS-J = WS-LOW-ID + 1
+                       ADD 1 TO CHIP-COUNT(WS-J)
+                       MOVE WS-LOW-CHIP
+                           TO CHIPS(WS-J, CHIP-COUNT(WS-J))
                    ELSE
-                       MOVE WS-LOW-CHIP TO OUTPUT-VALUE(LOW-ID(WS-I))
+                       COMPUTE WS-J = WS-LOW-ID + 1
+                       MOVE WS-LOW-CHIP TO OUTPUT-VALUE(WS-J)
                    END-IF
 
+                   MOVE HIGH-ID(WS-I) TO WS-HIGH-ID
                    IF HIGH-TYPE(WS-I) = 0
-                       ADD 1 TO CHIP-COUNT(HIGH-ID(WS-I))
-                       MOVE WS-HIGH-CHIP TO CHIPS(HIGH-ID(WS-I), CHIP-COUNT(HIGH-ID(WS-I)))
+                       COMPUTE WS-J = WS-HIGH-ID + 1
+                       ADD 1 TO CHIP-COUNT(WS-J)
+                       MOVE WS-HIGH-CHIP
+                           TO CHIPS(WS-J, CHIP-COUNT(WS-J))
                    ELSE
-                       MOVE WS-HIGH-CHIP TO OUTPUT-VALUE(HIGH-ID(WS-I))
+                       COMPUTE WS-J = WS-HIGH-ID + 1
+                       MOVE WS-HIGH-CHIP TO OUTPUT-VALUE(WS-J)
                    END-IF
                    MOVE 0 TO CHIP-COUNT(WS-I)
                END-IF
            END-PERFORM.
+
+       WRITE-ROUTING-REPORT.
+           OPEN OUTPUT ROUTING-REPORT-FILE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BOT-TABLE-SIZE
+               IF BOT-COMPARED(WS-I)
+                   PERFORM WRITE-BOT-REPORT-LINE
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-OUTPUT-TABLE-SIZE
+               PERFORM WRITE-OUTPUT-REPORT-LINE
+           END-PERFORM.
+           CLOSE ROUTING-REPORT-FILE.
+
+       WRITE-BOT-REPORT-LINE.
+           *> WS-I is the 1-based table slot; the bot's real (0-based)
+           *> ID is one less.
+           COMPUTE WS-ID-DISPLAY = WS-I - 1.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'BOT ' DELIMITED BY SIZE
+                  WS-ID-DISPLAY DELIMITED BY SIZE
+                  ' LOW=' DELIMITED BY SIZE
+                  FINAL-LOW(WS-I) DELIMITED BY SIZE
+                  ' HIGH=' DELIMITED BY SIZE
+                  FINAL-HIGH(WS-I) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO ROUTING-REPORT-RECORD.
+           WRITE ROUTING-REPORT-RECORD.
+
+       WRITE-OUTPUT-REPORT-LINE.
+           *> WS-I is the 1-based table slot; the output bin's real
+           *> (0-based) number is one less.
+           COMPUTE WS-ID-DISPLAY = WS-I - 1.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'OUTPUT ' DELIMITED BY SIZE
+                  WS-ID-DISPLAY DELIMITED BY SIZE
+                  ' VALUE=' DELIMITED BY SIZE
+                  OUTPUT-VALUE(WS-I) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO ROUTING-REPORT-RECORD.
+           WRITE ROUTING-REPORT-RECORD.
