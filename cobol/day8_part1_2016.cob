@@ -7,8 +7,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Optional control file giving the panel's width and height
+      *    as two space-separated numbers, e.g. "50 6". Missing
+      *    size.txt keeps the original 50x6 panel.
+           SELECT SIZE-FILE ASSIGN TO 'size.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIZE-FILE-STATUS.
+
+      *    ASCII rendering of the final screen, '#' for a lit pixel
+      *    and '.' for an unlit one, one line per row.
+           SELECT OUTPUT-FILE ASSIGN TO 'lights.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,34 +27,75 @@
        01 INPUT-RECORD.
            05 FILLER PIC X(50).
 
+       FD SIZE-FILE.
+       01 SIZE-RECORD               PIC X(20).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD             PIC X(99).
+
        WORKING-STORAGE SECTION.
        01 SCREEN-WIDTH         PIC 9(2) VALUE 50.
-       01 SCREEN-HEIGHT        PIC 9(1) VALUE 6.
+       01 SCREEN-HEIGHT        PIC 9(2) VALUE 6.
+
+       01 WS-SIZE-FILE-STATUS  PIC XX.
+           88 SIZE-FILE-OK     VALUE '00'.
+       01 WS-WIDTH-STR         PIC X(10).
+       01 WS-HEIGHT-STR        PIC X(10).
+       01 WS-RENDER-LINE       PIC X(99).
 
+      *    Raised from the original fixed 50x6 panel so size.txt can
+      *    select a larger panel (still within the two-digit
+      *    coordinates the rotate instructions parse).
        01 SCREEN-DATA.
-           05 SCREEN-ROW OCCURS 6 TIMES.
-              10 SCREEN-PIXEL OCCURS 50 TIMES PIC X.
+           05 SCREEN-ROW OCCURS 99 TIMES.
+              10 SCREEN-PIXEL OCCURS 99 TIMES PIC X.
 
        01 WS-INSTRUCTION       PIC X(50).
        01 WS-CMD               PIC X(10).
+       01 WS-TOK2              PIC X(10).
+       01 WS-TOK3              PIC X(10).
+       01 WS-TOK4              PIC X(10).
+       01 WS-TOK5              PIC X(10).
+       01 WS-JUNK              PIC X(10).
+       01 WS-PARAM1-STR        PIC X(10).
+       01 WS-PARAM2-STR        PIC X(10).
        01 WS-PARAM1            PIC 9(2).
        01 WS-PARAM2            PIC 9(2).
        01 WS-I                 PIC 9(2).
        01 WS-J                 PIC 9(2).
        01 WS-K                 PIC 9(2).
-       01 WS-TEMP-ROW          PIC X(50).
-       01 WS-TEMP-COL          OCCURS 6 TIMES PIC X.
+       01 WS-TEMP-ROW          PIC X(99).
+       01 WS-TEMP-COL          OCCURS 99 TIMES PIC X.
        01 WS-LIT-COUNT         PIC 9(4) VALUE 0.
        01 WS-EOF               PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PANEL-SIZE.
            PERFORM INITIALIZE-SCREEN.
            PERFORM PROCESS-INPUT-FILE.
            PERFORM COUNT-LIT-PIXELS.
            DISPLAY WS-LIT-COUNT.
+           PERFORM RENDER-SCREEN.
            STOP RUN.
 
+      *    Missing size.txt keeps the original 50x6 panel.
+       INITIALIZE-PANEL-SIZE.
+           OPEN INPUT SIZE-FILE.
+           IF SIZE-FILE-OK
+               READ SIZE-FILE INTO SIZE-RECORD
+                   AT END CONTINUE
+               END-READ
+               CLOSE SIZE-FILE
+               UNSTRING SIZE-RECORD DELIMITED BY SPACE
+                   INTO WS-WIDTH-STR, WS-HEIGHT-STR
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-WIDTH-STR) TO SCREEN-WIDTH
+               MOVE FUNCTION NUMVAL(WS-HEIGHT-STR) TO SCREEN-HEIGHT
+           ELSE
+               CLOSE SIZE-FILE
+           END-IF.
+
        INITIALIZE-SCREEN.
            MOVE SPACES TO SCREEN-DATA.
 
@@ -60,38 +112,36 @@
            CLOSE INPUT-FILE.
 
        PROCESS-INSTRUCTION.
-           INITIALIZE WS-CMD, WS-PARAM1, WS-PARAM2.
+           INITIALIZE WS-CMD, WS-TOK2, WS-TOK3, WS-TOK4, WS-TOK5.
            UNSTRING WS-INSTRUCTION DELIMITED BY SPACE
-               INTO WS-CMD, WS-PARAM1, WS-PARAM2
+               INTO WS-CMD, WS-TOK2, WS-TOK3, WS-TOK4, WS-TOK5
            END-UNSTRING.
 
            EVALUATE TRUE
                WHEN WS-CMD = 'rect'
+                   UNSTRING WS-TOK2 DELIMITED BY 'x'
+                       INTO WS-PARAM1-STR, WS-PARAM2-STR
+                   END-UNSTRING
+                   MOVE FUNCTION NUMVAL(WS-PARAM1-STR) TO WS-PARAM1
+                   MOVE FUNCTION NUMVAL(WS-PARAM2-STR) TO WS-PARAM2
                    PERFORM RECTANGLE
-               WHEN WS-CMD = 'rotate'
-                   IF WS-PARAM1(1:4) = 'row '
-                       UNSTRING WS-INSTRUCTION DELIMITED BY 'x'
-                           INTO WS-CMD, WS-PARAM1, WS-PARAM2
-                       END-UNSTRING
-                       MOVE WS-PARAM1(5:2) TO WS-PARAM1
-                       MOVE WS-PARAM2(3:2) TO WS-PARAM2
-                       PERFORM ROTATE-ROW
-                   ELSE IF WS-PARAM1(1:7) = 'column '
-                       UNSTRING WS-INSTRUCTION DELIMITED BY 'x'
-                           INTO WS-CMD, WS-PARAM1, WS-PARAM2
-                       END-UNSTRING
-                       MOVE WS-PARAM1(8:2) TO WS-PARAM1
-                       MOVE WS-PARAM2(3:2) TO WS-PARAM2
-                       PERFORM ROTATE-COLUMN
-                   END-IF
+               WHEN WS-CMD = 'rotate' AND WS-TOK2 = 'row'
+                   UNSTRING WS-TOK3 DELIMITED BY '='
+                       INTO WS-JUNK, WS-PARAM1-STR
+                   END-UNSTRING
+                   MOVE FUNCTION NUMVAL(WS-PARAM1-STR) TO WS-PARAM1
+                   MOVE FUNCTION NUMVAL(WS-TOK5) TO WS-PARAM2
+                   PERFORM ROTATE-ROW
+               WHEN WS-CMD = 'rotate' AND WS-TOK2 = 'column'
+                   UNSTRING WS-TOK3 DELIMITED BY '='
+                       INTO WS-JUNK, WS-PARAM1-STR
+                   END-UNSTRING
+                   MOVE FUNCTION NUMVAL(WS-PARAM1-STR) TO WS-PARAM1
+                   MOVE FUNCTION NUMVAL(WS-TOK5) TO WS-PARAM2
+                   PERFORM ROTATE-COLUMN
            END-EVALUATE.
 
        RECTANGLE.
-           UNSTRING WS-INSTRUCTION DELIMITED BY 'x'
-               INTO WS-CMD, WS-PARAM1, WS-PARAM2
-           END-UNSTRING.
-           MOVE FUNCTION NUMVAL(WS-PARAM1) TO WS-PARAM1.
-           MOVE FUNCTION NUMVAL(WS-PARAM2) TO WS-PARAM2.
            PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I >= WS-PARAM2
                PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J >= WS-PARAM1
                    MOVE '1' TO SCREEN-PIXEL(WS-I + 1, WS-J + 1)
@@ -99,36 +149,49 @@
            END-PERFORM.
 
        ROTATE-ROW.
-           MOVE FUNCTION NUMVAL(WS-PARAM1) TO WS-PARAM1.
-           MOVE FUNCTION NUMVAL(WS-PARAM2) TO WS-PARAM2.
            MOVE SCREEN-ROW(WS-PARAM1 + 1) TO WS-TEMP-ROW.
            PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I >= SCREEN-WIDTH
-               COMPUTE WS-K = (WS-I + WS-PARAM2)
-               PERFORM VARYING WS-K UNTIL WS-K >= SCREEN-WIDTH
-                   ADD 1 TO WS-K
-               END-PERFORM
-               MOVE WS-TEMP-ROW(WS-I + 1:1) TO SCREEN-PIXEL(WS-PARAM1 + 1, WS-K + 1)
+               COMPUTE WS-K =
+                   FUNCTION MOD(WS-I + WS-PARAM2, SCREEN-WIDTH)
+               MOVE WS-TEMP-ROW(WS-I + 1:1)
+                   TO SCREEN-PIXEL(WS-PARAM1 + 1, WS-K + 1)
            END-PERFORM.
 
        ROTATE-COLUMN.
-           MOVE FUNCTION NUMVAL(WS-PARAM1) TO WS-PARAM1.
-           MOVE FUNCTION NUMVAL(WS-PARAM2) TO WS-PARAM2.
            PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I >= SCREEN-HEIGHT
-               MOVE SCREEN-PIXEL(WS-I + 1, WS-PARAM1 + 1) TO WS-TEMP-COL(WS-I + 1)
+               MOVE SCREEN-PIXEL(WS-I + 1, WS-PARAM1 + 1)
+                   TO WS-TEMP-COL(WS-I + 1)
            END-PERFORM.
            PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I >= SCREEN-HEIGHT
-               COMPUTE WS-K = (WS-I + WS-PARAM2)
-               PERFORM VARYING WS-K UNTIL WS-K >= SCREEN-HEIGHT
-                   ADD 1 TO WS-K
-               END-PERFORM
-               MOVE WS-TEMP-COL(WS-I + 1) TO SCREEN-PIXEL(WS-K + 1, WS-PARAM1 + 1)
+               COMPUTE WS-K =
+                   FUNCTION MOD(WS-I + WS-PARAM2, SCREEN-HEIGHT)
+               MOVE WS-TEMP-COL(WS-I + 1)
+                   TO SCREEN-PIXEL(WS-K + 1, WS-PARAM1 + 1)
            END-PERFORM.
 
        COUNT-LIT-PIXELS.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > SCREEN-HEIGHT
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > SCREEN-WIDTH
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > SCREEN-WIDTH
                    IF SCREEN-PIXEL(WS-I, WS-J) = '1'
                        ADD 1 TO WS-LIT-COUNT
                    END-IF
                END-PERFORM
            END-PERFORM.
+
+       RENDER-SCREEN.
+           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > SCREEN-HEIGHT
+               MOVE SPACES TO WS-RENDER-LINE
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > SCREEN-WIDTH
+                   IF SCREEN-PIXEL(WS-I, WS-J) = '1'
+                       MOVE '#' TO WS-RENDER-LINE(WS-J:1)
+                   ELSE
+                       MOVE '.' TO WS-RENDER-LINE(WS-J:1)
+                   END-IF
+               END-PERFORM
+               MOVE WS-RENDER-LINE(1:SCREEN-WIDTH) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
