@@ -8,11 +8,21 @@ FILE-CONTROL.
     SELECT BOSS-STATS-FILE ASSIGN TO "input.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+*> Optional item catalog: extra weapons/armor/rings appended after
+*> the built-in catalog below, so the shop can grow without a
+*> recompile. Missing file leaves the built-in catalog as-is.
+    SELECT ITEMS-FILE ASSIGN TO "items.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ITEMS-FILE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD BOSS-STATS-FILE.
 01 BOSS-STAT-RECORD PIC X(80).
 
+FD ITEMS-FILE.
+01 ITEMS-RECORD PIC X(80).
+
 WORKING-STORAGE SECTION.
 *> Boss Stats from input.txt
 01 WS-BOSS-STATS.
@@ -25,28 +35,25 @@ WORKING-STORAGE SECTION.
    05 WS-PLAYER-HP       PIC 9(3) VALUE 100.
 
 *> Game Items Data
-01 WS-WEAPONS-TABLE.
-   05 WS-WEAPON-ENTRY OCCURS 5 TIMES.
-      10 WS-W-NAME        PIC X(15).
-      10 WS-W-COST        PIC 9(3).
-      10 WS-W-DAMAGE      PIC 9(2).
-      10 WS-W-ARMOR       PIC 9(1).
-
-01 WS-WEAPONS-DATA REDEFINES WS-WEAPONS-TABLE.
+*> NOTE: the literal FILLER layout is declared first and the OCCURS
+*> table view REDEFINES it -- the compiler only honors initial VALUE
+*> clauses on the first 01-level record sharing a storage area, so
+*> the table view must come second or its entries start out blank.
+01 WS-WEAPONS-DATA.
    05 FILLER PIC X(21) VALUE "Dagger         008040".
    05 FILLER PIC X(21) VALUE "Shortsword     010050".
    05 FILLER PIC X(21) VALUE "Warhammer      025060".
    05 FILLER PIC X(21) VALUE "Longsword      040070".
    05 FILLER PIC X(21) VALUE "Greataxe       074080".
 
-01 WS-ARMOR-TABLE.
-   05 WS-ARMOR-ENTRY OCCURS 6 TIMES.
-      10 WS-A-NAME        PIC X(15).
-      10 WS-A-COST        PIC 9(3).
-      10 WS-A-DAMAGE      PIC 9(1). *> Armor items have 0 damage
-      10 WS-A-ARMOR       PIC 9(1).
+01 WS-WEAPONS-TABLE REDEFINES WS-WEAPONS-DATA.
+   05 WS-WEAPON-ENTRY OCCURS 5 TIMES.
+      10 WS-W-NAME        PIC X(15).
+      10 WS-W-COST        PIC 9(3).
+      10 WS-W-DAMAGE      PIC 9(2).
+      10 WS-W-ARMOR       PIC 9(1).
 
-01 WS-ARMOR-DATA REDEFINES WS-ARMOR-TABLE.
+01 WS-ARMOR-DATA.
    05 FILLER PIC X(21) VALUE "None           000000".
    05 FILLER PIC X(21) VALUE "Leather        013001".
    05 FILLER PIC X(21) VALUE "Chainmail      031002".
@@ -54,14 +61,18 @@ WORKING-STORAGE SECTION.
    05 FILLER PIC X(21) VALUE "Bandedmail     075004".
    05 FILLER PIC X(21) VALUE "Platemail      102005".
 
-01 WS-RINGS-TABLE.
-   05 WS-RING-ENTRY OCCURS 7 TIMES.
-      10 WS-R-NAME        PIC X(15).
-      10 WS-R-COST        PIC 9(3).
-      10 WS-R-DAMAGE      PIC 9(1).
-      10 WS-R-ARMOR       PIC 9(1).
+01 WS-ARMOR-TABLE REDEFINES WS-ARMOR-DATA.
+   05 WS-ARMOR-ENTRY OCCURS 6 TIMES.
+      10 WS-A-NAME        PIC X(15).
+      10 WS-A-COST        PIC 9(3).
+      10 WS-A-DAMAGE      PIC 9(2). *> Armor items have 0 damage
+      10 WS-A-ARMOR       PIC 9(1).
 
-01 WS-RINGS-DATA REDEFINES WS-RINGS-TABLE.
+*> Two "None" entries so the distinct-pair ring search below can pick
+*> both slots empty (zero rings bought) as well as exactly one real
+*> ring (one slot None, the other real) or two real rings.
+01 WS-RINGS-DATA.
+   05 FILLER PIC X(21) VALUE "None           000000".
    05 FILLER PIC X(21) VALUE "None           000000".
    05 FILLER PIC X(21) VALUE "Damage +1      025010".
    05 FILLER PIC X(21) VALUE "Damage +2      050020".
@@ -70,8 +81,61 @@ WORKING-STORAGE SECTION.
    05 FILLER PIC X(21) VALUE "Defense +2     040002".
    05 FILLER PIC X(21) VALUE "Defense +3     080003".
 
+01 WS-RINGS-TABLE REDEFINES WS-RINGS-DATA.
+   05 WS-RING-ENTRY OCCURS 8 TIMES.
+      10 WS-R-NAME        PIC X(15).
+      10 WS-R-COST        PIC 9(3).
+      10 WS-R-DAMAGE      PIC 9(2).
+      10 WS-R-ARMOR       PIC 9(1).
+
+*> Active catalog: starts as a copy of the built-in weapons/armor/
+*> rings tables above, then grows with any extra entries read from
+*> items.txt. CALCULATE-MIN-GOLD shops from these tables, not the
+*> built-in ones directly, so the catalog can be extended without
+*> touching the combination-search logic.
+01 WS-WEAPON-COUNT      PIC 9(2) VALUE 5.
+01 WS-ARMOR-COUNT       PIC 9(2) VALUE 6.
+01 WS-RING-COUNT        PIC 9(2) VALUE 8.
+
+01 WS-ACTIVE-WEAPONS.
+   05 WS-AW-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-WEAPON-COUNT
+                  INDEXED BY WS-AW-IDX.
+      10 WS-AW-NAME        PIC X(15).
+      10 WS-AW-COST        PIC 9(3).
+      10 WS-AW-DAMAGE      PIC 9(2).
+      10 WS-AW-ARMOR       PIC 9(1).
+
+01 WS-ACTIVE-ARMOR.
+   05 WS-AA-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-ARMOR-COUNT
+                  INDEXED BY WS-AA-IDX.
+      10 WS-AA-NAME        PIC X(15).
+      10 WS-AA-COST        PIC 9(3).
+      10 WS-AA-DAMAGE      PIC 9(2).
+      10 WS-AA-ARMOR       PIC 9(1).
+
+01 WS-ACTIVE-RINGS.
+   05 WS-AR-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-RING-COUNT
+                  INDEXED BY WS-AR-IDX.
+      10 WS-AR-NAME        PIC X(15).
+      10 WS-AR-COST        PIC 9(3).
+      10 WS-AR-DAMAGE      PIC 9(2).
+      10 WS-AR-ARMOR       PIC 9(1).
+
+01 WS-ITEMS-FILE-STATUS PIC XX.
+   88 ITEMS-FILE-OK              VALUE '00'.
+01 WS-ITEM-TYPE         PIC X(8).
+01 WS-ITEM-NAME         PIC X(15).
+01 WS-ITEM-COST-STR     PIC X(5).
+01 WS-ITEM-DAMAGE-STR   PIC X(3).
+01 WS-ITEM-ARMOR-STR    PIC X(3).
+01 WS-CATALOG-IDX       PIC 9(2).
+
 *> Calculation Variables
 01 WS-MIN-GOLD          PIC 9(5) VALUE 99999.
+01 WS-MAX-GOLD-LOSS     PIC 9(5) VALUE 0.
 
 01 WS-CURRENT-COST      PIC 9(5).
 01 WS-PLAYER-TOTAL-DAMAGE PIC 9(2).
@@ -80,22 +144,116 @@ WORKING-STORAGE SECTION.
 01 WS-PLAYER-TURNS      PIC 9(3).
 01 WS-BOSS-TURNS        PIC 9(3).
 
-01 WS-EFFECTIVE-PLAYER-DAMAGE PIC 9(3).
-01 WS-EFFECTIVE-BOSS-DAMAGE   PIC 9(3).
+01 WS-EFFECTIVE-PLAYER-DAMAGE PIC S9(3).
+01 WS-EFFECTIVE-BOSS-DAMAGE   PIC S9(3).
 
 *> Loop Counters
-01 WS-W-IDX             PIC 9(1).
-01 WS-A-IDX             PIC 9(1).
-01 WS-R1-IDX            PIC 9(1).
-01 WS-R2-IDX            PIC 9(1).
+01 WS-W-IDX             PIC 9(2).
+01 WS-A-IDX             PIC 9(2).
+01 WS-R1-IDX            PIC 9(2).
+01 WS-R2-IDX            PIC 9(2).
+01 WS-R2-START          PIC 9(2).
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     PERFORM READ-BOSS-STATS.
+    PERFORM BUILD-ITEM-CATALOG.
     PERFORM CALCULATE-MIN-GOLD.
     DISPLAY WS-MIN-GOLD.
+    DISPLAY WS-MAX-GOLD-LOSS.
     STOP RUN.
 
+*> Copies the built-in catalog into the active tables, then appends
+*> any extra items found in items.txt (one line per item, as
+*> "TYPE NAME COST DAMAGE ARMOR", TYPE one of WEAPON/ARMOR/RING).
+BUILD-ITEM-CATALOG.
+    MOVE 5 TO WS-WEAPON-COUNT.
+    PERFORM VARYING WS-CATALOG-IDX FROM 1 BY 1
+            UNTIL WS-CATALOG-IDX > 5
+        MOVE WS-W-NAME(WS-CATALOG-IDX)   TO WS-AW-NAME(WS-CATALOG-IDX)
+        MOVE WS-W-COST(WS-CATALOG-IDX)   TO WS-AW-COST(WS-CATALOG-IDX)
+        MOVE WS-W-DAMAGE(WS-CATALOG-IDX) TO WS-AW-DAMAGE(WS-CATALOG-IDX)
+        MOVE WS-W-ARMOR(WS-CATALOG-IDX)  TO WS-AW-ARMOR(WS-CATALOG-IDX)
+    END-PERFORM.
+
+    MOVE 6 TO WS-ARMOR-COUNT.
+    PERFORM VARYING WS-CATALOG-IDX FROM 1 BY 1
+            UNTIL WS-CATALOG-IDX > 6
+        MOVE WS-A-NAME(WS-CATALOG-IDX)   TO WS-AA-NAME(WS-CATALOG-IDX)
+        MOVE WS-A-COST(WS-CATALOG-IDX)   TO WS-AA-COST(WS-CATALOG-IDX)
+        MOVE WS-A-DAMAGE(WS-CATALOG-IDX) TO WS-AA-DAMAGE(WS-CATALOG-IDX)
+        MOVE WS-A-ARMOR(WS-CATALOG-IDX)  TO WS-AA-ARMOR(WS-CATALOG-IDX)
+    END-PERFORM.
+
+    MOVE 8 TO WS-RING-COUNT.
+    PERFORM VARYING WS-CATALOG-IDX FROM 1 BY 1
+            UNTIL WS-CATALOG-IDX > 8
+        MOVE WS-R-NAME(WS-CATALOG-IDX)   TO WS-AR-NAME(WS-CATALOG-IDX)
+        MOVE WS-R-COST(WS-CATALOG-IDX)   TO WS-AR-COST(WS-CATALOG-IDX)
+        MOVE WS-R-DAMAGE(WS-CATALOG-IDX) TO WS-AR-DAMAGE(WS-CATALOG-IDX)
+        MOVE WS-R-ARMOR(WS-CATALOG-IDX)  TO WS-AR-ARMOR(WS-CATALOG-IDX)
+    END-PERFORM.
+
+    OPEN INPUT ITEMS-FILE.
+    IF ITEMS-FILE-OK
+        PERFORM READ-EXTRA-ITEM UNTIL WS-ITEMS-FILE-STATUS NOT = '00'
+        CLOSE ITEMS-FILE
+    ELSE
+        CLOSE ITEMS-FILE
+    END-IF.
+
+READ-EXTRA-ITEM.
+    READ ITEMS-FILE INTO ITEMS-RECORD
+        AT END MOVE '10' TO WS-ITEMS-FILE-STATUS
+    END-READ.
+    IF WS-ITEMS-FILE-STATUS = '00'
+        UNSTRING ITEMS-RECORD DELIMITED BY ALL SPACE
+            INTO WS-ITEM-TYPE WS-ITEM-NAME WS-ITEM-COST-STR
+                 WS-ITEM-DAMAGE-STR WS-ITEM-ARMOR-STR
+        END-UNSTRING
+        EVALUATE WS-ITEM-TYPE
+            WHEN "WEAPON"
+                ADD 1 TO WS-WEAPON-COUNT
+                IF WS-WEAPON-COUNT > 20
+                    DISPLAY "Error: Too many weapons. Max allowed: 20"
+                    STOP RUN
+                END-IF
+                MOVE WS-ITEM-NAME TO WS-AW-NAME(WS-WEAPON-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-COST-STR)
+                    TO WS-AW-COST(WS-WEAPON-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-DAMAGE-STR)
+                    TO WS-AW-DAMAGE(WS-WEAPON-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-ARMOR-STR)
+                    TO WS-AW-ARMOR(WS-WEAPON-COUNT)
+            WHEN "ARMOR"
+                ADD 1 TO WS-ARMOR-COUNT
+                IF WS-ARMOR-COUNT > 20
+                    DISPLAY "Error: Too many armor items. Max allowed: 20"
+                    STOP RUN
+                END-IF
+                MOVE WS-ITEM-NAME TO WS-AA-NAME(WS-ARMOR-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-COST-STR)
+                    TO WS-AA-COST(WS-ARMOR-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-DAMAGE-STR)
+                    TO WS-AA-DAMAGE(WS-ARMOR-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-ARMOR-STR)
+                    TO WS-AA-ARMOR(WS-ARMOR-COUNT)
+            WHEN "RING"
+                ADD 1 TO WS-RING-COUNT
+                IF WS-RING-COUNT > 20
+                    DISPLAY "Error: Too many rings. Max allowed: 20"
+                    STOP RUN
+                END-IF
+                MOVE WS-ITEM-NAME TO WS-AR-NAME(WS-RING-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-COST-STR)
+                    TO WS-AR-COST(WS-RING-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-DAMAGE-STR)
+                    TO WS-AR-DAMAGE(WS-RING-COUNT)
+                MOVE FUNCTION NUMVAL(WS-ITEM-ARMOR-STR)
+                    TO WS-AR-ARMOR(WS-RING-COUNT)
+        END-EVALUATE
+    END-IF.
+
 READ-BOSS-STATS.
     OPEN INPUT BOSS-STATS-FILE.
     READ BOSS-STATS-FILE INTO BOSS-STAT-RECORD
@@ -115,10 +273,11 @@ READ-BOSS-STATS.
     CLOSE BOSS-STATS-FILE.
 
 CALCULATE-MIN-GOLD.
-    PERFORM VARYING WS-W-IDX FROM 1 BY 1 UNTIL WS-W-IDX > 5
-        PERFORM VARYING WS-A-IDX FROM 1 BY 1 UNTIL WS-A-IDX > 6
-            PERFORM VARYING WS-R1-IDX FROM 1 BY 1 UNTIL WS-R1-IDX > 7
-                PERFORM VARYING WS-R2-IDX FROM WS-R1-IDX + 1 BY 1 UNTIL WS-R2-IDX > 7
+    PERFORM VARYING WS-W-IDX FROM 1 BY 1 UNTIL WS-W-IDX > WS-WEAPON-COUNT
+        PERFORM VARYING WS-A-IDX FROM 1 BY 1 UNTIL WS-A-IDX > WS-ARMOR-COUNT
+            PERFORM VARYING WS-R1-IDX FROM 1 BY 1 UNTIL WS-R1-IDX > WS-RING-COUNT
+                COMPUTE WS-R2-START = WS-R1-IDX + 1
+                PERFORM VARYING WS-R2-IDX FROM WS-R2-START BY 1 UNTIL WS-R2-IDX > WS-RING-COUNT
                     PERFORM PROCESS-COMBINATION
                 END-PERFORM
             END-PERFORM
@@ -126,20 +285,20 @@ CALCULATE-MIN-GOLD.
     END-PERFORM.
 
 PROCESS-COMBINATION.
-    COMPUTE WS-CURRENT-COST = WS-W-COST(WS-W-IDX)
-                            + WS-A-COST(WS-A-IDX)
-                            + WS-R-COST(WS-R1-IDX)
-                            + WS-R-COST(WS-R2-IDX).
+    COMPUTE WS-CURRENT-COST = WS-AW-COST(WS-W-IDX)
+                            + WS-AA-COST(WS-A-IDX)
+                            + WS-AR-COST(WS-R1-IDX)
+                            + WS-AR-COST(WS-R2-IDX).
 
-    COMPUTE WS-PLAYER-TOTAL-DAMAGE = WS-W-DAMAGE(WS-W-IDX)
-                                   + WS-A-DAMAGE(WS-A-IDX)
-                                   + WS-R-DAMAGE(WS-R1-IDX)
-                                   + WS-R-DAMAGE(WS-R2-IDX).
+    COMPUTE WS-PLAYER-TOTAL-DAMAGE = WS-AW-DAMAGE(WS-W-IDX)
+                                   + WS-AA-DAMAGE(WS-A-IDX)
+                                   + WS-AR-DAMAGE(WS-R1-IDX)
+                                   + WS-AR-DAMAGE(WS-R2-IDX).
 
-    COMPUTE WS-PLAYER-TOTAL-ARMOR = WS-W-ARMOR(WS-W-IDX)
-                                  + WS-A-ARMOR(WS-A-IDX)
-                                  + WS-R-ARMOR(WS-R1-IDX)
-                                  + WS-R-ARMOR(WS-R2-IDX).
+    COMPUTE WS-PLAYER-TOTAL-ARMOR = WS-AW-ARMOR(WS-W-IDX)
+                                  + WS-AA-ARMOR(WS-A-IDX)
+                                  + WS-AR-ARMOR(WS-R1-IDX)
+                                  + WS-AR-ARMOR(WS-R2-IDX).
 
     COMPUTE WS-EFFECTIVE-PLAYER-DAMAGE = WS-PLAYER-TOTAL-DAMAGE - WS-BOSS-ARMOR.
     IF WS-EFFECTIVE-PLAYER-DAMAGE < 1 THEN
@@ -159,4 +318,8 @@ PROCESS-COMBINATION.
         IF WS-CURRENT-COST < WS-MIN-GOLD THEN
             MOVE WS-CURRENT-COST TO WS-MIN-GOLD
         END-IF
+    ELSE
+        IF WS-CURRENT-COST > WS-MAX-GOLD-LOSS THEN
+            MOVE WS-CURRENT-COST TO WS-MAX-GOLD-LOSS
+        END-IF
     END-IF.
