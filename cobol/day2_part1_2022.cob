@@ -11,6 +11,22 @@
                ACCESS IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+      *    Optional control file selecting how column 2 is read. The
+      *    single token OUTCOME treats it as the round's required
+      *    result (X=lose, Y=draw, Z=win) and derives the move to
+      *    play from it. Missing mode.txt (or any other token) keeps
+      *    the original behavior of reading column 2 as your move.
+           SELECT MODE-FILE ASSIGN TO 'mode.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MODE-FILE-STATUS.
+
+      *    Per-round detail report: one line per round giving the
+      *    opponent's move, your move, the outcome and the round
+      *    score, with the running total on the last line.
+           SELECT REPORT-FILE ASSIGN TO 'round_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -20,36 +36,87 @@
            05 YOUR-MOVE PIC X.
            05 FILLER-NL PIC X.
 
+       FD  MODE-FILE.
+       01  MODE-RECORD             PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-TOTAL-SCORE PIC 9(9) VALUE 0.
        01 WS-SCORE PIC 9(2).
+       01 WS-ROUND-NUMBER PIC 9(6) VALUE 0.
        01 WS-FILE-STATUS PIC XX VALUE '00'.
            88 FILE-OK VALUE '00'.
            88 END-OF-FILE VALUE '10'.
+       01 WS-MODE-FILE-STATUS PIC XX.
+           88 MODE-FILE-OK VALUE '00'.
+       01 WS-REPORT-FILE-STATUS PIC XX.
+
+       01 WS-SCORING-MODE PIC X VALUE 'M'.
+           88 SCORING-BY-MOVE VALUE 'M'.
+           88 SCORING-BY-OUTCOME VALUE 'O'.
+
+       01 WS-ACTUAL-MOVE PIC X.
+       01 WS-OUTCOME-TEXT PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-MODE-FILE.
+
            OPEN INPUT INPUT-FILE.
            IF NOT FILE-OK
                DISPLAY 'Error opening file'
                GOBACK
            END-IF.
 
+           OPEN OUTPUT REPORT-FILE.
+
            PERFORM READ-AND-PROCESS-LINE UNTIL END-OF-FILE.
 
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'Total score: ' DELIMITED BY SIZE
+               WS-TOTAL-SCORE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
+
            CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
            DISPLAY WS-TOTAL-SCORE.
 
            GOBACK.
 
+       READ-MODE-FILE.
+           OPEN INPUT MODE-FILE.
+           IF MODE-FILE-OK
+               READ MODE-FILE INTO MODE-RECORD
+                   AT END CONTINUE
+               END-READ
+               CLOSE MODE-FILE
+               IF MODE-RECORD(1:7) = 'OUTCOME'
+                   MOVE 'O' TO WS-SCORING-MODE
+               END-IF
+           ELSE
+               CLOSE MODE-FILE
+           END-IF.
+
        READ-AND-PROCESS-LINE.
            READ INPUT-FILE
                AT END MOVE '10' TO WS-FILE-STATUS
            END-READ.
 
            IF FILE-OK
+               ADD 1 TO WS-ROUND-NUMBER
                MOVE 0 TO WS-SCORE
-               EVALUATE YOUR-MOVE
+
+               IF SCORING-BY-OUTCOME
+                   PERFORM DERIVE-MOVE-FROM-OUTCOME
+               ELSE
+                   MOVE YOUR-MOVE TO WS-ACTUAL-MOVE
+               END-IF
+
+               EVALUATE WS-ACTUAL-MOVE
                    WHEN 'X'
                        ADD 1 TO WS-SCORE
                    WHEN 'Y'
@@ -59,15 +126,67 @@
                END-EVALUATE
 
                EVALUATE TRUE
-                   WHEN (OPPONENT-MOVE = 'A' AND YOUR-MOVE = 'Y') OR
-                        (OPPONENT-MOVE = 'B' AND YOUR-MOVE = 'Z') OR
-                        (OPPONENT-MOVE = 'C' AND YOUR-MOVE = 'X')
+                   WHEN (OPPONENT-MOVE = 'A' AND
+                         WS-ACTUAL-MOVE = 'Y') OR
+                        (OPPONENT-MOVE = 'B' AND
+                         WS-ACTUAL-MOVE = 'Z') OR
+                        (OPPONENT-MOVE = 'C' AND
+                         WS-ACTUAL-MOVE = 'X')
                        ADD 6 TO WS-SCORE
-                   WHEN (OPPONENT-MOVE = 'A' AND YOUR-MOVE = 'X') OR
-                        (OPPONENT-MOVE = 'B' AND YOUR-MOVE = 'Y') OR
-                        (OPPONENT-MOVE = 'C' AND YOUR-MOVE = 'Z')
+                       MOVE 'WIN' TO WS-OUTCOME-TEXT
+                   WHEN (OPPONENT-MOVE = 'A' AND
+                         WS-ACTUAL-MOVE = 'X') OR
+                        (OPPONENT-MOVE = 'B' AND
+                         WS-ACTUAL-MOVE = 'Y') OR
+                        (OPPONENT-MOVE = 'C' AND
+                         WS-ACTUAL-MOVE = 'Z')
                        ADD 3 TO WS-SCORE
+                       MOVE 'DRAW' TO WS-OUTCOME-TEXT
+                   WHEN OTHER
+                       MOVE 'LOSE' TO WS-OUTCOME-TEXT
                END-EVALUATE
 
                ADD WS-SCORE TO WS-TOTAL-SCORE
+               PERFORM WRITE-ROUND-RECORD
            END-IF.
+
+       DERIVE-MOVE-FROM-OUTCOME.
+      *    Column 2 holds the required outcome here, not a move:
+      *    X=lose, Y=draw, Z=win. Work out the move that produces it
+      *    against the opponent's move.
+           EVALUATE TRUE
+               WHEN YOUR-MOVE = 'Y'
+                   EVALUATE OPPONENT-MOVE
+                       WHEN 'A' MOVE 'X' TO WS-ACTUAL-MOVE
+                       WHEN 'B' MOVE 'Y' TO WS-ACTUAL-MOVE
+                       WHEN 'C' MOVE 'Z' TO WS-ACTUAL-MOVE
+                   END-EVALUATE
+               WHEN YOUR-MOVE = 'X'
+                   EVALUATE OPPONENT-MOVE
+                       WHEN 'A' MOVE 'Z' TO WS-ACTUAL-MOVE
+                       WHEN 'B' MOVE 'X' TO WS-ACTUAL-MOVE
+                       WHEN 'C' MOVE 'Y' TO WS-ACTUAL-MOVE
+                   END-EVALUATE
+               WHEN YOUR-MOVE = 'Z'
+                   EVALUATE OPPONENT-MOVE
+                       WHEN 'A' MOVE 'Y' TO WS-ACTUAL-MOVE
+                       WHEN 'B' MOVE 'Z' TO WS-ACTUAL-MOVE
+                       WHEN 'C' MOVE 'X' TO WS-ACTUAL-MOVE
+                   END-EVALUATE
+           END-EVALUATE.
+
+       WRITE-ROUND-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'Round ' DELIMITED BY SIZE
+               WS-ROUND-NUMBER DELIMITED BY SIZE
+               ': opponent=' DELIMITED BY SIZE
+               OPPONENT-MOVE DELIMITED BY SIZE
+               ' you=' DELIMITED BY SIZE
+               WS-ACTUAL-MOVE DELIMITED BY SIZE
+               ' outcome=' DELIMITED BY SIZE
+               WS-OUTCOME-TEXT DELIMITED BY SIZE
+               ' score=' DELIMITED BY SIZE
+               WS-SCORE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD.
