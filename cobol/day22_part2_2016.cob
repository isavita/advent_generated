@@ -7,35 +7,43 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+      *    Step-by-step move log: one line per hole move made while
+      *    walking the goal data back to (0,0).
+           SELECT LOG-FILE ASSIGN TO 'moves.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD.
-           05 FILLER PIC X(255).
+       01  INPUT-RECORD               PIC X(255).
 
-       WORKING-STORAGE SECTION.
-       01  NODE-DATA.
-           05 NODE-X       PIC 9(4).
-           05 NODE-Y       PIC 9(4).
-           05 NODE-SIZE    PIC 9(4).
-           05 NODE-USED    PIC 9(4).
-           05 NODE-AVAIL   PIC 9(4).
-           05 NODE-USE-PCT PIC 9(3).
+       FD  LOG-FILE.
+       01  LOG-RECORD                 PIC X(80).
 
+       WORKING-STORAGE SECTION.
+       01  NODE-X          PIC 9(4).
+       01  NODE-Y          PIC 9(4).
+       01  NODE-SIZE       PIC 9(4).
+       01  NODE-USED       PIC 9(4).
+       01  NODE-AVAIL      PIC 9(4).
+       01  NODE-USE-PCT    PIC 9(3).
+
+      *    Grid is sized from a pre-scan of input.txt (see
+      *    1500-PRESCAN-GRID-SIZE) instead of a fixed compile-time
+      *    cap, the same OCCURS ... DEPENDING ON approach MAZE-SOLVER
+      *    uses for its own dynamically-sized grid.
        01  GRID-DIMENSIONS.
-           05 MAX-DIM      PIC 9(2) VALUE 50.
+           05 WS-GRID-DIM  PIC 9(3) VALUE 0.
            05 WALL-THRESHOLD PIC 9(4) VALUE 400.
 
-       01  NODE-RECORD.
-           05 NODE-USED-FIELD PIC 9(4).
-           05 NODE-AVAIL-FIELD PIC 9(4).
-
        01  GRID-NODES.
-           05 GRID-ROW OCCURS 50 TIMES.
-              10 GRID-COL OCCURS 50 TIMES.
-                 15 NODE-INFO PIC X(10).
+           05 GRID-ROW OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-GRID-DIM.
+              10 GRID-COL OCCURS 1 TO 999 TIMES
+                      DEPENDING ON WS-GRID-DIM PIC 9(4) COMP.
 
        01  PROGRAM-VARIABLES.
            05 FILE-STATUS      PIC X(2).
@@ -52,27 +60,29 @@
            05 GOAL-Y           PIC 9(4).
            05 MOVES-SUM        PIC 9(9) VALUE 0.
            05 BFS-DEPTH        PIC S9(4).
-           05 QUEUE-HEAD       PIC 9(4) VALUE 0.
-           05 QUEUE-TAIL       PIC 9(4) VALUE 0.
-           05 QUEUE-MAX        PIC 9(4) VALUE 2500.
+           05 QUEUE-HEAD       PIC 9(5) VALUE 0.
+           05 QUEUE-TAIL       PIC 9(5) VALUE 0.
+           05 QUEUE-MAX        PIC 9(5) VALUE 40000.
+           05 WS-FOUND-FLAG    PIC X VALUE 'N'.
+           05 WS-HOLE-FOUND-FLAG PIC X VALUE 'N'.
 
        01  QUEUE-DATA.
-           05 QUEUE-X OCCURS 2500 TIMES PIC 9(4).
-           05 QUEUE-Y OCCURS 2500 TIMES PIC 9(4).
+           05 QUEUE-X OCCURS 40000 TIMES PIC 9(4).
+           05 QUEUE-Y OCCURS 40000 TIMES PIC 9(4).
 
        01  NEIGHBORS.
-           05 NEIGHBOR-DX PIC 9(2) VALUE 0.
-           05 NEIGHBOR-DY PIC 9(2) VALUE 1.
-           05 NEIGHBOR-DX-2 PIC 9(2) VALUE 0.
-           05 NEIGHBOR-DY-2 PIC 9(2) VALUE -1.
-           05 NEIGHBOR-DX-3 PIC 9(2) VALUE 1.
-           05 NEIGHBOR-DY-3 PIC 9(2) VALUE 0.
-           05 NEIGHBOR-DX-4 PIC 9(2) VALUE -1.
-           05 NEIGHBOR-DY-4 PIC 9(2) VALUE 0.
+           05 NEIGHBOR-DX   PIC S9(2) VALUE 0.
+           05 NEIGHBOR-DY   PIC S9(2) VALUE 1.
+           05 NEIGHBOR-DX-2 PIC S9(2) VALUE 0.
+           05 NEIGHBOR-DY-2 PIC S9(2) VALUE -1.
+           05 NEIGHBOR-DX-3 PIC S9(2) VALUE 1.
+           05 NEIGHBOR-DY-3 PIC S9(2) VALUE 0.
+           05 NEIGHBOR-DX-4 PIC S9(2) VALUE -1.
+           05 NEIGHBOR-DY-4 PIC S9(2) VALUE 0.
 
        01  TEMP-VARS.
-           05 TEMP-X           PIC 9(4).
-           05 TEMP-Y           PIC 9(4).
+           05 TEMP-X           PIC S9(4).
+           05 TEMP-Y           PIC S9(4).
            05 TEMP-GOAL-X      PIC 9(4).
            05 TEMP-GOAL-Y      PIC 9(4).
            05 TEMP-HOLE-X      PIC 9(4).
@@ -81,105 +91,177 @@
            05 TEMP-NODE-AVAIL  PIC 9(4).
 
        01  BFS-DEPTH-GRID.
-           05 DEPTH-ROW OCCURS 50 TIMES.
-              10 DEPTH-COL OCCURS 50 TIMES PIC S9(4) VALUE -1.
+           05 DEPTH-ROW OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-GRID-DIM.
+              10 DEPTH-COL OCCURS 1 TO 999 TIMES
+                      DEPENDING ON WS-GRID-DIM PIC S9(4).
+
+      *    Scratch fields for parsing one "df"-style input line, e.g.
+      *    "/dev/grid/node-x0-y0   94T   65T    29T   69%".
+       01  WS-PARSE-FIELDS.
+           05 WS-NODE-NAME     PIC X(40).
+           05 WS-SIZE-STR      PIC X(10).
+           05 WS-USED-STR      PIC X(10).
+           05 WS-AVAIL-STR     PIC X(10).
+           05 WS-PCT-STR       PIC X(10).
+           05 WS-JUNK          PIC X(40).
+           05 WS-XY-PART       PIC X(20).
+           05 WS-X-STR         PIC X(10).
+           05 WS-Y-STR         PIC X(10).
+           05 WS-NUM-STR       PIC X(10).
+
+       01  MOVE-COUNTER        PIC 9(9) VALUE 0.
+       01  WS-LOG-MOVE-NUM     PIC Z(8)9.
+
+      *    Replays the BFS path found in 3050-MOVE-HOLE-TO-GOAL-
+      *    NEIGHBOR one slide at a time, sized the same as QUEUE-DATA
+      *    since a path can never be longer than the cells the BFS is
+      *    able to enqueue.
+       01  PATH-DATA.
+           05 PATH-X OCCURS 40000 TIMES PIC 9(4).
+           05 PATH-Y OCCURS 40000 TIMES PIC 9(4).
+
+       01  RPATH-VARS.
+           05 RPATH-CUR-X      PIC S9(4).
+           05 RPATH-CUR-Y      PIC S9(4).
+           05 RPATH-NX         PIC S9(4).
+           05 RPATH-NY         PIC S9(4).
+           05 RPATH-COUNT      PIC 9(5) VALUE 0.
+           05 RPATH-IDX        PIC 9(5) VALUE 0.
+           05 RPATH-PREV-FOUND PIC X VALUE 'N'.
+           05 WS-PATH-LOG-IDX  PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INITIALIZE.
+           PERFORM 1500-PRESCAN-GRID-SIZE.
            PERFORM 2000-READ-INPUT.
            PERFORM 3000-CALCULATE-MOVES.
            PERFORM 4000-DISPLAY-RESULT.
            STOP RUN.
 
        1000-INITIALIZE.
+           OPEN OUTPUT LOG-FILE.
+
+      *    First pass over input.txt: find the highest x/y node
+      *    coordinate so WS-GRID-DIM (and therefore GRID-NODES and
+      *    BFS-DEPTH-GRID, both OCCURS ... DEPENDING ON WS-GRID-DIM)
+      *    can be sized to the actual grid before any node is stored.
+       1500-PRESCAN-GRID-SIZE.
            OPEN INPUT INPUT-FILE.
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Error opening input.txt'
                STOP RUN
            END-IF.
 
-       2000-READ-INPUT.
-           READ INPUT-FILE RECORD.
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'Error reading header'
-               CLOSE INPUT-FILE
-               STOP RUN
+           READ INPUT-FILE.
+           READ INPUT-FILE.
+
+           PERFORM UNTIL FILE-STATUS NOT = '00'
+               READ INPUT-FILE INTO LINE-BUFFER
+               IF FILE-STATUS = '10'
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM 2100-PARSE-LINE
+
+               IF NODE-X > MAX-X
+                   MOVE NODE-X TO MAX-X
+               END-IF
+               IF NODE-Y > MAX-Y
+                   MOVE NODE-Y TO MAX-Y
+               END-IF
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+
+           MOVE MAX-X TO WS-GRID-DIM.
+           IF MAX-Y > MAX-X
+               MOVE MAX-Y TO WS-GRID-DIM
            END-IF.
-           READ INPUT-FILE RECORD.
-           IF FILE-STATUS NOT = '00'
-               DISPLAY 'Error reading header'
-               CLOSE INPUT-FILE
+           ADD 1 TO WS-GRID-DIM.
+
+           IF WS-GRID-DIM > 999
+               DISPLAY 'Error: Grid dimensions exceed 999x999'
                STOP RUN
            END-IF.
 
+           MOVE 0 TO MAX-X.
+           MOVE 0 TO MAX-Y.
+
+       2000-READ-INPUT.
+           OPEN INPUT INPUT-FILE.
+           READ INPUT-FILE.
+           READ INPUT-FILE.
+
            PERFORM UNTIL FILE-STATUS NOT = '00'
-               READ INPUT-FILE RECORD
+               READ INPUT-FILE INTO LINE-BUFFER
                IF FILE-STATUS = '10'
                    EXIT PERFORM
                END-IF
 
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY '/dev/grid/node-x'
-                   INTO FILLER, NODE-X, FILLER
-               END-UNSTRING.
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY '-y'
-                   INTO FILLER, NODE-Y, FILLER
-               END-UNSTRING.
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY 'T '
-                   INTO FILLER, NODE-SIZE, FILLER
-               END-UNSTRING.
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY 'T '
-                   INTO FILLER, NODE-USED, FILLER
-               END-UNSTRING.
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY 'T '
-                   INTO FILLER, NODE-AVAIL, FILLER
-               END-UNSTRING.
-               UNSTRING LINE-BUFFER
-                   DELIMITED BY '%'
-                   INTO FILLER, NODE-USE-PCT, FILLER
-               END-UNSTRING.
-
-               IF NODE-X >= MAX-DIM OR NODE-Y >= MAX-DIM
-                   DISPLAY 'Error: Grid dimensions exceed MAX_DIM'
-                   CLOSE INPUT-FILE
-                   STOP RUN
-               END-IF
+               PERFORM 2100-PARSE-LINE
 
-               MOVE NODE-USED TO NODE-USED-FIELD.
-               MOVE NODE-AVAIL TO NODE-AVAIL-FIELD.
-               MOVE NODE-USED-FIELD TO GRID-COL(NODE-X + 1, NODE-Y + 1) OF GRID-NODES.
-               MOVE NODE-AVAIL-FIELD TO GRID-COL(NODE-X + 1, NODE-Y + 1) OF GRID-NODES + 1.
+               MOVE NODE-USED TO GRID-COL(NODE-X + 1, NODE-Y + 1)
 
                IF NODE-X > MAX-X
                    MOVE NODE-X TO MAX-X
-               END-IF.
+               END-IF
                IF NODE-Y > MAX-Y
                    MOVE NODE-Y TO MAX-Y
                END-IF
            END-PERFORM.
 
-           MOVE MAX-X + 1 TO WIDTH.
-           MOVE MAX-Y + 1 TO HEIGHT.
+           COMPUTE WIDTH = MAX-X + 1.
+           COMPUTE HEIGHT = MAX-Y + 1.
            CLOSE INPUT-FILE.
 
-           PERFORM VARYING CURRENT-Y FROM 0 BY 1 UNTIL CURRENT-Y >= HEIGHT
-               PERFORM VARYING CURRENT-X FROM 0 BY 1 UNTIL CURRENT-X >= WIDTH
-                   IF GRID-COL(CURRENT-X, CURRENT-Y) OF GRID-NODES = 0
+           MOVE 'N' TO WS-HOLE-FOUND-FLAG.
+           PERFORM VARYING CURRENT-Y FROM 0 BY 1
+               UNTIL CURRENT-Y >= HEIGHT OR WS-HOLE-FOUND-FLAG = 'Y'
+               PERFORM VARYING CURRENT-X FROM 0 BY 1
+                   UNTIL CURRENT-X >= WIDTH OR WS-HOLE-FOUND-FLAG = 'Y'
+                   IF GRID-COL(CURRENT-X + 1, CURRENT-Y + 1) = 0
                        MOVE CURRENT-X TO HOLE-X
                        MOVE CURRENT-Y TO HOLE-Y
-                       GO TO FOUND-HOLE
+                       MOVE 'Y' TO WS-HOLE-FOUND-FLAG
                    END-IF
                END-PERFORM
            END-PERFORM.
-       FOUND-HOLE.
+
+       2100-PARSE-LINE.
+           UNSTRING LINE-BUFFER DELIMITED BY ALL SPACES
+               INTO WS-NODE-NAME, WS-SIZE-STR, WS-USED-STR,
+                    WS-AVAIL-STR, WS-PCT-STR
+           END-UNSTRING.
+
+           UNSTRING WS-NODE-NAME DELIMITED BY 'x'
+               INTO WS-JUNK, WS-XY-PART
+           END-UNSTRING.
+           UNSTRING WS-XY-PART DELIMITED BY '-y'
+               INTO WS-X-STR, WS-Y-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-X-STR) TO NODE-X.
+           MOVE FUNCTION NUMVAL(WS-Y-STR) TO NODE-Y.
+
+           UNSTRING WS-SIZE-STR DELIMITED BY 'T' INTO WS-NUM-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-NUM-STR) TO NODE-SIZE.
+
+           UNSTRING WS-USED-STR DELIMITED BY 'T' INTO WS-NUM-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-NUM-STR) TO NODE-USED.
+
+           UNSTRING WS-AVAIL-STR DELIMITED BY 'T' INTO WS-NUM-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-NUM-STR) TO NODE-AVAIL.
+
+           UNSTRING WS-PCT-STR DELIMITED BY '%' INTO WS-NUM-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-NUM-STR) TO NODE-USE-PCT.
 
        3000-CALCULATE-MOVES.
-           MOVE WIDTH - 1 TO GOAL-X.
+           COMPUTE GOAL-X = WIDTH - 1.
            MOVE 0 TO GOAL-Y.
 
            IF HOLE-X = -1
@@ -188,72 +270,176 @@
            END-IF.
 
            PERFORM UNTIL GOAL-X = 0 AND GOAL-Y = 0
-               MOVE GOAL-X TO TEMP-GOAL-X.
-               MOVE GOAL-Y TO TEMP-GOAL-Y.
-
-               MOVE GOAL-X - 1 TO TEMP-HOLE-X.
-               MOVE GOAL-Y TO TEMP-HOLE-Y.
-
-               PERFORM VARYING CURRENT-X FROM 0 BY 1 UNTIL CURRENT-X >= WIDTH
-                   PERFORM VARYING CURRENT-Y FROM 0 BY 1 UNTIL CURRENT-Y >= HEIGHT
-                       MOVE -1 TO DEPTH-COL(CURRENT-X, CURRENT-Y) OF DEPTH-GRID
-                   END-PERFORM
-               END-PERFORM.
-
-               MOVE 0 TO QUEUE-HEAD.
-               MOVE 0 TO QUEUE-TAIL.
-
-               MOVE HOLE-X TO QUEUE-X(QUEUE-TAIL).
-               MOVE HOLE-Y TO QUEUE-Y(QUEUE-TAIL).
-               ADD 1 TO QUEUE-TAIL.
-
-               MOVE 0 TO DEPTH-COL(HOLE-X, HOLE-Y) OF DEPTH-GRID.
-
-               PERFORM UNTIL QUEUE-HEAD = QUEUE-TAIL
-                   MOVE QUEUE-X(QUEUE-HEAD) TO CURRENT-X.
-                   MOVE QUEUE-Y(QUEUE-HEAD) TO CURRENT-Y.
-                   ADD 1 TO QUEUE-HEAD.
+               PERFORM 3050-MOVE-HOLE-TO-GOAL-NEIGHBOR
+               IF MOVES-SUM = -1
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
 
-                   IF CURRENT-X = TEMP-HOLE-X AND CURRENT-Y = TEMP-HOLE-Y
-                       ADD DEPTH-COL(CURRENT-X, CURRENT-Y) OF DEPTH-GRID TO MOVES-SUM
-                       MOVE CURRENT-X TO HOLE-X
-                       MOVE CURRENT-Y TO HOLE-Y
-                       GO TO MOVES-CALCULATED
-                   END-IF.
+       3050-MOVE-HOLE-TO-GOAL-NEIGHBOR.
+           MOVE GOAL-X TO TEMP-GOAL-X.
+           MOVE GOAL-Y TO TEMP-GOAL-Y.
+           COMPUTE TEMP-HOLE-X = GOAL-X - 1.
+           MOVE GOAL-Y TO TEMP-HOLE-Y.
+
+           PERFORM VARYING CURRENT-X FROM 0 BY 1
+               UNTIL CURRENT-X >= WIDTH
+               PERFORM VARYING CURRENT-Y FROM 0 BY 1
+                   UNTIL CURRENT-Y >= HEIGHT
+                   MOVE -1 TO DEPTH-COL(CURRENT-X + 1, CURRENT-Y + 1)
+               END-PERFORM
+           END-PERFORM.
 
-                   MOVE DEPTH-COL(CURRENT-X, CURRENT-Y) OF DEPTH-GRID TO BFS-DEPTH.
-                   ADD 1 TO BFS-DEPTH.
+           MOVE 0 TO QUEUE-HEAD.
+           MOVE 0 TO QUEUE-TAIL.
 
-                   MOVE 0 TO NEIGHBOR-DX.
-                   MOVE 1 TO NEIGHBOR-DY.
-                   PERFORM 3100-PROCESS-NEIGHBOR.
+           IF QUEUE-TAIL >= QUEUE-MAX
+               DISPLAY 'Error: BFS queue exceeded QUEUE-MAX'
+               STOP RUN
+           END-IF.
+           MOVE HOLE-X TO QUEUE-X(QUEUE-TAIL + 1).
+           MOVE HOLE-Y TO QUEUE-Y(QUEUE-TAIL + 1).
+           ADD 1 TO QUEUE-TAIL.
+
+           MOVE 0 TO DEPTH-COL(HOLE-X + 1, HOLE-Y + 1).
+           MOVE 'N' TO WS-FOUND-FLAG.
+
+           PERFORM UNTIL QUEUE-HEAD = QUEUE-TAIL OR WS-FOUND-FLAG = 'Y'
+               MOVE QUEUE-X(QUEUE-HEAD + 1) TO CURRENT-X
+               MOVE QUEUE-Y(QUEUE-HEAD + 1) TO CURRENT-Y
+               ADD 1 TO QUEUE-HEAD
+
+               IF CURRENT-X = TEMP-HOLE-X AND CURRENT-Y = TEMP-HOLE-Y
+                   ADD DEPTH-COL(CURRENT-X + 1, CURRENT-Y + 1)
+                       TO MOVES-SUM
+                   MOVE CURRENT-X TO HOLE-X
+                   MOVE CURRENT-Y TO HOLE-Y
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               ELSE
+                   MOVE DEPTH-COL(CURRENT-X + 1, CURRENT-Y + 1)
+                       TO BFS-DEPTH
+                   ADD 1 TO BFS-DEPTH
+
+                   MOVE 0 TO NEIGHBOR-DX
+                   MOVE 1 TO NEIGHBOR-DY
+                   PERFORM 3100-PROCESS-NEIGHBOR
+
+                   MOVE NEIGHBOR-DX-2 TO NEIGHBOR-DX
+                   MOVE NEIGHBOR-DY-2 TO NEIGHBOR-DY
+                   PERFORM 3100-PROCESS-NEIGHBOR
+
+                   MOVE NEIGHBOR-DX-3 TO NEIGHBOR-DX
+                   MOVE NEIGHBOR-DY-3 TO NEIGHBOR-DY
+                   PERFORM 3100-PROCESS-NEIGHBOR
+
+                   MOVE NEIGHBOR-DX-4 TO NEIGHBOR-DX
+                   MOVE NEIGHBOR-DY-4 TO NEIGHBOR-DY
+                   PERFORM 3100-PROCESS-NEIGHBOR
+               END-IF
+           END-PERFORM.
 
-                   MOVE 0 TO NEIGHBOR-DX-2.
-                   MOVE -1 TO NEIGHBOR-DY-2.
-                   PERFORM 3100-PROCESS-NEIGHBOR.
+           IF WS-FOUND-FLAG NOT = 'Y'
+               MOVE -1 TO MOVES-SUM
+           ELSE
+               PERFORM 3150-RECONSTRUCT-PATH
+               PERFORM 3175-LOG-SLIDE-STEPS
+               ADD 1 TO MOVES-SUM
+               ADD 1 TO MOVE-COUNTER
+               PERFORM 3200-LOG-MOVE
+               MOVE TEMP-GOAL-X TO TEMP-NODE-USED
+               MOVE TEMP-GOAL-Y TO TEMP-NODE-AVAIL
+               MOVE HOLE-X TO GOAL-X
+               MOVE HOLE-Y TO GOAL-Y
+               MOVE TEMP-NODE-USED TO HOLE-X
+               MOVE TEMP-NODE-AVAIL TO HOLE-Y
+           END-IF.
 
-                   MOVE 1 TO NEIGHBOR-DX-3.
-                   MOVE 0 TO NEIGHBOR-DY-3.
-                   PERFORM 3100-PROCESS-NEIGHBOR.
+      *    Walks DEPTH-COL backward from the hole's new position
+      *    (TEMP-HOLE-X/Y) to the position it started this round at
+      *    (the cell with depth 0), recording each intermediate cell
+      *    into PATH-X/PATH-Y so the individual slide steps can be
+      *    logged in the order the hole actually moved through them.
+       3150-RECONSTRUCT-PATH.
+           MOVE TEMP-HOLE-X TO RPATH-CUR-X
+           MOVE TEMP-HOLE-Y TO RPATH-CUR-Y
+           MOVE DEPTH-COL(RPATH-CUR-X + 1, RPATH-CUR-Y + 1)
+               TO RPATH-COUNT
+           MOVE RPATH-COUNT TO RPATH-IDX
+
+           PERFORM UNTIL RPATH-IDX = 0
+               MOVE RPATH-CUR-X TO PATH-X(RPATH-IDX)
+               MOVE RPATH-CUR-Y TO PATH-Y(RPATH-IDX)
+               IF RPATH-IDX > 1
+                   PERFORM 3160-FIND-PREV-STEP
+               END-IF
+               SUBTRACT 1 FROM RPATH-IDX
+           END-PERFORM.
 
-                   MOVE -1 TO NEIGHBOR-DX-4.
-                   MOVE 0 TO NEIGHBOR-DY-4.
-                   PERFORM 3100-PROCESS-NEIGHBOR.
-               END-PERFORM.
-               MOVE -1 TO MOVES-SUM
-               EXIT PARAGRAPH.
-           MOVES-CALCULATED.
+       3160-FIND-PREV-STEP.
+           MOVE 'N' TO RPATH-PREV-FOUND
+
+           MOVE 0 TO NEIGHBOR-DX
+           MOVE 1 TO NEIGHBOR-DY
+           PERFORM 3165-CHECK-PREV-NEIGHBOR
+
+           IF RPATH-PREV-FOUND NOT = 'Y'
+               MOVE NEIGHBOR-DX-2 TO NEIGHBOR-DX
+               MOVE NEIGHBOR-DY-2 TO NEIGHBOR-DY
+               PERFORM 3165-CHECK-PREV-NEIGHBOR
+           END-IF
+
+           IF RPATH-PREV-FOUND NOT = 'Y'
+               MOVE NEIGHBOR-DX-3 TO NEIGHBOR-DX
+               MOVE NEIGHBOR-DY-3 TO NEIGHBOR-DY
+               PERFORM 3165-CHECK-PREV-NEIGHBOR
+           END-IF
+
+           IF RPATH-PREV-FOUND NOT = 'Y'
+               MOVE NEIGHBOR-DX-4 TO NEIGHBOR-DX
+               MOVE NEIGHBOR-DY-4 TO NEIGHBOR-DY
+               PERFORM 3165-CHECK-PREV-NEIGHBOR
+           END-IF.
 
-               ADD 1 TO MOVES-SUM.
+       3165-CHECK-PREV-NEIGHBOR.
+           MOVE RPATH-CUR-X TO RPATH-NX
+           MOVE RPATH-CUR-Y TO RPATH-NY
+           ADD NEIGHBOR-DX TO RPATH-NX
+           ADD NEIGHBOR-DY TO RPATH-NY
+
+           IF RPATH-NX >= 0 AND RPATH-NX < WIDTH
+               AND RPATH-NY >= 0 AND RPATH-NY < HEIGHT
+               IF DEPTH-COL(RPATH-NX + 1, RPATH-NY + 1) = RPATH-IDX - 1
+                   MOVE RPATH-NX TO RPATH-CUR-X
+                   MOVE RPATH-NY TO RPATH-CUR-Y
+                   MOVE 'Y' TO RPATH-PREV-FOUND
+               END-IF
+           END-IF.
 
-               MOVE TEMP-GOAL-X TO TEMP-NODE-USED.
-               MOVE TEMP-GOAL-Y TO TEMP-NODE-AVAIL.
-               MOVE HOLE-X TO GOAL-X.
-               MOVE HOLE-Y TO GOAL-Y.
-               MOVE TEMP-NODE-USED TO HOLE-X.
-               MOVE TEMP-NODE-AVAIL TO HOLE-Y.
+      *    One log line per slide, in the order the hole actually
+      *    moved through them, so moves.txt has one line per hole
+      *    move rather than one summary line per defragmentation
+      *    round.
+       3175-LOG-SLIDE-STEPS.
+           PERFORM VARYING WS-PATH-LOG-IDX FROM 1 BY 1
+               UNTIL WS-PATH-LOG-IDX > RPATH-COUNT
+               ADD 1 TO MOVE-COUNTER
+               PERFORM 3180-LOG-SLIDE-MOVE
            END-PERFORM.
 
+       3180-LOG-SLIDE-MOVE.
+           MOVE MOVE-COUNTER TO WS-LOG-MOVE-NUM.
+           MOVE SPACES TO LOG-RECORD.
+           STRING "Move " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LOG-MOVE-NUM) DELIMITED BY SIZE
+               ": hole slides to (" DELIMITED BY SIZE
+               FUNCTION TRIM(PATH-X(WS-PATH-LOG-IDX)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(PATH-Y(WS-PATH-LOG-IDX)) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO LOG-RECORD
+           END-STRING.
+           WRITE LOG-RECORD.
+
        3100-PROCESS-NEIGHBOR.
            MOVE CURRENT-X TO TEMP-X.
            MOVE CURRENT-Y TO TEMP-Y.
@@ -261,22 +447,48 @@
            ADD NEIGHBOR-DX TO TEMP-X.
            ADD NEIGHBOR-DY TO TEMP-Y.
 
-           IF TEMP-X >= 0 AND TEMP-X < WIDTH AND TEMP-Y >= 0 AND TEMP-Y < HEIGHT
+           IF TEMP-X >= 0 AND TEMP-X < WIDTH
+               AND TEMP-Y >= 0 AND TEMP-Y < HEIGHT
                IF NOT (TEMP-X = GOAL-X AND TEMP-Y = GOAL-Y)
-                   IF GRID-COL(TEMP-X, TEMP-Y) OF GRID-NODES < WALL-THRESHOLD
-                       IF DEPTH-COL(TEMP-X, TEMP-Y) OF DEPTH-GRID = -1
-                           MOVE BFS-DEPTH TO DEPTH-COL(TEMP-X, TEMP-Y) OF DEPTH-GRID
-                           MOVE TEMP-X TO QUEUE-X(QUEUE-TAIL).
-                           MOVE TEMP-Y TO QUEUE-Y(QUEUE-TAIL).
-                           ADD 1 TO QUEUE-TAIL.
+                   IF GRID-COL(TEMP-X + 1, TEMP-Y + 1) < WALL-THRESHOLD
+                       IF DEPTH-COL(TEMP-X + 1, TEMP-Y + 1) = -1
+                           IF QUEUE-TAIL >= QUEUE-MAX
+                               DISPLAY
+                                   'Error: BFS queue exceeded QUEUE-MAX'
+                               STOP RUN
+                           END-IF
+                           MOVE BFS-DEPTH
+                               TO DEPTH-COL(TEMP-X + 1, TEMP-Y + 1)
+                           MOVE TEMP-X TO QUEUE-X(QUEUE-TAIL + 1)
+                           MOVE TEMP-Y TO QUEUE-Y(QUEUE-TAIL + 1)
+                           ADD 1 TO QUEUE-TAIL
                        END-IF
                    END-IF
                END-IF
            END-IF.
 
+       3200-LOG-MOVE.
+           MOVE MOVE-COUNTER TO WS-LOG-MOVE-NUM.
+           MOVE SPACES TO LOG-RECORD.
+           STRING "Move " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LOG-MOVE-NUM) DELIMITED BY SIZE
+               ": hole goes to (" DELIMITED BY SIZE
+               FUNCTION TRIM(TEMP-GOAL-X) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(TEMP-GOAL-Y) DELIMITED BY SIZE
+               "), goal data moves to ("  DELIMITED BY SIZE
+               FUNCTION TRIM(TEMP-HOLE-X) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(TEMP-HOLE-Y) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO LOG-RECORD
+           END-STRING.
+           WRITE LOG-RECORD.
+
        4000-DISPLAY-RESULT.
            IF MOVES-SUM NOT = -1
                DISPLAY MOVES-SUM
            ELSE
                DISPLAY 'Error calculating moves'
            END-IF.
+           CLOSE LOG-FILE.
