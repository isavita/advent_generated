@@ -9,23 +9,45 @@
            SELECT InputFile ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Revisit-frequency report: every house visited more than
+      *    once, with how many times it was visited.
+           SELECT RevisitFile ASSIGN TO "revisit_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
        01  DirectionsRecord PIC X(10000).
 
+       FD  RevisitFile.
+       01  RevisitRecord PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  W-X             PIC S9(4) COMP VALUE 500.
-       01  W-Y             PIC S9(4) COMP VALUE 500.
+       01  W-X             PIC S9(9) COMP VALUE 0.
+       01  W-Y             PIC S9(9) COMP VALUE 0.
        01  W-I             PIC 9(5) COMP.
+       01  W-J             PIC 9(9) COMP.
        01  W-Count         PIC 9(8) COMP VALUE 0.
        01  W-Directions    PIC X(10000).
        01  W-Directions-Len PIC 9(5) COMP.
 
-       01  W-Grid.
-           05 W-Row OCCURS 1000 TIMES.
-              10 W-Col OCCURS 1000 TIMES.
-                 15 W-Visited PIC 9(1) VALUE 0.
+      *    Houses are tracked as a list of distinct (X, Y) coordinates
+      *    visited, sized to the actual route length instead of a
+      *    fixed-size grid, so a route can run arbitrarily far off
+      *    center without falling off the edge of a table.
+       01  W-House-Count   PIC 9(9) COMP VALUE 0.
+       01  W-House-Table.
+           05 W-House OCCURS 1 TO 10001 TIMES
+                       DEPENDING ON W-House-Count
+                       INDEXED BY W-House-Idx.
+              10 W-House-X     PIC S9(9) COMP.
+              10 W-House-Y     PIC S9(9) COMP.
+              10 W-House-Visits PIC 9(9) COMP VALUE 0.
+
+       01  W-Found-Idx     PIC 9(9) COMP.
+       01  W-X-Display     PIC -9(9).
+       01  W-Y-Display     PIC -9(9).
+       01  W-Visits-Display PIC Z(8)9.
 
        PROCEDURE DIVISION.
        main.
@@ -36,8 +58,7 @@
            MOVE FUNCTION LENGTH(FUNCTION TRIM(W-Directions))
              TO W-Directions-Len.
 
-           MOVE 1 TO W-Visited(W-X, W-Y).
-           ADD 1 TO W-Count.
+           PERFORM VISIT-HOUSE.
 
            PERFORM VARYING W-I FROM 1 BY 1
                UNTIL W-I > W-Directions-Len
@@ -53,11 +74,59 @@
                        SUBTRACT 1 FROM W-X
                END-EVALUATE
 
-               IF W-Visited(W-X, W-Y) = 0
-                   MOVE 1 TO W-Visited(W-X, W-Y)
-                   ADD 1 TO W-Count
-               END-IF
+               PERFORM VISIT-HOUSE
            END-PERFORM.
 
            DISPLAY W-Count.
+
+           PERFORM WRITE-REVISIT-REPORT.
+
            STOP RUN.
+
+      *    Records a visit to the house at (W-X, W-Y): finds it in
+      *    W-House-Table if already visited, otherwise appends a new
+      *    entry, and bumps that house's visit count either way.
+       VISIT-HOUSE.
+           MOVE 0 TO W-Found-Idx.
+           PERFORM VARYING W-J FROM 1 BY 1
+               UNTIL W-J > W-House-Count
+               IF W-House-X(W-J) = W-X AND W-House-Y(W-J) = W-Y
+                   MOVE W-J TO W-Found-Idx
+                   MOVE W-House-Count TO W-J
+               END-IF
+           END-PERFORM.
+
+           IF W-Found-Idx = 0
+               ADD 1 TO W-House-Count
+               MOVE W-X TO W-House-X(W-House-Count)
+               MOVE W-Y TO W-House-Y(W-House-Count)
+               MOVE 1 TO W-House-Visits(W-House-Count)
+               ADD 1 TO W-Count
+           ELSE
+               ADD 1 TO W-House-Visits(W-Found-Idx)
+           END-IF.
+
+      *    Lists every house visited more than once, since route
+      *    planning wants to know which addresses got redundant
+      *    repeat stops rather than just the unique-house count.
+       WRITE-REVISIT-REPORT.
+           OPEN OUTPUT RevisitFile.
+           PERFORM VARYING W-J FROM 1 BY 1
+               UNTIL W-J > W-House-Count
+               IF W-House-Visits(W-J) > 1
+                   MOVE W-House-X(W-J) TO W-X-Display
+                   MOVE W-House-Y(W-J) TO W-Y-Display
+                   MOVE W-House-Visits(W-J) TO W-Visits-Display
+                   MOVE SPACES TO RevisitRecord
+                   STRING FUNCTION TRIM(W-X-Display) DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          FUNCTION TRIM(W-Y-Display) DELIMITED BY SIZE
+                          ' visits=' DELIMITED BY SIZE
+                          FUNCTION TRIM(W-Visits-Display)
+                            DELIMITED BY SIZE
+                          INTO RevisitRecord
+                   END-STRING
+                   WRITE RevisitRecord
+               END-IF
+           END-PERFORM.
+           CLOSE RevisitFile.
