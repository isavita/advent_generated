@@ -4,35 +4,57 @@ PROGRAM-ID. EGGNOG-CONTAINERS.
 AUTHOR. Your Name.
 DATE-WRITTEN. 2023-12-17.
 REMARKS.
-    This program solves the Advent of Code Day 17 puzzle for 2015.
-    It reads container capacities from 'input.txt' and finds combinations
-    that sum to 150 liters, then reports total combinations and
-    combinations using the minimum number of containers.
+*> This program solves the Advent of Code Day 17 puzzle for 2015.
+*> It reads container capacities from 'input.txt' and finds combinations
+*> that sum to the target eggnog amount, then reports total combinations
+*> and combinations using the minimum number of containers.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "input.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
     SELECT OUTPUT-FILE ASSIGN TO "SYSOUT"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+
+    *> Winning-combination report: the container IDs (1-based, in
+    *> input order) that make up each combination using the minimum
+    *> number of containers, one line per combination, so warehouse
+    *> staff know which physical containers to pull.
+    SELECT COMBO-FILE ASSIGN TO "container_combinations.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 CONTAINER-CAPACITY-IN PIC 9(3).
+01 INPUT-RECORD-IN PIC X(20).
 
 FD OUTPUT-FILE.
 01 OUTPUT-LINE PIC X(80).
 
+FD COMBO-FILE.
+01 COMBO-LINE PIC X(80).
+
 WORKING-STORAGE SECTION.
 01 WS-CONSTANTS.
+    *> Batch target and max container count come from the first
+    *> line of input.txt (TARGET-EGGNOG MAX-CONTAINERS), so these
+    *> are just the defaults used if that line is missing values.
     05 WS-TARGET-EGGNOG PIC 9(3) VALUE 150.
     05 WS-MAX-CONTAINERS PIC 9(2) VALUE 30. *> Max containers expected, adjust if needed
 
+01 WS-HEADER-FIELDS.
+    05 WS-TARGET-TOK PIC X(5).
+    05 WS-MAXCONT-TOK PIC X(5).
+
 01 WS-CONTAINER-DATA.
-    *> OCCURS DEPENDING ON allows dynamic array sizing based on WS-NUM-CONTAINERS
-    05 WS-CONTAINERS OCCURS 1 TO WS-MAX-CONTAINERS TIMES
+    *> OCCURS DEPENDING ON allows dynamic array sizing based on WS-NUM-CONTAINERS.
+    *> The upper bound has to be a literal, so WS-MAX-CONTAINERS (read from
+    *> input.txt) is enforced separately as a runtime ceiling below.
+    05 WS-CONTAINERS OCCURS 1 TO 9999 TIMES
         DEPENDING ON WS-NUM-CONTAINERS
         INDEXED BY WS-IDX.
         10 WS-CAPACITY PIC 9(3).
@@ -53,6 +75,31 @@ WORKING-STORAGE SECTION.
     05 WS-PART2-MIN-OUT PIC Z(1)9.
     05 WS-PART2-COMB-OUT PIC Z(8)9.
 
+*> Starting recursion state, passed BY REFERENCE to the subprogram
+*> below (see the note on IN-INDEX/IN-SUM/IN-COUNT there).
+01 WS-START-INDEX PIC 9(2) COMP VALUE 1.
+01 WS-START-SUM   PIC 9(3) COMP VALUE 0.
+01 WS-START-COUNT PIC 9(2) COMP VALUE 0.
+
+*> Working list of container IDs chosen along the recursive path
+*> currently being explored. Slots 1 thru the current container count
+*> hold the path; the subprogram below is depth-first so only the
+*> slots up to the active count are ever meaningful at once.
+01 WS-CHOSEN-LIST.
+    05 WS-CHOSEN-ID OCCURS 1 TO 9999 TIMES
+        DEPENDING ON WS-NUM-CONTAINERS
+        INDEXED BY WS-CHOSEN-IDX
+        PIC 9(2).
+
+*> Report of the winning (minimum-container) combinations, filled in
+*> by the subprogram and written out by 5000-WRITE-COMBO-REPORT below.
+01 WS-COMBO-REPORT-COUNT PIC 9(4) VALUE 0.
+01 WS-COMBO-REPORT-TABLE.
+    05 WS-COMBO-REPORT-ENTRY OCCURS 1 TO 9999 TIMES
+        DEPENDING ON WS-COMBO-REPORT-COUNT
+        INDEXED BY WS-COMBO-IDX.
+        10 WS-COMBO-REPORT-LINE PIC X(80).
+
 PROCEDURE DIVISION.
 MAIN-LOGIC SECTION.
     *> 1. Initialize files
@@ -64,20 +111,26 @@ MAIN-LOGIC SECTION.
     *> 3. Call the recursive subprogram to find combinations
     *>    Parameters are passed BY VALUE for recursive state and BY REFERENCE for shared results.
     CALL "FIND-COMBINATIONS-RECURSIVE" USING
-        BY VALUE 1                 *> Start index (1-based)
-        BY VALUE 0                 *> Current sum of capacities
-        BY VALUE 0                 *> Current count of containers
+        BY REFERENCE WS-START-INDEX  *> Start index (1-based)
+        BY REFERENCE WS-START-SUM    *> Current sum of capacities
+        BY REFERENCE WS-START-COUNT  *> Current count of containers
         BY REFERENCE WS-NUM-CONTAINERS
         BY REFERENCE WS-CONTAINER-DATA
         BY REFERENCE WS-TARGET-EGGNOG
         BY REFERENCE WS-TOTAL-COMBINATIONS
         BY REFERENCE WS-MIN-CONTAINERS
-        BY REFERENCE WS-COMB-FOR-MIN.
+        BY REFERENCE WS-COMB-FOR-MIN
+        BY REFERENCE WS-CHOSEN-LIST
+        BY REFERENCE WS-COMBO-REPORT-COUNT
+        BY REFERENCE WS-COMBO-REPORT-TABLE.
 
     *> 4. Display the calculated results
     PERFORM 4000-DISPLAY-RESULTS.
 
-    *> 5. Clean up and terminate
+    *> 5. Write out the winning-combination container report
+    PERFORM 5000-WRITE-COMBO-REPORT.
+
+    *> 6. Clean up and terminate
     PERFORM 9000-CLEANUP.
     STOP RUN.
 
@@ -92,10 +145,30 @@ MAIN-LOGIC SECTION.
         DISPLAY "Error opening SYSOUT: " WS-FILE-STATUS
         STOP RUN
     END-IF.
+    OPEN OUTPUT COMBO-FILE.
+    IF WS-FILE-STATUS NOT = "00"
+        DISPLAY "Error opening container_combinations.txt: "
+            WS-FILE-STATUS
+        STOP RUN
+    END-IF.
 
 2000-READ-INPUT.
+    *> First line holds the batch parameters: target eggnog amount
+    *> and max container count, space-separated. Remaining lines
+    *> are one container capacity each, as before.
+    READ INPUT-FILE INTO INPUT-RECORD-IN
+        AT END
+            DISPLAY "Error: input.txt is empty."
+            STOP RUN
+    END-READ.
+    UNSTRING INPUT-RECORD-IN DELIMITED BY SPACE
+        INTO WS-TARGET-TOK, WS-MAXCONT-TOK
+    END-UNSTRING.
+    MOVE FUNCTION NUMVAL(WS-TARGET-TOK) TO WS-TARGET-EGGNOG.
+    MOVE FUNCTION NUMVAL(WS-MAXCONT-TOK) TO WS-MAX-CONTAINERS.
+
     PERFORM UNTIL EOF-REACHED
-        READ INPUT-FILE INTO CONTAINER-CAPACITY-IN
+        READ INPUT-FILE INTO INPUT-RECORD-IN
             AT END SET EOF-REACHED TO TRUE
             NOT AT END
                 ADD 1 TO WS-NUM-CONTAINERS
@@ -103,26 +176,37 @@ MAIN-LOGIC SECTION.
                     DISPLAY "Error: Too many containers. Max allowed: " WS-MAX-CONTAINERS
                     STOP RUN
                 END-IF
-                MOVE CONTAINER-CAPACITY-IN TO WS-CAPACITY(WS-NUM-CONTAINERS)
+                COMPUTE WS-CAPACITY(WS-NUM-CONTAINERS) =
+                    FUNCTION NUMVAL(INPUT-RECORD-IN)
         END-READ
     END-PERFORM.
     CLOSE INPUT-FILE.
 
 4000-DISPLAY-RESULTS.
     MOVE WS-TOTAL-COMBINATIONS TO WS-PART1-OUT.
+    MOVE SPACES TO OUTPUT-LINE.
     STRING "Part 1: Total combinations = " WS-PART1-OUT
            DELIMITED BY SIZE INTO OUTPUT-LINE.
     WRITE OUTPUT-LINE.
 
     MOVE WS-MIN-CONTAINERS TO WS-PART2-MIN-OUT.
     MOVE WS-COMB-FOR-MIN TO WS-PART2-COMB-OUT.
+    MOVE SPACES TO OUTPUT-LINE.
     STRING "Part 2: Minimum containers = " WS-PART2-MIN-OUT
            ", Combinations for min = " WS-PART2-COMB-OUT
            DELIMITED BY SIZE INTO OUTPUT-LINE.
     WRITE OUTPUT-LINE.
 
+5000-WRITE-COMBO-REPORT.
+    PERFORM VARYING WS-COMBO-IDX FROM 1 BY 1
+            UNTIL WS-COMBO-IDX > WS-COMBO-REPORT-COUNT
+        MOVE WS-COMBO-REPORT-LINE(WS-COMBO-IDX) TO COMBO-LINE
+        WRITE COMBO-LINE
+    END-PERFORM.
+
 9000-CLEANUP.
     CLOSE OUTPUT-FILE.
+    CLOSE COMBO-FILE.
 
 END PROGRAM EGGNOG-CONTAINERS.
 
@@ -131,37 +215,74 @@ END PROGRAM EGGNOG-CONTAINERS.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FIND-COMBINATIONS-RECURSIVE RECURSIVE.
 REMARKS.
-    This subprogram recursively finds combinations of containers.
+*> This subprogram recursively finds combinations of containers.
 
 DATA DIVISION.
+*> LOCAL-STORAGE (not WORKING-STORAGE) so the recursion-state scratch
+*> fields below get a fresh copy on every recursive invocation --
+*> WORKING-STORAGE in a RECURSIVE program is shared across all
+*> invocations, which would make two active calls stomp on each
+*> other's IN-INDEX/IN-SUM/IN-COUNT.
+LOCAL-STORAGE SECTION.
+*> The next index/sum/count are worked out into these before each
+*> recursive call and passed on BY REFERENCE (see the note on
+*> IN-INDEX/IN-SUM/IN-COUNT below).
+01 WS-NEXT-INDEX PIC 9(2) COMP.
+01 WS-NEXT-SUM   PIC 9(3) COMP.
+01 WS-NEXT-COUNT PIC 9(2) COMP.
+
+*> Scratch state for formatting a winning combination's container
+*> IDs into a report line (see 8000-RECORD-COMBO below).
+01 WS-LINE-POS   PIC 9(3) COMP.
+01 WS-CHOSEN-SUB PIC 9(2) COMP.
+
 LINKAGE SECTION.
-*> Parameters passed BY VALUE (copied for each call)
-01 IN-INDEX PIC 9(2).   *> Current container index to consider (1-based)
-01 IN-SUM   PIC 9(3).   *> Current sum of capacities of chosen containers
-01 IN-COUNT PIC 9(2).   *> Current count of chosen containers
+*> Recursion state. Passed BY REFERENCE like everything else here --
+*> each recursive call's own LOCAL-STORAGE copy of WS-NEXT-INDEX/
+*> WS-NEXT-SUM/WS-NEXT-COUNT is what the next level's IN-INDEX/IN-SUM/
+*> IN-COUNT actually points at, so passing BY VALUE is unnecessary.
+01 IN-INDEX PIC 9(2) COMP.   *> Current container index to consider (1-based)
+01 IN-SUM   PIC 9(3) COMP.   *> Current sum of capacities of chosen containers
+01 IN-COUNT PIC 9(2) COMP.   *> Current count of chosen containers
 
 *> Parameters passed BY REFERENCE (shared memory with calling program)
 01 LS-NUM-CONTAINERS PIC 9(2).
 01 LS-CONTAINER-DATA.
-    05 LS-CONTAINERS OCCURS 1 TO 30 TIMES
-        DEPENDING ON LS-NUM-CONTAINERS
-        INDEXED BY LS-IDX.
+    05 LS-CONTAINERS OCCURS 1 TO 9999 TIMES
+        DEPENDING ON LS-NUM-CONTAINERS.
         10 LS-CAPACITY PIC 9(3).
 01 LS-TARGET-EGGNOG PIC 9(3).
 01 LS-TOTAL-COMBINATIONS PIC 9(9).
 01 LS-MIN-CONTAINERS     PIC 9(2).
 01 LS-COMB-FOR-MIN       PIC 9(9).
 
+*> Container IDs chosen along the path currently being explored, and
+*> the winning-combination report built up from them. Both shared
+*> BY REFERENCE with the caller (see the note on WS-CHOSEN-LIST /
+*> WS-COMBO-REPORT-TABLE in the caller's WORKING-STORAGE).
+01 LS-CHOSEN-LIST.
+    05 LS-CHOSEN-ID OCCURS 1 TO 9999 TIMES
+        DEPENDING ON LS-NUM-CONTAINERS
+        PIC 9(2).
+01 LS-COMBO-REPORT-COUNT PIC 9(4).
+01 LS-COMBO-REPORT-TABLE.
+    05 LS-COMBO-REPORT-ENTRY OCCURS 1 TO 9999 TIMES
+        DEPENDING ON LS-COMBO-REPORT-COUNT.
+        10 LS-COMBO-REPORT-LINE PIC X(80).
+
 PROCEDURE DIVISION USING
-    IN-INDEX
-    IN-SUM
-    IN-COUNT
-    LS-NUM-CONTAINERS
-    LS-CONTAINER-DATA
-    LS-TARGET-EGGNOG
-    LS-TOTAL-COMBINATIONS
-    LS-MIN-CONTAINERS
-    LS-COMB-FOR-MIN.
+    BY REFERENCE IN-INDEX
+    BY REFERENCE IN-SUM
+    BY REFERENCE IN-COUNT
+    BY REFERENCE LS-NUM-CONTAINERS
+    BY REFERENCE LS-CONTAINER-DATA
+    BY REFERENCE LS-TARGET-EGGNOG
+    BY REFERENCE LS-TOTAL-COMBINATIONS
+    BY REFERENCE LS-MIN-CONTAINERS
+    BY REFERENCE LS-COMB-FOR-MIN
+    BY REFERENCE LS-CHOSEN-LIST
+    BY REFERENCE LS-COMBO-REPORT-COUNT
+    BY REFERENCE LS-COMBO-REPORT-TABLE.
 
     *> Base Case 1: Current sum matches the target eggnog amount
     IF IN-SUM = LS-TARGET-EGGNOG
@@ -169,8 +290,13 @@ PROCEDURE DIVISION USING
         IF IN-COUNT < LS-MIN-CONTAINERS
             MOVE IN-COUNT TO LS-MIN-CONTAINERS
             MOVE 1 TO LS-COMB-FOR-MIN
-        ELSE IF IN-COUNT = LS-MIN-CONTAINERS
-            ADD 1 TO LS-COMB-FOR-MIN
+            MOVE 0 TO LS-COMBO-REPORT-COUNT
+            PERFORM 8000-RECORD-COMBO
+        ELSE
+            IF IN-COUNT = LS-MIN-CONTAINERS
+                ADD 1 TO LS-COMB-FOR-MIN
+                PERFORM 8000-RECORD-COMBO
+            END-IF
         END-IF
         GOBACK *> Return from this recursive call
     END-IF.
@@ -181,29 +307,61 @@ PROCEDURE DIVISION USING
     END-IF.
 
     *> Recursive Step 1: Include the container at IN-INDEX
+    COMPUTE WS-NEXT-INDEX = IN-INDEX + 1.
+    COMPUTE WS-NEXT-SUM = IN-SUM + LS-CAPACITY(IN-INDEX).
+    COMPUTE WS-NEXT-COUNT = IN-COUNT + 1.
+    MOVE IN-INDEX TO LS-CHOSEN-ID(WS-NEXT-COUNT).
     CALL "FIND-COMBINATIONS-RECURSIVE" USING
-        BY VALUE IN-INDEX + 1
-        BY VALUE IN-SUM + LS-CAPACITY(IN-INDEX)
-        BY VALUE IN-COUNT + 1
+        BY REFERENCE WS-NEXT-INDEX
+        BY REFERENCE WS-NEXT-SUM
+        BY REFERENCE WS-NEXT-COUNT
         BY REFERENCE LS-NUM-CONTAINERS
         BY REFERENCE LS-CONTAINER-DATA
         BY REFERENCE LS-TARGET-EGGNOG
         BY REFERENCE LS-TOTAL-COMBINATIONS
         BY REFERENCE LS-MIN-CONTAINERS
-        BY REFERENCE LS-COMB-FOR-MIN.
+        BY REFERENCE LS-COMB-FOR-MIN
+        BY REFERENCE LS-CHOSEN-LIST
+        BY REFERENCE LS-COMBO-REPORT-COUNT
+        BY REFERENCE LS-COMBO-REPORT-TABLE.
 
     *> Recursive Step 2: Exclude the container at IN-INDEX
+    COMPUTE WS-NEXT-INDEX = IN-INDEX + 1.
     CALL "FIND-COMBINATIONS-RECURSIVE" USING
-        BY VALUE IN-INDEX + 1
-        BY VALUE IN-SUM
-        BY VALUE IN-COUNT
+        BY REFERENCE WS-NEXT-INDEX
+        BY REFERENCE IN-SUM
+        BY REFERENCE IN-COUNT
         BY REFERENCE LS-NUM-CONTAINERS
         BY REFERENCE LS-CONTAINER-DATA
         BY REFERENCE LS-TARGET-EGGNOG
         BY REFERENCE LS-TOTAL-COMBINATIONS
         BY REFERENCE LS-MIN-CONTAINERS
-        BY REFERENCE LS-COMB-FOR-MIN.
+        BY REFERENCE LS-COMB-FOR-MIN
+        BY REFERENCE LS-CHOSEN-LIST
+        BY REFERENCE LS-COMBO-REPORT-COUNT
+        BY REFERENCE LS-COMBO-REPORT-TABLE.
 
     GOBACK. *> Return from this recursive call
 
+*> Formats the container IDs chosen so far (LS-CHOSEN-ID(1) thru
+*> LS-CHOSEN-ID(IN-COUNT)) into the next slot of the winning-
+*> combination report.
+8000-RECORD-COMBO.
+    ADD 1 TO LS-COMBO-REPORT-COUNT.
+    MOVE SPACES TO LS-COMBO-REPORT-LINE(LS-COMBO-REPORT-COUNT).
+    MOVE 1 TO WS-LINE-POS.
+    STRING "Combo " LS-COMBO-REPORT-COUNT ": containers"
+        DELIMITED BY SIZE
+        INTO LS-COMBO-REPORT-LINE(LS-COMBO-REPORT-COUNT)
+        WITH POINTER WS-LINE-POS
+    END-STRING.
+    PERFORM VARYING WS-CHOSEN-SUB FROM 1 BY 1
+            UNTIL WS-CHOSEN-SUB > IN-COUNT
+        STRING " " LS-CHOSEN-ID(WS-CHOSEN-SUB)
+            DELIMITED BY SIZE
+            INTO LS-COMBO-REPORT-LINE(LS-COMBO-REPORT-COUNT)
+            WITH POINTER WS-LINE-POS
+        END-STRING
+    END-PERFORM.
+
 END PROGRAM FIND-COMBINATIONS-RECURSIVE.
