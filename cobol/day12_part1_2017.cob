@@ -11,6 +11,11 @@
            SELECT OUTPUT-FILE ASSIGN TO 'SYSOUT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    Full component enumeration: every group's size and member
+      *    program IDs, not just the size of program 0's group.
+           SELECT COMPONENT-FILE ASSIGN TO 'components.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -19,60 +24,212 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD PIC X(80).
 
+       FD COMPONENT-FILE.
+       01 COMPONENT-RECORD PIC X(2000).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS PIC X(2) VALUE '00'.
            88 END-OF-INPUT VALUE '10'.
 
+      *    Program IDs and per-program connection counts are no longer
+      *    bounded by a compile-time guess: the input is scanned twice
+      *    up front (once for the highest program ID, once for the
+      *    highest single program's connection count) so the real
+      *    graph and adjacency tables are sized exactly to what this
+      *    input needs, however large that is.
        01 WS-CONSTANTS.
-           * Max program ID observed in AoC inputs is usually around 2000.
-           * Array size is MAX-PROGRAM-ID-VAL + 1 for 0-indexed IDs.
-           05 MAX-PROGRAM-ID-VAL   PIC 9(5) VALUE 2000.
-           * Max connections per program. Example shows 3, but could be more.
-           05 MAX-CONNECTIONS-VAL  PIC 9(3) VALUE 50.
+           05 MAX-CONNECTIONS-VAL  PIC 9(7) VALUE 0.
+
+       01 WS-TABLE-SIZE            PIC 9(7) VALUE 1.
+
+       01 WS-DEGREE-DATA.
+           05 WS-DEGREE OCCURS 1 TO 50000 TIMES
+                         DEPENDING ON WS-TABLE-SIZE
+                         INDEXED BY WS-DEGREE-IDX
+                         PIC 9(7) VALUE 0.
 
        01 WS-GRAPH-DATA.
-           * Adjacency list: WS-PROGRAM-CONNECTIONS(ID + 1)
-           05 WS-PROGRAM-CONNECTIONS OCCURS 2001 TIMES.
-              10 WS-CONNECTED-COUNT PIC 9(3) VALUE 0.
-              10 WS-CONNECTED-TO OCCURS 50 TIMES PIC 9(5) VALUE 0.
+      *    Adjacency list: WS-PROGRAM-CONNECTIONS(ID + 1)
+           05 WS-PROGRAM-CONNECTIONS OCCURS 1 TO 50000 TIMES
+                         DEPENDING ON WS-TABLE-SIZE
+                         INDEXED BY WS-PROG-IDX.
+              10 WS-CONNECTED-COUNT PIC 9(7) VALUE 0.
+              10 WS-CONNECTED-TO OCCURS 1 TO 1000 TIMES
+                         DEPENDING ON MAX-CONNECTIONS-VAL
+                         INDEXED BY WS-CONN-SUB
+                         PIC 9(7) VALUE 0.
 
        01 WS-VISITED-PROGRAMS.
-           * Visited array: WS-VISITED(ID + 1)
-           05 WS-VISITED OCCURS 2001 TIMES PIC X(1) VALUE 'N'.
+      *    Visited array: WS-VISITED(ID + 1)
+           05 WS-VISITED OCCURS 1 TO 50000 TIMES
+                         DEPENDING ON WS-TABLE-SIZE
+                         INDEXED BY WS-VISIT-IDX
+                         PIC X(1) VALUE 'N'.
               88 IS-VISITED VALUE 'Y'.
               88 NOT-VISITED VALUE 'N'.
 
+      *    Which group number (1-based, in discovery order) each
+      *    program ended up in, for the component report.
+       01 WS-GROUP-OF-DATA.
+           05 WS-GROUP-OF OCCURS 1 TO 50000 TIMES
+                         DEPENDING ON WS-TABLE-SIZE
+                         INDEXED BY WS-GROUP-OF-IDX
+                         PIC 9(7) VALUE 0.
+
        01 WS-BFS-QUEUE.
-           * Queue for BFS: WS-QUEUE-ELEMENTS(index)
-           05 WS-QUEUE-ELEMENTS OCCURS 2001 TIMES PIC 9(5).
-           05 WS-QUEUE-HEAD PIC 9(5) VALUE 1.
-           05 WS-QUEUE-TAIL PIC 9(5) VALUE 0.
+      *    Queue for BFS: WS-QUEUE-ELEMENTS(index)
+           05 WS-QUEUE-ELEMENTS OCCURS 1 TO 50000 TIMES
+                         DEPENDING ON WS-TABLE-SIZE
+                         INDEXED BY WS-QUEUE-IDX
+                         PIC 9(7).
+           05 WS-QUEUE-HEAD PIC 9(7) VALUE 1.
+           05 WS-QUEUE-TAIL PIC 9(7) VALUE 0.
 
        01 WS-BFS-VARS.
-           05 WS-CURRENT-PROGRAM-ID PIC 9(5).
-           05 WS-NEIGHBOR-ID        PIC 9(5).
-           05 WS-GROUP-SIZE         PIC 9(5) VALUE 0.
-           05 WS-CONN-IDX           PIC 9(3).
+           05 WS-CURRENT-PROGRAM-ID PIC 9(7).
+           05 WS-NEIGHBOR-ID        PIC 9(7).
+           05 WS-GROUP-SIZE         PIC 9(7) VALUE 0.
+           05 WS-PART1-ANSWER       PIC 9(7) VALUE 0.
+           05 WS-CONN-IDX           PIC 9(7).
+           05 WS-SCAN-ID            PIC 9(7).
+           05 WS-GROUP-COUNT        PIC 9(7) VALUE 0.
+           05 WS-CURRENT-GROUP      PIC 9(7) VALUE 0.
+           05 WS-CONN-ARG-A         PIC 9(7).
+           05 WS-CONN-ARG-B         PIC 9(7).
+           05 WS-NEW-CONN-IDX       PIC 9(7).
 
        01 WS-INPUT-PARSING-VARS.
-           05 WS-LINE-PROG-ID-STR   PIC X(5).
+           05 WS-LINE-PROG-ID-STR   PIC X(7).
            05 WS-LINE-ARROW-STR     PIC X(5).
            05 WS-LINE-CONN-LIST-STR PIC X(200).
-           05 WS-TEMP-CONN-ID-STR   PIC X(5).
+           05 WS-TEMP-CONN-ID-STR   PIC X(7).
            05 WS-UNSTRING-PTR       PIC 9(3).
-           05 WS-CURRENT-PROG-ID-NUM PIC 9(5).
-           05 WS-CONNECTED-PROG-ID-NUM PIC 9(5).
-           05 WS-MAX-ID-SEEN        PIC 9(5) VALUE 0.
+           05 WS-CURRENT-PROG-ID-NUM PIC 9(7).
+           05 WS-CONNECTED-PROG-ID-NUM PIC 9(7).
+           05 WS-MAX-ID-SEEN        PIC 9(7) VALUE 0.
+           05 WS-LINE-CONN-COUNT    PIC 9(7) VALUE 0.
+
+       01 WS-COMPONENT-REPORT-VARS.
+           05 WS-GROUP-DISPLAY      PIC Z(6)9.
+           05 WS-SIZE-DISPLAY       PIC Z(6)9.
+           05 WS-MEMBER-DISPLAY     PIC Z(6)9.
+           05 WS-COMPONENT-BUFFER   PIC X(2000).
+           05 WS-COMPONENT-PTR      PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
+           PERFORM 010-SIZE-PROGRAM-IDS.
+           PERFORM 020-SIZE-CONNECTIONS.
            PERFORM 000-INITIALIZE-PROGRAM.
            PERFORM 100-READ-AND-BUILD-GRAPH
                UNTIL END-OF-INPUT.
-           PERFORM 200-BFS-TRAVERSAL.
+           PERFORM 200-FIND-ALL-GROUPS.
            PERFORM 900-PRINT-RESULT.
+           PERFORM 910-WRITE-COMPONENT-REPORT.
            PERFORM 999-END-PROGRAM.
 
+      *    First pass: read the whole file just to learn the highest
+      *    program ID referenced, so the graph tables below can be
+      *    sized exactly instead of guessing a compile-time ceiling.
+       010-SIZE-PROGRAM-IDS.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL END-OF-INPUT
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END SET END-OF-INPUT TO TRUE
+               END-READ
+               IF NOT END-OF-INPUT
+                   PERFORM 011-SCAN-LINE-FOR-MAX-ID
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           COMPUTE WS-TABLE-SIZE = WS-MAX-ID-SEEN + 1.
+           MOVE '00' TO WS-FILE-STATUS.
+
+       011-SCAN-LINE-FOR-MAX-ID.
+           MOVE 1 TO WS-UNSTRING-PTR.
+           UNSTRING INPUT-RECORD DELIMITED BY ' <-> '
+               INTO WS-LINE-PROG-ID-STR WS-LINE-CONN-LIST-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-LINE-PROG-ID-STR)
+               TO WS-CURRENT-PROG-ID-NUM.
+           IF WS-CURRENT-PROG-ID-NUM > WS-MAX-ID-SEEN
+               MOVE WS-CURRENT-PROG-ID-NUM TO WS-MAX-ID-SEEN
+           END-IF.
+           PERFORM UNTIL WS-UNSTRING-PTR >
+                   LENGTH OF WS-LINE-CONN-LIST-STR
+               MOVE SPACES TO WS-TEMP-CONN-ID-STR
+               UNSTRING WS-LINE-CONN-LIST-STR
+                   DELIMITED BY ',' OR ALL SPACE
+                   INTO WS-TEMP-CONN-ID-STR
+                   WITH POINTER WS-UNSTRING-PTR
+               END-UNSTRING
+               IF WS-TEMP-CONN-ID-STR NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-TEMP-CONN-ID-STR)
+                       TO WS-CONNECTED-PROG-ID-NUM
+                   IF WS-CONNECTED-PROG-ID-NUM > WS-MAX-ID-SEEN
+                       MOVE WS-CONNECTED-PROG-ID-NUM TO WS-MAX-ID-SEEN
+                   END-IF
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *    Second pass: with the real table size known, tally how many
+      *    connections each program actually ends up with (its own
+      *    list plus one for every other line that names it) so the
+      *    per-program connection table can be sized to the true
+      *    maximum instead of a fixed guess.
+       020-SIZE-CONNECTIONS.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL END-OF-INPUT
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END SET END-OF-INPUT TO TRUE
+               END-READ
+               IF NOT END-OF-INPUT
+                   PERFORM 021-TALLY-LINE-DEGREES
+               END-IF
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO MAX-CONNECTIONS-VAL.
+           PERFORM VARYING WS-DEGREE-IDX FROM 1 BY 1
+               UNTIL WS-DEGREE-IDX > WS-TABLE-SIZE
+               IF WS-DEGREE(WS-DEGREE-IDX) > MAX-CONNECTIONS-VAL
+                   MOVE WS-DEGREE(WS-DEGREE-IDX) TO MAX-CONNECTIONS-VAL
+               END-IF
+           END-PERFORM.
+           IF MAX-CONNECTIONS-VAL = 0
+               MOVE 1 TO MAX-CONNECTIONS-VAL
+           END-IF.
+           MOVE '00' TO WS-FILE-STATUS.
+
+       021-TALLY-LINE-DEGREES.
+           MOVE 1 TO WS-UNSTRING-PTR.
+           MOVE 0 TO WS-LINE-CONN-COUNT.
+           UNSTRING INPUT-RECORD DELIMITED BY ' <-> '
+               INTO WS-LINE-PROG-ID-STR WS-LINE-CONN-LIST-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-LINE-PROG-ID-STR)
+               TO WS-CURRENT-PROG-ID-NUM.
+           PERFORM UNTIL WS-UNSTRING-PTR >
+                   LENGTH OF WS-LINE-CONN-LIST-STR
+               MOVE SPACES TO WS-TEMP-CONN-ID-STR
+               UNSTRING WS-LINE-CONN-LIST-STR
+                   DELIMITED BY ',' OR ALL SPACE
+                   INTO WS-TEMP-CONN-ID-STR
+                   WITH POINTER WS-UNSTRING-PTR
+               END-UNSTRING
+               IF WS-TEMP-CONN-ID-STR NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-TEMP-CONN-ID-STR)
+                       TO WS-CONNECTED-PROG-ID-NUM
+                   ADD 1 TO WS-LINE-CONN-COUNT
+                   ADD 1 TO WS-DEGREE(WS-CONNECTED-PROG-ID-NUM + 1)
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           ADD WS-LINE-CONN-COUNT
+               TO WS-DEGREE(WS-CURRENT-PROG-ID-NUM + 1).
+
        000-INITIALIZE-PROGRAM.
            OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE.
@@ -87,28 +244,26 @@
                AT END SET END-OF-INPUT TO TRUE.
 
            IF NOT END-OF-INPUT THEN
-               * Reset unstring pointer for each new line
+      *    Reset unstring pointer for each new line
                MOVE 1 TO WS-UNSTRING-PTR
-               * Parse program ID and the rest of the line
+      *    Parse program ID and the rest of the line
                UNSTRING INPUT-RECORD
                    DELIMITED BY ' <-> '
                    INTO WS-LINE-PROG-ID-STR
                         WS-LINE-CONN-LIST-STR
                END-UNSTRING
 
-               * Convert program ID string to numeric
+      *    Convert program ID string to numeric
                MOVE FUNCTION NUMVAL(WS-LINE-PROG-ID-STR)
                    TO WS-CURRENT-PROG-ID-NUM
 
-               * Update max ID seen (for potential dynamic sizing, though not used here)
-               IF WS-CURRENT-PROG-ID-NUM > WS-MAX-ID-SEEN
-                   MOVE WS-CURRENT-PROG-ID-NUM TO WS-MAX-ID-SEEN
-               END-IF
-
-               * Parse connected IDs from the list string
-               * Loop until pointer exceeds string length or no more valid numbers found
-               PERFORM UNTIL WS-UNSTRING-PTR > LENGTH OF WS-LINE-CONN-LIST-STR
-                   * Initialize temp string to spaces before each UNSTRING to detect empty results
+      *    Parse connected IDs from the list string
+      *    Loop until pointer exceeds string length or no more
+      *    valid numbers are found
+               PERFORM UNTIL WS-UNSTRING-PTR >
+                       LENGTH OF WS-LINE-CONN-LIST-STR
+      *    Initialize temp string to spaces before each UNSTRING
+      *    to detect empty results
                    MOVE SPACES TO WS-TEMP-CONN-ID-STR
                    UNSTRING WS-LINE-CONN-LIST-STR
                        DELIMITED BY ',' OR ALL SPACE
@@ -116,88 +271,156 @@
                        WITH POINTER WS-UNSTRING-PTR
                    END-UNSTRING
 
-                   * Check if a valid number was extracted
+      *    Check if a valid number was extracted
                    IF WS-TEMP-CONN-ID-STR NOT = SPACES THEN
                        MOVE FUNCTION NUMVAL(WS-TEMP-CONN-ID-STR)
                            TO WS-CONNECTED-PROG-ID-NUM
 
-                       * Update max ID seen
-                       IF WS-CONNECTED-PROG-ID-NUM > WS-MAX-ID-SEEN
-                           MOVE WS-CONNECTED-PROG-ID-NUM TO WS-MAX-ID-SEEN
-                       END-IF
-
-                       * Add bidirectional connections to the graph
+      *    Add bidirectional connections to the graph
+                       MOVE WS-CURRENT-PROG-ID-NUM TO WS-CONN-ARG-A
+                       MOVE WS-CONNECTED-PROG-ID-NUM TO WS-CONN-ARG-B
                        PERFORM 110-ADD-CONNECTION
-                           USING WS-CURRENT-PROG-ID-NUM WS-CONNECTED-PROG-ID-NUM
+                       MOVE WS-CONNECTED-PROG-ID-NUM TO WS-CONN-ARG-A
+                       MOVE WS-CURRENT-PROG-ID-NUM TO WS-CONN-ARG-B
                        PERFORM 110-ADD-CONNECTION
-                           USING WS-CONNECTED-PROG-ID-NUM WS-CURRENT-PROG-ID-NUM
                    ELSE
-                       * If UNSTRING resulted in spaces, it means no more numbers
-                       * or only delimiters/spaces left. Exit the loop.
+      *    If UNSTRING resulted in spaces, it means no more numbers
+      *    or only delimiters/spaces left. Exit the loop.
                        EXIT PERFORM
                    END-IF
                END-PERFORM
            END-IF.
            EXIT.
 
-       110-ADD-CONNECTION SECTION.
-       LINKAGE SECTION.
-       01 LS-PROG-A PIC 9(5).
-       01 LS-PROG-B PIC 9(5).
-       PROCEDURE DIVISION USING LS-PROG-A LS-PROG-B.
-           * Add LS-PROG-B to LS-PROG-A's connection list
-           * Use LS-PROG-A + 1 for 0-indexed program IDs mapping to 1-indexed COBOL array
-           ADD 1 TO WS-CONNECTED-COUNT OF WS-PROGRAM-CONNECTIONS(LS-PROG-A + 1).
-           IF WS-CONNECTED-COUNT OF WS-PROGRAM-CONNECTIONS(LS-PROG-A + 1)
+      *    Add WS-CONN-ARG-B to WS-CONN-ARG-A's connection list.
+      *    Use WS-CONN-ARG-A + 1 for 0-indexed program IDs mapping
+      *    to 1-indexed COBOL array
+       110-ADD-CONNECTION.
+           ADD 1 TO WS-CONNECTED-COUNT
+               OF WS-PROGRAM-CONNECTIONS(WS-CONN-ARG-A + 1).
+           IF WS-CONNECTED-COUNT OF
+              WS-PROGRAM-CONNECTIONS(WS-CONN-ARG-A + 1)
                > MAX-CONNECTIONS-VAL THEN
-               DISPLAY 'Error: Exceeded MAX-CONNECTIONS-VAL for program ' LS-PROG-A
+               DISPLAY 'Error: Exceeded MAX-CONNECTIONS-VAL for '
+                   'program ' WS-CONN-ARG-A
                STOP RUN
            END-IF.
-           MOVE LS-PROG-B TO WS-CONNECTED-TO(WS-CONNECTED-COUNT OF WS-PROGRAM-CONNECTIONS(LS-PROG-A + 1))
-                               OF WS-PROGRAM-CONNECTIONS(LS-PROG-A + 1).
-           EXIT PROGRAM.
+           MOVE WS-CONNECTED-COUNT
+               OF WS-PROGRAM-CONNECTIONS(WS-CONN-ARG-A + 1)
+               TO WS-NEW-CONN-IDX.
+           MOVE WS-CONN-ARG-B TO WS-CONNECTED-TO
+               OF WS-PROGRAM-CONNECTIONS
+                  (WS-CONN-ARG-A + 1, WS-NEW-CONN-IDX).
+
+      *    Visits every program ID once, starting a fresh BFS whenever
+      *    an unvisited one is found -- each BFS run discovers exactly
+      *    one connected group. Program 0's group size is kept as the
+      *    original answer; the total number of groups found is the
+      *    second.
+       200-FIND-ALL-GROUPS.
+           MOVE 0 TO WS-GROUP-COUNT.
+           PERFORM VARYING WS-SCAN-ID FROM 0 BY 1
+               UNTIL WS-SCAN-ID > WS-MAX-ID-SEEN
+               IF NOT IS-VISITED OF WS-VISITED(WS-SCAN-ID + 1)
+                   ADD 1 TO WS-GROUP-COUNT
+                   MOVE WS-GROUP-COUNT TO WS-CURRENT-GROUP
+                   PERFORM 210-BFS-FROM-NODE
+                   IF WS-SCAN-ID = 0
+                       MOVE WS-GROUP-SIZE TO WS-PART1-ANSWER
+                   END-IF
+               END-IF
+           END-PERFORM.
 
-       200-BFS-TRAVERSAL.
-           * Start BFS from program ID 0
-           MOVE 0 TO WS-CURRENT-PROGRAM-ID.
+       210-BFS-FROM-NODE.
+           MOVE 0 TO WS-GROUP-SIZE.
+           MOVE 1 TO WS-QUEUE-HEAD.
+           MOVE 0 TO WS-QUEUE-TAIL.
 
-           * Enqueue starting program (0)
+           MOVE WS-SCAN-ID TO WS-CURRENT-PROGRAM-ID.
            ADD 1 TO WS-QUEUE-TAIL.
-           MOVE WS-CURRENT-PROGRAM-ID TO WS-QUEUE-ELEMENTS(WS-QUEUE-TAIL).
-           * Mark as visited
-           SET IS-VISITED OF WS-VISITED(WS-CURRENT-PROGRAM-ID + 1) TO TRUE.
+           MOVE WS-CURRENT-PROGRAM-ID
+               TO WS-QUEUE-ELEMENTS(WS-QUEUE-TAIL).
+           SET IS-VISITED OF WS-VISITED(WS-CURRENT-PROGRAM-ID + 1)
+               TO TRUE.
+           MOVE WS-CURRENT-GROUP
+               TO WS-GROUP-OF(WS-CURRENT-PROGRAM-ID + 1).
 
-           * Perform BFS until queue is empty
            PERFORM UNTIL WS-QUEUE-HEAD > WS-QUEUE-TAIL
-               * Dequeue current program
-               MOVE WS-QUEUE-ELEMENTS(WS-QUEUE-HEAD) TO WS-CURRENT-PROGRAM-ID.
-               ADD 1 TO WS-QUEUE-HEAD.
+               MOVE WS-QUEUE-ELEMENTS(WS-QUEUE-HEAD)
+                   TO WS-CURRENT-PROGRAM-ID
+               ADD 1 TO WS-QUEUE-HEAD
 
-               * Increment group size
-               ADD 1 TO WS-GROUP-SIZE.
+               ADD 1 TO WS-GROUP-SIZE
 
-               * Explore neighbors
                PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
-                   UNTIL WS-CONN-IDX > WS-CONNECTED-COUNT OF WS-PROGRAM-CONNECTIONS(WS-CURRENT-PROGRAM-ID + 1)
-                   * Get neighbor ID
-                   MOVE WS-CONNECTED-TO(WS-CONN-IDX) OF WS-PROGRAM-CONNECTIONS(WS-CURRENT-PROGRAM-ID + 1)
-                       TO WS-NEIGHBOR-ID.
-
-                   * If neighbor not visited, mark and enqueue
-                   IF NOT IS-VISITED OF WS-VISITED(WS-NEIGHBOR-ID + 1) THEN
-                       SET IS-VISITED OF WS-VISITED(WS-NEIGHBOR-ID + 1) TO TRUE.
-                       ADD 1 TO WS-QUEUE-TAIL.
-                       MOVE WS-NEIGHBOR-ID TO WS-QUEUE-ELEMENTS(WS-QUEUE-TAIL).
+                   UNTIL WS-CONN-IDX >
+                       WS-CONNECTED-COUNT OF
+                       WS-PROGRAM-CONNECTIONS(WS-CURRENT-PROGRAM-ID + 1)
+                   MOVE WS-CONNECTED-TO OF WS-PROGRAM-CONNECTIONS
+                       (WS-CURRENT-PROGRAM-ID + 1, WS-CONN-IDX)
+                       TO WS-NEIGHBOR-ID
+
+                   IF NOT IS-VISITED OF
+                      WS-VISITED(WS-NEIGHBOR-ID + 1) THEN
+                       SET IS-VISITED OF WS-VISITED(WS-NEIGHBOR-ID + 1)
+                           TO TRUE
+                       MOVE WS-CURRENT-GROUP
+                           TO WS-GROUP-OF(WS-NEIGHBOR-ID + 1)
+                       ADD 1 TO WS-QUEUE-TAIL
+                       MOVE WS-NEIGHBOR-ID
+                           TO WS-QUEUE-ELEMENTS(WS-QUEUE-TAIL)
                    END-IF
                END-PERFORM
            END-PERFORM.
            EXIT.
 
        900-PRINT-RESULT.
-           MOVE WS-GROUP-SIZE TO OUTPUT-RECORD.
+           MOVE WS-PART1-ANSWER TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           MOVE WS-GROUP-COUNT TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
            EXIT.
 
+      *    One line per group: its size and the full list of member
+      *    program IDs, so any group (not just program 0's) can be
+      *    audited.
+       910-WRITE-COMPONENT-REPORT.
+           OPEN OUTPUT COMPONENT-FILE.
+           PERFORM VARYING WS-CURRENT-GROUP FROM 1 BY 1
+               UNTIL WS-CURRENT-GROUP > WS-GROUP-COUNT
+               MOVE 0 TO WS-GROUP-SIZE
+               MOVE SPACES TO WS-COMPONENT-BUFFER
+               MOVE WS-CURRENT-GROUP TO WS-GROUP-DISPLAY
+               MOVE 1 TO WS-COMPONENT-PTR
+               STRING 'group=' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-GROUP-DISPLAY) DELIMITED BY SIZE
+                      ' members=' DELIMITED BY SIZE
+                      INTO WS-COMPONENT-BUFFER
+                      WITH POINTER WS-COMPONENT-PTR
+               END-STRING
+               PERFORM VARYING WS-SCAN-ID FROM 0 BY 1
+                   UNTIL WS-SCAN-ID > WS-MAX-ID-SEEN
+                   IF WS-GROUP-OF(WS-SCAN-ID + 1) = WS-CURRENT-GROUP
+                       IF WS-GROUP-SIZE > 0
+                           STRING ',' DELIMITED BY SIZE
+                                  INTO WS-COMPONENT-BUFFER
+                                  WITH POINTER WS-COMPONENT-PTR
+                           END-STRING
+                       END-IF
+                       MOVE WS-SCAN-ID TO WS-MEMBER-DISPLAY
+                       STRING FUNCTION TRIM(WS-MEMBER-DISPLAY)
+                                DELIMITED BY SIZE
+                              INTO WS-COMPONENT-BUFFER
+                              WITH POINTER WS-COMPONENT-PTR
+                       END-STRING
+                       ADD 1 TO WS-GROUP-SIZE
+                   END-IF
+               END-PERFORM
+               MOVE WS-COMPONENT-BUFFER TO COMPONENT-RECORD
+               WRITE COMPONENT-RECORD
+           END-PERFORM.
+           CLOSE COMPONENT-FILE.
+
        999-END-PROGRAM.
            CLOSE INPUT-FILE
                  OUTPUT-FILE.
