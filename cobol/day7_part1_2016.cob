@@ -33,8 +33,10 @@
        01  WS-IP-LENGTH           PIC 9(03). *> Actual length of current IP
 
        01  WS-TLS-SUPPORTED-COUNT PIC 9(05) VALUE ZEROS.
+       01  WS-SSL-SUPPORTED-COUNT PIC 9(05) VALUE ZEROS.
 
        01  WS-IDX                 PIC 9(03).
+       01  WS-SCAN-IDX            PIC 9(03).
        01  WS-C1                  PIC X(01).
        01  WS-C2                  PIC X(01).
        01  WS-C3                  PIC X(01).
@@ -47,7 +49,31 @@
        01  WS-IN-HYPERNET-SEQUENCE PIC X(01) VALUE 'N'.
            88  IN-HYPERNET                  VALUE 'Y'.
 
+      *    SSL support: an ABA pattern in a supernet segment with a
+      *    matching BAB (the same two letters, swapped) in a hypernet
+      *    segment. Every ABA seen is recorded in the table matching
+      *    where it was seen, then cross-checked once the whole
+      *    address has been scanned.
+       01  WS-SUPERNET-ABA-COUNT  PIC 9(03) VALUE 0.
+       01  WS-SUPERNET-ABA-TABLE.
+           05  WS-SUPERNET-ABA OCCURS 250 TIMES.
+               10  WS-SUPERNET-ABA-A  PIC X(01).
+               10  WS-SUPERNET-ABA-B  PIC X(01).
+
+       01  WS-HYPERNET-ABA-COUNT  PIC 9(03) VALUE 0.
+       01  WS-HYPERNET-ABA-TABLE.
+           05  WS-HYPERNET-ABA OCCURS 250 TIMES.
+               10  WS-HYPERNET-ABA-A  PIC X(01).
+               10  WS-HYPERNET-ABA-B  PIC X(01).
+
+       01  WS-SSL-IDX1            PIC 9(03).
+       01  WS-SSL-IDX2            PIC 9(03).
+       01  WS-FOUND-SSL           PIC X(01) VALUE 'N'.
+           88  SSL-SUPPORTED                VALUE 'Y'.
+
        01  WS-OUTPUT-MESSAGE      PIC X(80).
+       01  WS-TLS-VERDICT         PIC X(03).
+       01  WS-SSL-VERDICT         PIC X(03).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -73,41 +99,64 @@
 
        READ-NEXT-RECORD.
            READ INPUT-FILE INTO WS-CURRENT-IP-ADDRESS
-               VARYING WS-IP-LENGTH
                AT END
                    SET END-OF-INPUT-FILE TO TRUE
                NOT AT END
-                   CONTINUE
+                   MOVE 0 TO WS-IDX
+                   INSPECT FUNCTION REVERSE(WS-CURRENT-IP-ADDRESS)
+                       TALLYING WS-IDX FOR LEADING SPACES
+                   COMPUTE WS-IP-LENGTH =
+                       FUNCTION LENGTH(WS-CURRENT-IP-ADDRESS) - WS-IDX
            END-READ.
 
        CHECK-TLS-SUPPORT.
            MOVE 'N' TO WS-FOUND-ABBA-SUPERNET.
            MOVE 'N' TO WS-FOUND-ABBA-HYPERNET.
            MOVE 'N' TO WS-IN-HYPERNET-SEQUENCE.
+           MOVE 'N' TO WS-FOUND-SSL.
+           MOVE 0 TO WS-SUPERNET-ABA-COUNT.
+           MOVE 0 TO WS-HYPERNET-ABA-COUNT.
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-IP-LENGTH
-               EVALUATE WS-CURRENT-IP-ADDRESS (WS-IDX : 1)
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-IP-LENGTH
+               EVALUATE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX : 1)
                    WHEN '['
                        SET IN-HYPERNET TO TRUE
                    WHEN ']'
-                       SET IN-HYPERNET TO FALSE
+                       MOVE 'N' TO WS-IN-HYPERNET-SEQUENCE
                    WHEN OTHER
-                       IF WS-IDX + 3 <= WS-IP-LENGTH
+                       IF WS-SCAN-IDX + 3 <= WS-IP-LENGTH
                            PERFORM CHECK-ABBA-WINDOW
                        END-IF
+                       IF WS-SCAN-IDX + 2 <= WS-IP-LENGTH
+                           PERFORM CHECK-ABA-WINDOW
+                       END-IF
                END-EVALUATE
            END-PERFORM.
 
+           PERFORM CHECK-SSL-MATCH.
+
            IF ABBA-IN-SUPERNET AND NOT ABBA-IN-HYPERNET
                ADD 1 TO WS-TLS-SUPPORTED-COUNT
+               MOVE 'YES' TO WS-TLS-VERDICT
+           ELSE
+               MOVE 'NO' TO WS-TLS-VERDICT
            END-IF.
 
+           IF SSL-SUPPORTED
+               ADD 1 TO WS-SSL-SUPPORTED-COUNT
+               MOVE 'YES' TO WS-SSL-VERDICT
+           ELSE
+               MOVE 'NO' TO WS-SSL-VERDICT
+           END-IF.
+
+           PERFORM WRITE-VERDICT-RECORD.
+
        CHECK-ABBA-WINDOW.
-           MOVE WS-CURRENT-IP-ADDRESS (WS-IDX : 1)     TO WS-C1.
-           MOVE WS-CURRENT-IP-ADDRESS (WS-IDX + 1 : 1) TO WS-C2.
-           MOVE WS-CURRENT-IP-ADDRESS (WS-IDX + 2 : 1) TO WS-C3.
-           MOVE WS-CURRENT-IP-ADDRESS (WS-IDX + 3 : 1) TO WS-C4.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX : 1)     TO WS-C1.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX + 1 : 1) TO WS-C2.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX + 2 : 1) TO WS-C3.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX + 3 : 1) TO WS-C4.
 
            IF WS-C1 = WS-C4 AND WS-C2 = WS-C3 AND WS-C1 NOT = WS-C2
                IF IN-HYPERNET
@@ -117,6 +166,62 @@
                END-IF
            END-IF.
 
+      *    Records any 3-character ABA window (x!=y) into the
+      *    supernet or hypernet ABA table, for the SSL cross-check.
+       CHECK-ABA-WINDOW.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX : 1)     TO WS-C1.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX + 1 : 1) TO WS-C2.
+           MOVE WS-CURRENT-IP-ADDRESS (WS-SCAN-IDX + 2 : 1) TO WS-C3.
+
+           IF WS-C1 = WS-C3 AND WS-C1 NOT = WS-C2
+               IF IN-HYPERNET
+                   ADD 1 TO WS-HYPERNET-ABA-COUNT
+                   MOVE WS-C1
+                     TO WS-HYPERNET-ABA-A (WS-HYPERNET-ABA-COUNT)
+                   MOVE WS-C2
+                     TO WS-HYPERNET-ABA-B (WS-HYPERNET-ABA-COUNT)
+               ELSE
+                   ADD 1 TO WS-SUPERNET-ABA-COUNT
+                   MOVE WS-C1
+                     TO WS-SUPERNET-ABA-A (WS-SUPERNET-ABA-COUNT)
+                   MOVE WS-C2
+                     TO WS-SUPERNET-ABA-B (WS-SUPERNET-ABA-COUNT)
+               END-IF
+           END-IF.
+
+      *    SSL is supported when some supernet ABA (a,b) has a
+      *    matching hypernet BAB, i.e. a hypernet ABA recorded as
+      *    (b,a) -- the same two letters, swapped.
+       CHECK-SSL-MATCH.
+           PERFORM VARYING WS-SSL-IDX1 FROM 1 BY 1
+               UNTIL WS-SSL-IDX1 > WS-SUPERNET-ABA-COUNT
+               PERFORM VARYING WS-SSL-IDX2 FROM 1 BY 1
+                   UNTIL WS-SSL-IDX2 > WS-HYPERNET-ABA-COUNT
+                   IF WS-SUPERNET-ABA-A (WS-SSL-IDX1) =
+                      WS-HYPERNET-ABA-B (WS-SSL-IDX2)
+                      AND WS-SUPERNET-ABA-B (WS-SSL-IDX1) =
+                      WS-HYPERNET-ABA-A (WS-SSL-IDX2)
+                       SET SSL-SUPPORTED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *    Per-address verdict line, written as its own output record
+      *    so each IP's TLS/SSL result can be audited individually
+      *    instead of only seeing the aggregate counts.
+       WRITE-VERDICT-RECORD.
+           MOVE SPACES TO WS-OUTPUT-MESSAGE.
+           STRING
+               FUNCTION TRIM(WS-CURRENT-IP-ADDRESS (1 : WS-IP-LENGTH))
+                    DELIMITED BY SIZE
+                  ' TLS=' DELIMITED BY SIZE
+                  WS-TLS-VERDICT DELIMITED BY SIZE
+                  ' SSL=' DELIMITED BY SIZE
+                  WS-SSL-VERDICT DELIMITED BY SIZE
+                  INTO WS-OUTPUT-MESSAGE
+           END-STRING.
+           WRITE OUTPUT-RECORD FROM WS-OUTPUT-MESSAGE.
+
        TERMINATE-PROGRAM.
            CLOSE INPUT-FILE.
            STRING "Total IPs supporting TLS: "
@@ -124,4 +229,9 @@
                   INTO WS-OUTPUT-MESSAGE
            END-STRING.
            WRITE OUTPUT-RECORD FROM WS-OUTPUT-MESSAGE.
+           STRING "Total IPs supporting SSL: "
+                  WS-SSL-SUPPORTED-COUNT DELIMITED BY SIZE
+                  INTO WS-OUTPUT-MESSAGE
+           END-STRING.
+           WRITE OUTPUT-RECORD FROM WS-OUTPUT-MESSAGE.
            CLOSE OUTPUT-FILE.
