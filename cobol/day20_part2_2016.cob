@@ -9,52 +9,97 @@ FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO 'input.txt'
         ORGANIZATION IS LINE SEQUENTIAL.
 
+*> Checkpoint file: one "start-end" line per range already parsed and
+*> merged into WS-RANGE-TABLE. Truncated empty once a run finishes all
+*> the way through 4000-MERGE-AND-CALCULATE, so a restart after a
+*> mid-run failure (e.g. a crash inside 3000-SORT-RANGES) can reload
+*> the ranges already processed instead of re-parsing input.txt from
+*> record one.
+    SELECT CHECKPOINT-FILE ASSIGN TO 'firewall_checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+*> Allowed-range ledger: one line per allowed range (start IP, end IP,
+*> count) that survives the merge against WS-MAX-IP-VALUE, so network
+*> security can audit the actual open ranges instead of just the two
+*> summary numbers in 5000-DISPLAY-RESULTS.
+    SELECT LEDGER-FILE ASSIGN TO 'allowed_ranges.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LEDGER-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD PIC X(21).
 
+FD CHECKPOINT-FILE.
+01 CKPT-RECORD PIC X(21).
+
+FD LEDGER-FILE.
+01 LEDGER-LINE PIC X(80).
+
 WORKING-STORAGE SECTION.
 01 WS-EOF-FLAG           PIC X(01) VALUE 'N'.
    88 WS-EOF                     VALUE 'Y'.
 
-* Define a table to store IP ranges.
-* OCCURS 10000 TIMES is an estimate for typical Advent of Code input sizes.
-* ASCENDING KEY and INDEXED BY are used for sorting and iteration.
+*> Define a table to store IP ranges.
+*> OCCURS ... DEPENDING ON sizes the table to the actual blocklist
+*> instead of silently mis-subscripting once it grows past the old
+*> fixed 10000-entry cap. The upper bound must still be a literal, so
+*> WS-MAX-RANGES is enforced separately as a runtime ceiling below.
+*> ASCENDING KEY and INDEXED BY are used for sorting and iteration.
+01 WS-MAX-RANGES         PIC 9(06) VALUE 999999.
 01 WS-RANGE-TABLE.
-   05 WS-RANGE-ENTRY OCCURS 10000 TIMES
+   05 WS-RANGE-ENTRY OCCURS 1 TO 999999 TIMES
+      DEPENDING ON WS-RANGE-COUNT
       ASCENDING KEY WS-RANGE-START WS-RANGE-END
       INDEXED BY WS-RANGE-IDX.
       10 WS-RANGE-START PIC 9(10).
       10 WS-RANGE-END   PIC 9(10).
 
-01 WS-RANGE-COUNT        PIC 9(05) VALUE 0.
+01 WS-RANGE-COUNT        PIC 9(06) VALUE 0.
 01 WS-CURRENT-LINE       PIC X(21).
 01 WS-DASH-POS           PIC 9(02).
 01 WS-START-STR          PIC X(10).
 01 WS-END-STR            PIC X(10).
 
+*> Checkpoint/restart working storage.
+01 WS-CKPT-STATUS        PIC XX.
+   88 WS-CKPT-OK                 VALUE '00'.
+01 WS-CKPT-EOF-FLAG      PIC X(01) VALUE 'N'.
+   88 WS-CKPT-EOF               VALUE 'Y'.
+01 WS-CKPT-LINES-READ    PIC 9(06) VALUE 0.
+01 WS-SKIP-IDX           PIC 9(06) VALUE 0.
+
+*> Allowed-range ledger working storage.
+01 WS-LEDGER-STATUS      PIC XX.
+01 WS-LEDGER-START       PIC 9(10).
+01 WS-LEDGER-END         PIC 9(10).
+01 WS-LEDGER-COUNT       PIC 9(10).
+
 01 WS-LOWEST-ALLOWED-IP  PIC 9(10) VALUE 0.
 01 WS-TOTAL-ALLOWED-IPS  PIC 9(10) VALUE 0.
 01 WS-FOUND-PART1-ANSWER PIC X(01) VALUE 'N'.
    88 PART1-ANSWER-FOUND         VALUE 'Y'.
 
-* WS-CURRENT-IP-CHECK tracks the next IP that could potentially be allowed.
+*> WS-CURRENT-IP-CHECK tracks the next IP that could potentially be allowed.
 01 WS-CURRENT-IP-CHECK   PIC 9(10).
-* The maximum possible 32-bit unsigned integer value.
+*> The maximum possible 32-bit unsigned integer value.
 01 WS-MAX-IP-VALUE       PIC 9(10) VALUE 4294967295.
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     PERFORM 1000-INITIALIZE.
+    PERFORM 1500-LOAD-CHECKPOINT.
     PERFORM 2000-READ-INPUT-RANGES.
     PERFORM 3000-SORT-RANGES.
     PERFORM 4000-MERGE-AND-CALCULATE.
     PERFORM 5000-DISPLAY-RESULTS.
+    PERFORM 9500-CLEAR-CHECKPOINT.
     PERFORM 9000-TERMINATE.
 
 1000-INITIALIZE.
-* Opens the input file and initializes working variables.
+*> Opens the input file and initializes working variables.
     OPEN INPUT INPUT-FILE.
     MOVE 0 TO WS-RANGE-COUNT.
     MOVE 0 TO WS-LOWEST-ALLOWED-IP.
@@ -62,91 +107,176 @@ MAIN-LOGIC.
     MOVE 'N' TO WS-FOUND-PART1-ANSWER.
     MOVE 0 TO WS-CURRENT-IP-CHECK.
 
+1500-LOAD-CHECKPOINT.
+*> If a checkpoint file survives from a prior run that didn't finish,
+*> reload the ranges it already recorded instead of re-parsing those
+*> same records out of input.txt.
+    MOVE 0 TO WS-CKPT-LINES-READ.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-OK THEN
+        PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+            UNTIL WS-CKPT-EOF
+            READ CHECKPOINT-FILE INTO WS-CURRENT-LINE
+                AT END
+                    SET WS-CKPT-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RANGE-COUNT
+                    ADD 1 TO WS-CKPT-LINES-READ
+                    UNSTRING WS-CURRENT-LINE DELIMITED BY '-'
+                        INTO WS-START-STR, WS-END-STR
+                    MOVE FUNCTION NUMVAL(WS-START-STR) TO WS-RANGE-START(WS-RANGE-IDX)
+                    MOVE FUNCTION NUMVAL(WS-END-STR)   TO WS-RANGE-END(WS-RANGE-IDX)
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+
 2000-READ-INPUT-RANGES.
-* Reads each line from input.txt, parses the start and end IPs,
-* and stores them in the WS-RANGE-TABLE.
-    PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
-        UNTIL WS-EOF OR WS-RANGE-IDX > 10000
+*> Skip past the input lines the checkpoint already accounted for,
+*> then read the rest, parsing the start and end IPs and storing them
+*> in the WS-RANGE-TABLE -- appending each newly parsed line to the
+*> checkpoint file as it goes.
+    PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+        UNTIL WS-SKIP-IDX > WS-CKPT-LINES-READ
+        READ INPUT-FILE INTO WS-CURRENT-LINE
+            AT END SET WS-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+    SET WS-RANGE-IDX TO WS-RANGE-COUNT.
+    SET WS-RANGE-IDX UP BY 1.
+    PERFORM VARYING WS-RANGE-IDX FROM WS-RANGE-IDX BY 1
+        UNTIL WS-EOF OR WS-RANGE-IDX > WS-MAX-RANGES
         READ INPUT-FILE INTO WS-CURRENT-LINE
             AT END
                 SET WS-EOF TO TRUE
             NOT AT END
                 ADD 1 TO WS-RANGE-COUNT
-                * UNSTRING parses the "START-END" format.
+                *> UNSTRING parses the "START-END" format.
                 UNSTRING WS-CURRENT-LINE DELIMITED BY '-'
                     INTO WS-START-STR, WS-END-STR
-                * NUMVAL converts the string parts to numeric values.
+                *> NUMVAL converts the string parts to numeric values.
                 MOVE FUNCTION NUMVAL(WS-START-STR) TO WS-RANGE-START(WS-RANGE-IDX)
                 MOVE FUNCTION NUMVAL(WS-END-STR)   TO WS-RANGE-END(WS-RANGE-IDX)
+                MOVE WS-CURRENT-LINE TO CKPT-RECORD
+                WRITE CKPT-RECORD
         END-READ
     END-PERFORM.
     CLOSE INPUT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+    IF NOT WS-EOF AND WS-RANGE-IDX > WS-MAX-RANGES THEN
+        DISPLAY "Error: Too many ranges. Max allowed: " WS-MAX-RANGES
+        STOP RUN
+    END-IF.
 
 3000-SORT-RANGES.
-* Sorts the WS-RANGE-ENTRY table in place.
-* This is a GnuCOBOL extension for sorting internal tables.
+*> Sorts the WS-RANGE-ENTRY table in place.
+*> This is a GnuCOBOL extension for sorting internal tables.
     IF WS-RANGE-COUNT > 0 THEN
         SORT WS-RANGE-ENTRY
             ON ASCENDING KEY WS-RANGE-START
             ON ASCENDING KEY WS-RANGE-END
-        END-SORT.
     END-IF.
 
 4000-MERGE-AND-CALCULATE.
-* Initializes variables for the merging process.
+*> Initializes variables for the merging process.
     MOVE 0 TO WS-CURRENT-IP-CHECK.
     MOVE 0 TO WS-TOTAL-ALLOWED-IPS.
     MOVE 'N' TO WS-FOUND-PART1-ANSWER.
+    OPEN OUTPUT LEDGER-FILE.
 
     IF WS-RANGE-COUNT > 0 THEN
-        * Iterate through each sorted range.
+        *> Iterate through each sorted range.
         PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
             UNTIL WS-RANGE-IDX > WS-RANGE-COUNT
 
-            * If the current range's start IP is greater than WS-CURRENT-IP-CHECK,
-            * it means there's a gap of allowed IPs.
+            *> If the current range's start IP is greater than WS-CURRENT-IP-CHECK,
+            *> it means there's a gap of allowed IPs.
             IF WS-RANGE-START(WS-RANGE-IDX) > WS-CURRENT-IP-CHECK THEN
-                * If Part 1 answer hasn't been found yet, this gap's start is the answer.
+                *> If Part 1 answer hasn't been found yet, this gap's start is the answer.
                 IF NOT PART1-ANSWER-FOUND THEN
                     MOVE WS-CURRENT-IP-CHECK TO WS-LOWEST-ALLOWED-IP
                     SET PART1-ANSWER-FOUND TO TRUE
                 END-IF
-                * Add the length of this allowed gap to the total.
-                ADD (WS-RANGE-START(WS-RANGE-IDX) - WS-CURRENT-IP-CHECK)
-                    TO WS-TOTAL-ALLOWED-IPS
+                *> Add the length of this allowed gap to the total.
+                COMPUTE WS-TOTAL-ALLOWED-IPS =
+                    WS-TOTAL-ALLOWED-IPS +
+                    (WS-RANGE-START(WS-RANGE-IDX) - WS-CURRENT-IP-CHECK)
+                *> Record the gap itself in the allowed-range ledger.
+                MOVE WS-CURRENT-IP-CHECK TO WS-LEDGER-START
+                COMPUTE WS-LEDGER-END = WS-RANGE-START(WS-RANGE-IDX) - 1
+                COMPUTE WS-LEDGER-COUNT =
+                    WS-RANGE-START(WS-RANGE-IDX) - WS-CURRENT-IP-CHECK
+                PERFORM 4500-WRITE-LEDGER-ENTRY
             END-IF
 
-            * Advance WS-CURRENT-IP-CHECK past the current blocked range.
-            * This handles overlapping ranges by ensuring WS-CURRENT-IP-CHECK
-            * always moves to the highest possible 'end + 1' encountered so far.
+            *> Advance WS-CURRENT-IP-CHECK past the current blocked range.
+            *> This handles overlapping ranges by ensuring WS-CURRENT-IP-CHECK
+            *> always moves to the highest possible 'end + 1' encountered so far.
             IF WS-RANGE-END(WS-RANGE-IDX) + 1 > WS-CURRENT-IP-CHECK THEN
-                MOVE WS-RANGE-END(WS-RANGE-IDX) + 1 TO WS-CURRENT-IP-CHECK
+                COMPUTE WS-CURRENT-IP-CHECK = WS-RANGE-END(WS-RANGE-IDX) + 1
             END-IF
-        END-PERFORM.
+        END-PERFORM
 
-        * After processing all ranges, check for any remaining allowed IPs
-        * from WS-CURRENT-IP-CHECK up to WS-MAX-IP-VALUE.
+        *> After processing all ranges, check for any remaining allowed IPs
+        *> from WS-CURRENT-IP-CHECK up to WS-MAX-IP-VALUE.
         IF WS-CURRENT-IP-CHECK <= WS-MAX-IP-VALUE THEN
-            * If Part 1 answer still not found (e.g., no blocked ranges started at 0),
-            * then WS-CURRENT-IP-CHECK is the lowest allowed IP.
+            *> If Part 1 answer still not found (e.g., no blocked ranges started at 0),
+            *> then WS-CURRENT-IP-CHECK is the lowest allowed IP.
             IF NOT PART1-ANSWER-FOUND THEN
                 MOVE WS-CURRENT-IP-CHECK TO WS-LOWEST-ALLOWED-IP
                 SET PART1-ANSWER-FOUND TO TRUE
             END-IF
-            * Add the remaining allowed IPs to the total.
-            ADD (WS-MAX-IP-VALUE - WS-CURRENT-IP-CHECK + 1) TO WS-TOTAL-ALLOWED-IPS
+            *> Add the remaining allowed IPs to the total.
+            COMPUTE WS-TOTAL-ALLOWED-IPS =
+                WS-TOTAL-ALLOWED-IPS +
+                (WS-MAX-IP-VALUE - WS-CURRENT-IP-CHECK + 1)
+            *> Record the trailing allowed range in the ledger.
+            MOVE WS-CURRENT-IP-CHECK TO WS-LEDGER-START
+            MOVE WS-MAX-IP-VALUE TO WS-LEDGER-END
+            COMPUTE WS-LEDGER-COUNT =
+                WS-MAX-IP-VALUE - WS-CURRENT-IP-CHECK + 1
+            PERFORM 4500-WRITE-LEDGER-ENTRY
         END-IF
     ELSE
-        * If there are no ranges in the input, all IPs are allowed.
-        MOVE 0 TO WS-LOWEST-ALLOWED-IP.
-        ADD WS-MAX-IP-VALUE 1 TO WS-TOTAL-ALLOWED-IPS.
+        *> If there are no ranges in the input, all IPs are allowed.
+        MOVE 0 TO WS-LOWEST-ALLOWED-IP
+        ADD WS-MAX-IP-VALUE 1 TO WS-TOTAL-ALLOWED-IPS
+        MOVE 0 TO WS-LEDGER-START
+        MOVE WS-MAX-IP-VALUE TO WS-LEDGER-END
+        COMPUTE WS-LEDGER-COUNT = WS-MAX-IP-VALUE + 1
+        PERFORM 4500-WRITE-LEDGER-ENTRY
     END-IF.
+    CLOSE LEDGER-FILE.
+
+4500-WRITE-LEDGER-ENTRY.
+*> Formats one allowed-range entry (start, end, count) and writes it
+*> to the ledger file.
+    MOVE SPACES TO LEDGER-LINE.
+    STRING WS-LEDGER-START DELIMITED BY SIZE
+        " - " DELIMITED BY SIZE
+        WS-LEDGER-END DELIMITED BY SIZE
+        "  count " DELIMITED BY SIZE
+        WS-LEDGER-COUNT DELIMITED BY SIZE
+        INTO LEDGER-LINE
+    END-STRING.
+    WRITE LEDGER-LINE.
 
 5000-DISPLAY-RESULTS.
-* Prints the calculated results to standard output.
+*> Prints the calculated results to standard output.
     DISPLAY "Lowest-valued IP not blocked: " WS-LOWEST-ALLOWED-IP.
     DISPLAY "Total IPs allowed: " WS-TOTAL-ALLOWED-IPS.
 
+9500-CLEAR-CHECKPOINT.
+*> The run made it all the way through the merge, so there's nothing
+*> left to restart from -- truncate the checkpoint file empty.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
 9000-TERMINATE.
-* Ends the program execution.
+*> Ends the program execution.
     STOP RUN.
