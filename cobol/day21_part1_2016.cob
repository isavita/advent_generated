@@ -8,13 +8,34 @@
            SELECT INPUT-FILE ASSIGN TO "input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      * MODE-FILE is optional. When it's present, its first line
+      * selects REVERSE mode (un-scramble: run the operation list
+      * backward, each operation inverted, starting from the scrambled
+      * password given on its second line) instead of the default
+      * forward scramble of WS-PASSWORD. Either way, a non-blank
+      * second line also overrides the starting password -- and with
+      * it WS-PASSWORD-LEN, so operations are no longer hardwired to
+      * an 8-character password (e.g. a 12-character credential
+      * policy just needs its starting password supplied here).
+           SELECT MODE-FILE ASSIGN TO "mode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MODE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD           PIC X(80).
 
+       FD  MODE-FILE.
+       01  MODE-RECORD            PIC X(12).
+
        WORKING-STORAGE SECTION.
-       01  WS-PASSWORD            PIC X(8) VALUE "abcdefgh".
+      * WS-PASSWORD is sized to the longest credential policy we
+      * scramble today (12 characters); WS-PASSWORD-LEN is the actual
+      * length in effect and drives every substring calculation below,
+      * so a shorter or longer password just changes WS-PASSWORD-LEN
+      * rather than requiring a code change.
+       01  WS-PASSWORD            PIC X(12) VALUE "abcdefgh".
        01  WS-PASSWORD-LEN        PIC 9(2) VALUE 8.
 
        01  WS-OP-LINE             PIC X(80).
@@ -36,13 +57,39 @@
        01  WS-EOF-FLAG            PIC X(1) VALUE 'N'.
            88 EOF-REACHED                   VALUE 'Y'.
 
+      * Reverse (un-scramble) mode control.
+       01  WS-MODE-STATUS         PIC XX.
+           88 WS-MODE-FILE-OK               VALUE '00'.
+       01  WS-REVERSE-FLAG        PIC X(1) VALUE 'N'.
+           88 REVERSE-MODE                  VALUE 'Y'.
+       01  WS-MODE-START-PASSWORD PIC X(12) VALUE SPACES.
+
+      * Every operation line read from INPUT-FILE is kept in this
+      * table so reverse mode can walk the list back to front.
+       01  WS-OP-COUNT            PIC 9(4) VALUE 0.
+       01  WS-OP-TABLE.
+           05 WS-OP-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-OP-COUNT INDEXED BY WS-OP-IDX
+                   PIC X(80).
+
+      * Scratch state for UNDO-ROTATE-BASED-ON-POSITION, which has to
+      * brute-force search for the rotation amount the forward
+      * operation applied (the position-dependent rule isn't directly
+      * invertible from the scrambled password alone).
+       01  WS-SAVED-PASSWORD      PIC X(12).
+       01  WS-CANDIDATE           PIC X(12).
+       01  WS-TRY-STEPS           PIC 9(2).
+
        01  WS-TEMP-CHAR           PIC X(1).
        01  WS-TEMP-NUM            PIC 9(2).
-       01  WS-TEMP-PASSWORD       PIC X(8).
-       01  WS-PASSWORD-7-CHARS    PIC X(7).
+       01  WS-TEMP-PASSWORD       PIC X(12).
+      * Holds the password with one character removed while
+      * MOVE-POSITION relocates it (was WS-PASSWORD-7-CHARS back when
+      * the password length was hardwired to 8).
+       01  WS-PASSWORD-SCRATCH    PIC X(12).
 
-       01  WS-SUBSTRING           PIC X(8).
-       01  WS-REVERSED-SUBSTRING  PIC X(8).
+       01  WS-SUBSTRING           PIC X(12).
+       01  WS-REVERSED-SUBSTRING  PIC X(12).
        01  WS-SUBSTRING-LEN       PIC 9(2).
 
        01  WS-I                   PIC 9(2).
@@ -54,14 +101,66 @@
            PERFORM UNTIL EOF-REACHED
                READ INPUT-FILE INTO WS-OP-LINE
                    AT END SET EOF-REACHED TO TRUE
-                   NOT AT END PERFORM PROCESS-OPERATION
+                   NOT AT END
+                       ADD 1 TO WS-OP-COUNT
+                       MOVE WS-OP-LINE TO WS-OP-ENTRY(WS-OP-COUNT)
                END-READ
            END-PERFORM.
 
            CLOSE INPUT-FILE.
-           DISPLAY WS-PASSWORD.
+
+           PERFORM CHECK-MODE-FILE.
+
+           IF REVERSE-MODE
+               MOVE WS-MODE-START-PASSWORD TO WS-PASSWORD
+               PERFORM VARYING WS-OP-IDX FROM WS-OP-COUNT BY -1
+                       UNTIL WS-OP-IDX < 1
+                   MOVE WS-OP-ENTRY(WS-OP-IDX) TO WS-OP-LINE
+                   PERFORM PROCESS-OPERATION-REVERSE
+               END-PERFORM
+           ELSE
+               IF WS-MODE-START-PASSWORD NOT = SPACES
+                   MOVE WS-MODE-START-PASSWORD TO WS-PASSWORD
+               END-IF
+               PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                       UNTIL WS-OP-IDX > WS-OP-COUNT
+                   MOVE WS-OP-ENTRY(WS-OP-IDX) TO WS-OP-LINE
+                   PERFORM PROCESS-OPERATION
+               END-PERFORM
+           END-IF.
+
+           DISPLAY WS-PASSWORD(1:WS-PASSWORD-LEN).
            STOP RUN.
 
+       CHECK-MODE-FILE SECTION.
+      * Line 1 (optional): REVERSE selects un-scramble mode; anything
+      * else (or a blank file) leaves forward-scramble mode in effect.
+      * Line 2 (optional): the starting password -- the scrambled
+      * value to un-scramble in REVERSE mode, or an override seed to
+      * forward-scramble otherwise. Its length becomes WS-PASSWORD-LEN,
+      * so supplying it is also how a non-8-character password policy
+      * is selected; with no mode.txt at all, the hardwired 8-character
+      * "abcdefgh" default keeps working exactly as before.
+           OPEN INPUT MODE-FILE.
+           IF WS-MODE-FILE-OK
+               READ MODE-FILE INTO MODE-RECORD
+                   AT END CONTINUE
+               END-READ
+               IF FUNCTION TRIM(MODE-RECORD) = "REVERSE"
+                   SET REVERSE-MODE TO TRUE
+               END-IF
+               READ MODE-FILE INTO MODE-RECORD
+                   AT END CONTINUE
+               END-READ
+               IF MODE-RECORD NOT = SPACES
+                   MOVE FUNCTION TRIM(MODE-RECORD)
+                       TO WS-MODE-START-PASSWORD
+                   COMPUTE WS-PASSWORD-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(MODE-RECORD))
+               END-IF
+               CLOSE MODE-FILE
+           END-IF.
+
        PROCESS-OPERATION SECTION.
            UNSTRING WS-OP-LINE DELIMITED BY SPACE OR ALL SPACE
                INTO WS-OP-TYPE WS-PARAM1 WS-PARAM2 WS-PARAM3
@@ -103,6 +202,72 @@
                    PERFORM MOVE-POSITION
            END-EVALUATE.
 
+      * Applies the inverse of the operation in WS-OP-LINE, so calling
+      * this paragraph back-to-front over the recorded operation list
+      * undoes the original scramble one step at a time.
+       PROCESS-OPERATION-REVERSE SECTION.
+           UNSTRING WS-OP-LINE DELIMITED BY SPACE OR ALL SPACE
+               INTO WS-OP-TYPE WS-PARAM1 WS-PARAM2 WS-PARAM3
+                    WS-PARAM4 WS-PARAM5 WS-PARAM6
+               ON OVERFLOW CONTINUE
+           END-UNSTRING.
+
+           EVALUATE WS-OP-TYPE
+               WHEN "swap"
+                   EVALUATE WS-PARAM1
+                       WHEN "position"
+                           MOVE WS-PARAM2 TO WS-NUM1
+                           MOVE WS-PARAM5 TO WS-NUM2
+                           PERFORM SWAP-POSITION
+                       WHEN "letter"
+                           MOVE WS-PARAM2 TO WS-CHAR1
+                           MOVE WS-PARAM5 TO WS-CHAR2
+                           PERFORM SWAP-LETTER
+                   END-EVALUATE
+               WHEN "rotate"
+                   EVALUATE WS-PARAM1
+      *                Rotate left/right invert into each other.
+                       WHEN "left"
+                           MOVE WS-PARAM2 TO WS-STEPS
+                           PERFORM ROTATE-RIGHT
+                       WHEN "right"
+                           MOVE WS-PARAM2 TO WS-STEPS
+                           PERFORM ROTATE-LEFT
+                       WHEN "based"
+                           MOVE WS-PARAM6 TO WS-CHAR1
+                           PERFORM UNDO-ROTATE-BASED-ON-POSITION
+                   END-EVALUATE
+               WHEN "reverse"
+                   MOVE WS-PARAM2 TO WS-NUM1
+                   MOVE WS-PARAM4 TO WS-NUM2
+                   PERFORM REVERSE-POSITIONS
+               WHEN "move"
+      *                Move is inverted by swapping its two positions.
+                   MOVE WS-PARAM5 TO WS-NUM1
+                   MOVE WS-PARAM2 TO WS-NUM2
+                   PERFORM MOVE-POSITION
+           END-EVALUATE.
+
+      * ROTATE-BASED-ON-POSITION isn't directly invertible (the
+      * rotation amount depends on the letter's position *before* the
+      * rotation), so this tries every possible "steps left" amount
+      * until re-applying the forward rule to the candidate reproduces
+      * the password currently in WS-PASSWORD.
+       UNDO-ROTATE-BASED-ON-POSITION SECTION.
+           MOVE WS-PASSWORD TO WS-SAVED-PASSWORD.
+           PERFORM VARYING WS-TRY-STEPS FROM 0 BY 1
+                   UNTIL WS-TRY-STEPS >= WS-PASSWORD-LEN
+               MOVE WS-SAVED-PASSWORD TO WS-PASSWORD
+               MOVE WS-TRY-STEPS TO WS-STEPS
+               PERFORM ROTATE-LEFT
+               MOVE WS-PASSWORD TO WS-CANDIDATE
+               PERFORM ROTATE-BASED-ON-POSITION
+               IF WS-PASSWORD = WS-SAVED-PASSWORD
+                   MOVE WS-CANDIDATE TO WS-PASSWORD
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        SWAP-POSITION SECTION.
            IF WS-NUM1 > WS-NUM2
                MOVE WS-NUM1 TO WS-TEMP-NUM
@@ -110,7 +275,8 @@
                MOVE WS-TEMP-NUM TO WS-NUM2
            END-IF.
            MOVE WS-PASSWORD(WS-NUM1 + 1:1) TO WS-TEMP-CHAR.
-           MOVE WS-PASSWORD(WS-NUM2 + 1:1) TO WS-PASSWORD(WS-NUM1 + 1:1).
+           MOVE WS-PASSWORD(WS-NUM2 + 1:1)
+               TO WS-PASSWORD(WS-NUM1 + 1:1).
            MOVE WS-TEMP-CHAR TO WS-PASSWORD(WS-NUM2 + 1:1).
 
        SWAP-LETTER SECTION.
@@ -123,10 +289,12 @@
            IF WS-STEPS = 0 THEN
                EXIT SECTION
            END-IF.
+           MOVE SPACES TO WS-TEMP-PASSWORD.
            MOVE WS-PASSWORD(WS-STEPS + 1: WS-PASSWORD-LEN - WS-STEPS)
                TO WS-TEMP-PASSWORD(1: WS-PASSWORD-LEN - WS-STEPS).
            MOVE WS-PASSWORD(1: WS-STEPS)
-               TO WS-TEMP-PASSWORD(WS-PASSWORD-LEN - WS-STEPS + 1: WS-STEPS).
+               TO WS-TEMP-PASSWORD(WS-PASSWORD-LEN - WS-STEPS + 1:
+                   WS-STEPS).
            MOVE WS-TEMP-PASSWORD TO WS-PASSWORD.
 
        ROTATE-RIGHT SECTION.
@@ -134,10 +302,12 @@
            IF WS-STEPS = 0 THEN
                EXIT SECTION
            END-IF.
+           MOVE SPACES TO WS-TEMP-PASSWORD.
            MOVE WS-PASSWORD(WS-PASSWORD-LEN - WS-STEPS + 1: WS-STEPS)
                TO WS-TEMP-PASSWORD(1: WS-STEPS).
            MOVE WS-PASSWORD(1: WS-PASSWORD-LEN - WS-STEPS)
-               TO WS-TEMP-PASSWORD(WS-STEPS + 1: WS-PASSWORD-LEN - WS-STEPS).
+               TO WS-TEMP-PASSWORD(WS-STEPS + 1:
+                   WS-PASSWORD-LEN - WS-STEPS).
            MOVE WS-TEMP-PASSWORD TO WS-PASSWORD.
 
        ROTATE-BASED-ON-POSITION SECTION.
@@ -161,15 +331,18 @@
                MOVE WS-TEMP-NUM TO WS-NUM2
            END-IF.
            COMPUTE WS-SUBSTRING-LEN = WS-NUM2 - WS-NUM1 + 1.
-           MOVE WS-PASSWORD(WS-NUM1 + 1:WS-SUBSTRING-LEN) TO WS-SUBSTRING.
+           MOVE WS-PASSWORD(WS-NUM1 + 1:WS-SUBSTRING-LEN)
+               TO WS-SUBSTRING.
            MOVE SPACES TO WS-REVERSED-SUBSTRING.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SUBSTRING-LEN
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SUBSTRING-LEN
                MOVE WS-SUBSTRING(WS-SUBSTRING-LEN - WS-I + 1:1)
                    TO WS-REVERSED-SUBSTRING(WS-I:1)
            END-PERFORM.
            STRING WS-PASSWORD(1:WS-NUM1)
                   WS-REVERSED-SUBSTRING(1:WS-SUBSTRING-LEN)
-                  WS-PASSWORD(WS-NUM2 + 2:WS-PASSWORD-LEN - (WS-NUM2 + 1))
+                  WS-PASSWORD(WS-NUM2 + 2:
+                      WS-PASSWORD-LEN - (WS-NUM2 + 1))
                   DELIMITED BY SIZE
                   INTO WS-TEMP-PASSWORD
            END-STRING.
@@ -181,12 +354,13 @@
            STRING WS-PASSWORD(1:WS-NUM1)
                   WS-PASSWORD(WS-NUM1 + 2:WS-PASSWORD-LEN - WS-NUM1 - 1)
                   DELIMITED BY SIZE
-                  INTO WS-PASSWORD-7-CHARS
+                  INTO WS-PASSWORD-SCRATCH
            END-STRING.
 
-           STRING WS-PASSWORD-7-CHARS(1:WS-NUM2)
+           STRING WS-PASSWORD-SCRATCH(1:WS-NUM2)
                   WS-TEMP-CHAR
-                  WS-PASSWORD-7-CHARS(WS-NUM2 + 1:WS-PASSWORD-LEN - WS-NUM2 - 1)
+                  WS-PASSWORD-SCRATCH(WS-NUM2 + 1:
+                      WS-PASSWORD-LEN - WS-NUM2 - 1)
                   DELIMITED BY SIZE
                   INTO WS-PASSWORD
            END-STRING.
