@@ -1,5132 +1,315 @@
-```cobol
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAND-FILLING.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'.
+           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+
+      *    Optional control file selecting the simulation mode: the
+      *    single token FULL adds the infinite floor and fills the
+      *    reservoir until the source itself clogs. Missing mode.txt
+      *    (or any other token) keeps the original behavior of
+      *    counting grains until one falls past the lowest rock into
+      *    the abyss.
+           SELECT MODE-FILE ASSIGN TO 'mode.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MODE-FILE-STATUS.
+
+      *    Checkpoint of grains settled so far, one "x,y" per line.
+      *    Reloaded at startup (if present) so a simulation that was
+      *    interrupted resumes instead of restarting from grain one;
+      *    truncated empty once a run finishes cleanly.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'sand_checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD.
-           05  LINE-DATA         PIC X(100).
+       01  INPUT-RECORD            PIC X(200).
+
+       FD  MODE-FILE.
+       01  MODE-RECORD             PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC X(20).
 
        WORKING-STORAGE SECTION.
+       01  INPUT-FILE-STATUS       PIC XX.
+       01  MODE-FILE-STATUS        PIC XX.
+           88 MODE-FILE-OK             VALUE '00'.
+       01  CHECKPOINT-FILE-STATUS  PIC XX.
+           88 CHECKPOINT-FILE-OK       VALUE '00'.
+       01  EOF-FLAG                PIC X VALUE 'N'.
+       01  CP-EOF-FLAG             PIC X VALUE 'N'.
+
+       01  SIM-MODE                PIC X VALUE 'A'.
+           88 SIM-MODE-FULL            VALUE 'F'.
+           88 SIM-MODE-ABYSS           VALUE 'A'.
+
        01  GRID-DATA.
-           05  GRID-CELL OCCURS 1000 TIMES DEPENDING ON MAX-X.
-               10  ROW OCCURS 1000 TIMES DEPENDING ON MAX-Y.
+           05  GRID-CELL OCCURS 1000 TIMES.
+               10  ROW OCCURS 1000 TIMES.
                    15  CELL-OCCUPIED   PIC X VALUE SPACE.
 
-       01  MAX-X               PIC 9(4) VALUE 0.
-       01  MAX-Y               PIC 9(4) VALUE 0.
-       01  CURRENT-X           PIC 9(4).
-       01  CURRENT-Y           PIC 9(4).
-       01  X1                  PIC 9(4).
-       01  Y1                  PIC 9(4).
-       01  X2                  PIC 9(4).
-       01  Y2                  PIC 9(4).
-       01  I                   PIC 9(4).
-       01  J                   PIC 9(4).
-       01  MIN-X               PIC 9(4) VALUE 9999.
-       01  MIN-Y               PIC 9(4) VALUE 9999.
-       01  MAX-X-BOUND         PIC 9(4) VALUE 0.
-       01  MAX-Y-BOUND         PIC 9(4) VALUE 0.
-
-       01  SAND-COUNT          PIC 9(9) VALUE 0.
-       01  FIRST-FLOOR-TOUCH   PIC 9(9) VALUE 0.
-       01  SAND-X              PIC 9(4) VALUE 500.
-       01  SAND-Y              PIC 9(4) VALUE 0.
-       01  SETTLED             PIC X VALUE 'N'.
-       01  FULL                PIC X VALUE 'N'.
-       01  NEXT-SAND-X         PIC 9(4).
-       01  NEXT-SAND-Y         PIC 9(4).
-       01  DX                  PIC S9(1).
-       01  DY                  PIC S9(1).
-       01  LOOP-COUNTER        PIC 9(4).
+       01  MAX-Y                   PIC 9(4) VALUE 0.
+       01  FLOOR-Y                 PIC 9(4) VALUE 0.
+
+       01  CURRENT-X               PIC 9(4).
+       01  CURRENT-Y               PIC 9(4).
+       01  X1                      PIC 9(4).
+       01  Y1                      PIC 9(4).
+       01  X2                      PIC 9(4).
+       01  Y2                      PIC 9(4).
+       01  LOW-X                   PIC 9(4).
+       01  HIGH-X                  PIC 9(4).
+       01  LOW-Y                   PIC 9(4).
+       01  HIGH-Y                  PIC 9(4).
+       01  I                       PIC 9(3).
+       01  POINT-COUNT             PIC 9(3).
+
+       01  SAND-COUNT              PIC 9(9) VALUE 0.
+       01  SAND-X                  PIC 9(4) VALUE 500.
+       01  SAND-Y                  PIC 9(4) VALUE 0.
+       01  NEXT-SAND-Y             PIC 9(4).
+       01  TEST-X                  PIC S9(4).
+       01  TEST-Y                  PIC 9(4).
+       01  SETTLED-FLAG            PIC X VALUE 'N'.
+       01  BLOCKED-FLAG            PIC X VALUE 'N'.
+       01  SIM-DONE-FLAG           PIC X VALUE 'N'.
 
        01  PARSING-VARS.
-           05  POINT-STR       PIC X(20).
-           05  COMMA-POS       PIC 9(2).
-           05  ARROW-POS       PIC 9(2).
-           05  POINT-DATA      PIC X(100).
-           05  POINT-PTR       PIC 9(2) VALUE 1.
-           05  POINT-LEN       PIC 9(2).
+           05  PT               OCCURS 20 TIMES PIC X(20).
+           05  X-STR            PIC X(10).
+           05  Y-STR            PIC X(10).
+           05  CP-X-STR         PIC X(10).
+           05  CP-Y-STR         PIC X(10).
+           05  CP-X             PIC 9(4).
+           05  CP-Y             PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM INITIALIZE-GRID.
-           PERFORM READ-INPUT-FILE.
-           PERFORM CALCULATE-BOUNDS.
-           PERFORM FILL-SAND.
-           DISPLAY FIRST-FLOOR-TOUCH.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-MODE-FILE.
+           PERFORM 3000-READ-ROCK-INPUT.
+           PERFORM 4000-LOAD-CHECKPOINT.
+           PERFORM 5000-SIMULATE-SAND.
+           DISPLAY SAND-COUNT.
            STOP RUN.
 
-       INITIALIZE-GRID.
-           MOVE 0 TO MAX-X, MAX-Y.
-           MOVE 0 TO CELL-OCCUPIED.
+       1000-INITIALIZE.
+           MOVE 0 TO MAX-Y.
 
-       READ-INPUT-FILE.
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL EOF
-               READ INPUT-FILE
-                   AT END MOVE 'Y' TO EOF
-                   NOT AT END
-                       MOVE LINE-DATA TO POINT-DATA
-                       PERFORM PARSE-LINE
+       2000-READ-MODE-FILE.
+           OPEN INPUT MODE-FILE.
+           IF MODE-FILE-OK
+               READ MODE-FILE INTO MODE-RECORD
+                   AT END CONTINUE
                END-READ
-           END-PERFORM.
-           CLOSE INPUT-FILE.
-
-       PARSE-LINE.
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ' ' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO POINT-PTR
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
+               CLOSE MODE-FILE
+               IF MODE-RECORD(1:4) = 'FULL'
+                   MOVE 'F' TO SIM-MODE
                END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
+           ELSE
+               CLOSE MODE-FILE
+           END-IF.
 
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
-           END-PERFORM.
-
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA)
-               IF POINT-DATA(POINT-PTR:1) = ','
-                   MOVE POINT-PTR TO COMMA-POS
-               ELSE IF POINT-DATA(POINT-PTR:1) = '-' AND POINT-DATA(POINT-PTR+1:1) = '>'
-                   MOVE POINT-PTR TO ARROW-POS
-               END-IF
-               ADD 1 TO POINT-PTR
+       3000-READ-ROCK-INPUT.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END PERFORM 3100-PARSE-ROCK-LINE
+               END-READ
            END-PERFORM.
+           CLOSE INPUT-FILE.
 
-           MOVE 1 TO POINT-PTR.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1 UNTIL POINT-PTR > FUNCTION LENGTH(POINT-DATA
\ No newline at end of file
+           IF SIM-MODE-FULL
+               COMPUTE FLOOR-Y = MAX-Y + 2
+           END-IF.
+
+       3100-PARSE-ROCK-LINE.
+           MOVE SPACES TO PT(1) PT(2) PT(3) PT(4) PT(5)
+               PT(6) PT(7) PT(8) PT(9) PT(10) PT(11) PT(12)
+               PT(13) PT(14) PT(15) PT(16) PT(17) PT(18)
+               PT(19) PT(20).
+
+           UNSTRING INPUT-RECORD DELIMITED BY ' -> '
+               INTO PT(1) PT(2) PT(3) PT(4) PT(5) PT(6)
+                    PT(7) PT(8) PT(9) PT(10) PT(11) PT(12)
+                    PT(13) PT(14) PT(15) PT(16) PT(17)
+                    PT(18) PT(19) PT(20)
+           END-UNSTRING.
+
+           MOVE 0 TO POINT-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
+               IF PT(I) NOT = SPACES
+                   ADD 1 TO POINT-COUNT
+               END-IF
+           END-PERFORM.
+
+           MOVE 1 TO I.
+           PERFORM UNTIL I >= POINT-COUNT
+               PERFORM 3200-PARSE-POINT-PAIR
+               PERFORM 3300-DRAW-ROCK-SEGMENT
+               ADD 1 TO I
+           END-PERFORM.
+
+       3200-PARSE-POINT-PAIR.
+           UNSTRING PT(I) DELIMITED BY ',' INTO X-STR Y-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(X-STR) TO X1.
+           MOVE FUNCTION NUMVAL(Y-STR) TO Y1.
+
+           UNSTRING PT(I + 1) DELIMITED BY ',' INTO X-STR Y-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(X-STR) TO X2.
+           MOVE FUNCTION NUMVAL(Y-STR) TO Y2.
+
+           IF Y1 > MAX-Y
+               MOVE Y1 TO MAX-Y
+           END-IF.
+           IF Y2 > MAX-Y
+               MOVE Y2 TO MAX-Y
+           END-IF.
+
+       3300-DRAW-ROCK-SEGMENT.
+           IF X1 = X2
+               MOVE Y1 TO LOW-Y
+               MOVE Y2 TO HIGH-Y
+               IF LOW-Y > HIGH-Y
+                   MOVE Y2 TO LOW-Y
+                   MOVE Y1 TO HIGH-Y
+               END-IF
+               PERFORM VARYING CURRENT-Y FROM LOW-Y BY 1
+                   UNTIL CURRENT-Y > HIGH-Y
+                   MOVE '#' TO CELL-OCCUPIED(X1 + 1, CURRENT-Y + 1)
+               END-PERFORM
+           ELSE
+               MOVE X1 TO LOW-X
+               MOVE X2 TO HIGH-X
+               IF LOW-X > HIGH-X
+                   MOVE X2 TO LOW-X
+                   MOVE X1 TO HIGH-X
+               END-IF
+               PERFORM VARYING CURRENT-X FROM LOW-X BY 1
+                   UNTIL CURRENT-X > HIGH-X
+                   MOVE '#' TO CELL-OCCUPIED(CURRENT-X + 1, Y1 + 1)
+               END-PERFORM
+           END-IF.
+
+       4000-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               PERFORM UNTIL CP-EOF-FLAG = 'Y'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END MOVE 'Y' TO CP-EOF-FLAG
+                       NOT AT END PERFORM 4100-RESTORE-GRAIN
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       4100-RESTORE-GRAIN.
+           UNSTRING CHECKPOINT-RECORD DELIMITED BY ','
+               INTO CP-X-STR CP-Y-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(CP-X-STR) TO CP-X.
+           MOVE FUNCTION NUMVAL(CP-Y-STR) TO CP-Y.
+           MOVE 'o' TO CELL-OCCUPIED(CP-X + 1, CP-Y + 1).
+           ADD 1 TO SAND-COUNT.
+
+       5000-SIMULATE-SAND.
+           PERFORM UNTIL SIM-DONE-FLAG = 'Y'
+               PERFORM 5100-DROP-ONE-GRAIN
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 9000-CLEAR-CHECKPOINT.
+
+       5100-DROP-ONE-GRAIN.
+           MOVE 500 TO SAND-X.
+           MOVE 0 TO SAND-Y.
+           MOVE 'N' TO SETTLED-FLAG.
+
+           IF SIM-MODE-FULL AND CELL-OCCUPIED(501, 1) NOT = SPACE
+               MOVE 'Y' TO SIM-DONE-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL SETTLED-FLAG = 'Y' OR SIM-DONE-FLAG = 'Y'
+               PERFORM 5200-TRY-MOVE-SAND
+           END-PERFORM.
+
+           IF SETTLED-FLAG = 'Y'
+               MOVE 'o' TO CELL-OCCUPIED(SAND-X + 1, SAND-Y + 1)
+               ADD 1 TO SAND-COUNT
+               PERFORM 5300-APPEND-CHECKPOINT-RECORD
+           END-IF.
+
+       5200-TRY-MOVE-SAND.
+           COMPUTE NEXT-SAND-Y = SAND-Y + 1.
+
+           IF SIM-MODE-ABYSS AND NEXT-SAND-Y > MAX-Y
+               MOVE 'Y' TO SIM-DONE-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SAND-X TO TEST-X.
+           MOVE NEXT-SAND-Y TO TEST-Y.
+           PERFORM 5250-CHECK-CELL-BLOCKED.
+           IF BLOCKED-FLAG = 'N'
+               MOVE NEXT-SAND-Y TO SAND-Y
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE TEST-X = SAND-X - 1.
+           MOVE NEXT-SAND-Y TO TEST-Y.
+           PERFORM 5250-CHECK-CELL-BLOCKED.
+           IF BLOCKED-FLAG = 'N'
+               COMPUTE SAND-X = SAND-X - 1
+               MOVE NEXT-SAND-Y TO SAND-Y
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE TEST-X = SAND-X + 1.
+           MOVE NEXT-SAND-Y TO TEST-Y.
+           PERFORM 5250-CHECK-CELL-BLOCKED.
+           IF BLOCKED-FLAG = 'N'
+               COMPUTE SAND-X = SAND-X + 1
+               MOVE NEXT-SAND-Y TO SAND-Y
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'Y' TO SETTLED-FLAG.
+
+       5250-CHECK-CELL-BLOCKED.
+           MOVE 'N' TO BLOCKED-FLAG.
+           IF SIM-MODE-FULL AND TEST-Y >= FLOOR-Y
+               MOVE 'Y' TO BLOCKED-FLAG
+           ELSE
+               IF TEST-X >= 0
+                   IF CELL-OCCUPIED(TEST-X + 1, TEST-Y + 1) NOT = SPACE
+                       MOVE 'Y' TO BLOCKED-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       5300-APPEND-CHECKPOINT-RECORD.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           STRING FUNCTION TRIM(SAND-X) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SAND-Y) DELIMITED BY SIZE
+               INTO CHECKPOINT-RECORD
+           END-STRING.
+           WRITE CHECKPOINT-RECORD.
+
+       9000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
